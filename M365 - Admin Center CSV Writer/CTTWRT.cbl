@@ -1,208 +1,625 @@
-      *****************************************************************
-      *                CTTWRT.CBL - a COBOL CSV WRITER                *
-      *                Copyright (C) 2022 RAPHAEL FREI                *
-      *                     All Rights Reserved                       *
-      *           LinkedIn: linkedin.com/in/raphaelrfrei/             *
-      *           GitHub: https://github.com/raphaelfrei/             *
-      *****************************************************************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CTTWRT.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CSV-OTPT ASSIGN TO ".\OTPT.CSV"
-                                       ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD CSV-OTPT.
-       01 REG-CSV                      PIC X(300).
-
-       WORKING-STORAGE SECTION.
-
-      ******************************************************************
-      *     The record length is 283 bytes (297 with ',')
-      *     COLUMN A: FULL NAME                    (41 | B + " " + C)
-      *     COLUMN B: FIRST NAME                   (10)
-      *     COLUMN C: LAST NAME                    (30)
-      *     COLUMN D: EMAIL                        (30)
-      *     COLUMN E: COMPANY                      (30)
-      *     COLUMN F: TELEPHONE - COMMERCIAL       (10)
-      *     COLUMN G: TELEPHONE - CELULAR          (11)
-      *     COLUMN H: FAX NUMBER                   (10)
-      *     COLUMN I: TITLE - (IN COMPANY)         (20)
-      *     COLUMN J: SITE                         (30)
-      *     COLUMN K: ADDRESS                      (30)
-      *     COLUMN L: ADDRESS 2                    (30)
-      *     COLUMN M: CITY                         (20)
-      *     COLUMN N: STATE                        (02)
-      *     COLUMN O: POSTAL CODE                  (10)
-      *     COLUMN P: COUNTRY                      (10)
-      ******************************************************************
-
-       01 WS-CUST-RECORD.
-          03 WS-CUST-NM.
-             05 WS-CUST-NM-FL          PIC A(41).
-             05 WS-CUST-NM-FN          PIC A(10).
-             05 WS-CUST-NM-LN          PIC A(30).
-
-          03 WS-CUST-EML               PIC X(30).
-          03 WS-CUST-CMP               PIC X(30).
-
-          03 WS-CUST-TLF-CMR.
-             05 WS-CUST-TLF            PIC 99.9999.9999.
-
-          03 WS-CUST-TLF-CLR.
-             05 WS-CUST-TLF            PIC 99.99999.9999.
-
-          03 WS-CUST-FAX.
-             05 WS-CUST-TLF            PIC 99.9999.9999.
-
-          03 WS-CUST-TTL               PIC X(20).
-          03 WS-CUST-STE               PIC X(30).
-
-          03 WS-CUST-ADR-1             PIC X(30).
-          03 WS-CUST-ADR-2             PIC X(30).
-          03 WS-CUST-CTY               PIC X(20).
-          03 WS-CUST-STT               PIC X(02).
-
-          03 WS-CUST-PTC.
-             05 WS-CUST-PST            PIC 99999.999.
-
-          03 WS-CUST-CRT               PIC X(10).
-
-
-       77 WS-EOF                   PIC X(01) VALUE SPACE.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            DISPLAY
-            "**********************************************************"
-            DISPLAY
-            "*         CSV WRITER BY (C)RAPHAEL FREI - 2022           *"
-            DISPLAY
-            "**********************************************************"
-
-            MOVE 'I'                   TO WS-EOF
-
-            OPEN OUTPUT CSV-OTPT
-
-            PERFORM UNTIL WS-EOF = 'F'
-
-            DISPLAY "Insert the First Name: "
-            ACCEPT WS-CUST-NM-FN
-
-            DISPLAY "Insert Middle and Last Name: "
-            ACCEPT WS-CUST-NM-LN
-
-            DISPLAY "Insert Email: "
-            ACCEPT WS-CUST-EML
-
-            DISPLAY "Insert Company: "
-            ACCEPT WS-CUST-CMP
-
-            DISPLAY "Insert Commercial Phone: "
-            ACCEPT WS-CUST-TLF OF WS-CUST-TLF-CMR
-
-            DISPLAY "Insert Phone: "
-            ACCEPT WS-CUST-TLF OF WS-CUST-TLF-CLR
-
-            DISPLAY "Insert FAX number: "
-            ACCEPT WS-CUST-FAX
-
-            DISPLAY "Insert " FUNCTION TRIM(WS-CUST-NM-FN) "'s Title: "
-            ACCEPT WS-CUST-TTL
-
-            DISPLAY "Insert Company's Site: "
-            ACCEPT WS-CUST-STE
-
-            DISPLAY "Insert Address 1: "
-            ACCEPT WS-CUST-ADR-1
-
-            DISPLAY "Insert Address 2: "
-            ACCEPT WS-CUST-ADR-2
-
-            DISPLAY "Insert City: "
-            ACCEPT WS-CUST-CTY
-
-            DISPLAY "Insert State <02>: "
-            ACCEPT WS-CUST-STT
-
-            DISPLAY "Insert Postal Code: "
-            ACCEPT WS-CUST-PST
-
-            DISPLAY "Insert Country or Region: "
-            ACCEPT WS-CUST-CRT
-
-            STRING FUNCTION TRIM(WS-CUST-NM-FN)       DELIMITED BY SIZE
-                   ' '                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-NM-LN)       DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-NM-FN)       DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-NM-LN)       DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-EML)         DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-CMP)         DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   '('                 DELIMITED BY SIZE
-                   WS-CUST-TLF OF WS-CUST-TLF-CMR(1:2)
-                                       DELIMITED BY SPACES
-                   ') '                DELIMITED BY SIZE
-                   WS-CUST-TLF OF WS-CUST-TLF-CMR(4:)
-                                       DELIMITED BY SPACES
-                   ','                 DELIMITED BY SIZE
-                   '('                 DELIMITED BY SIZE
-                   WS-CUST-TLF OF WS-CUST-TLF-CLR(1:2)
-                                       DELIMITED BY SPACES
-                   ') '                DELIMITED BY SIZE
-                   WS-CUST-TLF OF WS-CUST-TLF-CLR(4:)
-                                       DELIMITED BY SPACES
-                   ','                 DELIMITED BY SIZE
-                   '('                 DELIMITED BY SIZE
-                   WS-CUST-FAX(1:2)    DELIMITED BY SPACES
-                   ') '                DELIMITED BY SIZE
-                   WS-CUST-FAX(4:)     DELIMITED BY SPACES
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-TTL)         DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-STE)         DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-ADR-1)       DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-ADR-2)       DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-CTY)         DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-STT)         DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-PST)         DELIMITED BY SIZE
-                   ','                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CUST-CRT)         DELIMITED BY SIZE
-
-                   INTO REG-CSV
-            END-STRING
-
-      *      MOVE WS-CUST-RECORD        TO REG-CSV
-
-            WRITE REG-CSV
-
-            DISPLAY '<F> to end'
-            DISPLAY '<OTHER> to restart'
-            ACCEPT WS-EOF
-
-            END-PERFORM
-
-            CLOSE CSV-OTPT
-
-            STOP RUN.
-       END PROGRAM CTTWRT.
+      *****************************************************************
+      *                CTTWRT.CBL - a COBOL CSV WRITER                *
+      *                Copyright (C) 2022 RAPHAEL FREI                *
+      *                     All Rights Reserved                       *
+      *           LinkedIn: linkedin.com/in/raphaelrfrei/             *
+      *           GitHub: https://github.com/raphaelfrei/             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTTWRT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CSV-OTPT ASSIGN TO ".\OTPT.CSV"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ENTRADA ASSIGN TO ".\CTTWRT_ENTRADA.CSV"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-ENT-FS.
+
+       SELECT CONTROLE ASSIGN TO ".\OTPT_CONTROLE.CSV"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-CTL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CSV-OTPT.
+       01 REG-CSV                      PIC X(300).
+
+       FD ENTRADA.
+       01 REG-ENTRADA                  PIC X(300).
+
+       FD CONTROLE.
+       01 REG-CONTROLE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *     The record length is 283 bytes (297 with ',')
+      *     COLUMN A: FULL NAME                    (41 | B + " " + C)
+      *     COLUMN B: FIRST NAME                   (10)
+      *     COLUMN C: LAST NAME                    (30)
+      *     COLUMN D: EMAIL                        (30)
+      *     COLUMN E: COMPANY                      (30)
+      *     COLUMN F: TELEPHONE - COMMERCIAL       (10)
+      *     COLUMN G: TELEPHONE - CELULAR          (11)
+      *     COLUMN H: FAX NUMBER                   (10)
+      *     COLUMN I: TITLE - (IN COMPANY)         (20)
+      *     COLUMN J: SITE                         (30)
+      *     COLUMN K: ADDRESS                      (30)
+      *     COLUMN L: ADDRESS 2                    (30)
+      *     COLUMN M: CITY                         (20)
+      *     COLUMN N: STATE                        (02)
+      *     COLUMN O: POSTAL CODE                  (10)
+      *     COLUMN P: COUNTRY                      (10)
+      *     COLUMN Q: USAGE LOCATION               (02)
+      *     COLUMN R: LICENSE SKU                  (20)
+      ******************************************************************
+
+       01 WS-CUST-RECORD.
+          03 WS-CUST-NM.
+             05 WS-CUST-NM-FL          PIC A(41).
+             05 WS-CUST-NM-FN          PIC A(10).
+             05 WS-CUST-NM-LN          PIC A(30).
+
+          03 WS-CUST-EML               PIC X(30).
+          03 WS-CUST-CMP               PIC X(30).
+
+          03 WS-CUST-TLF-CMR.
+             05 WS-CUST-TLF            PIC 99.9999.9999.
+
+          03 WS-CUST-TLF-CLR.
+             05 WS-CUST-TLF            PIC 99.99999.9999.
+
+          03 WS-CUST-FAX.
+             05 WS-CUST-TLF            PIC 99.9999.9999.
+
+          03 WS-CUST-TTL               PIC X(20).
+          03 WS-CUST-STE               PIC X(30).
+
+          03 WS-CUST-ADR-1             PIC X(30).
+          03 WS-CUST-ADR-2             PIC X(30).
+          03 WS-CUST-CTY               PIC X(20).
+          03 WS-CUST-STT               PIC X(02).
+
+          03 WS-CUST-PTC.
+             05 WS-CUST-PST            PIC 99999.999.
+
+          03 WS-CUST-CRT               PIC X(10).
+
+          03 WS-CUST-USAGE-LOC         PIC X(02).
+          03 WS-CUST-LICENSE-SKU       PIC X(20).
+
+
+       77 WS-EOF                   PIC X(01) VALUE SPACE.
+
+       77 WS-MODO-EXEC             PIC X(01) VALUE SPACE.
+          88 MODO-LOTE           VALUE '2'.
+
+       77 WS-MODO-TEMPLATE         PIC X(01) VALUE '1'.
+          88 TEMPLATE-CONTATOS   VALUE '1'.
+          88 TEMPLATE-USUARIOS   VALUE '2'.
+          88 TEMPLATE-CONVIDADOS VALUE '3'.
+
+       77 WS-ENT-FS                PIC 9(02).
+          88 ENT-OK              VALUE 0.
+
+       77 WS-ENT-EOF               PIC X(01) VALUE 'N'.
+          88 ENT-EOF             VALUE 'S' FALSE 'N'.
+
+       77 WS-QTD-LIDOS             PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-GRAVADOS          PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-REJEITADOS        PIC 9(05) VALUE ZEROS.
+
+       77 WS-CTL-FS                PIC 9(02).
+          88 CTL-OK              VALUE 0.
+
+       77 WS-LOTE-OK               PIC X(01) VALUE 'N'.
+          88 LOTE-VALIDO         VALUE 'S'.
+
+       77 WS-TEL-CHECK-IN          PIC X(13).
+       77 WS-TEL-DIGITOS           PIC 9(02) VALUE ZEROS.
+       77 WS-TEL-NUM               PIC 9(11) VALUE ZEROS.
+       77 WS-TEL-CMR-RAW           PIC X(13) VALUE SPACES.
+       77 WS-TEL-CLR-RAW           PIC X(13) VALUE SPACES.
+
+       77 WS-LINHA-CONTROLE        PIC X(80) VALUE SPACES.
+
+       77 WS-TEL-CMR-OK            PIC X(01) VALUE 'N'.
+          88 TEL-CMR-VALIDO      VALUE 'S'.
+
+       77 WS-TEL-CLR-OK            PIC X(01) VALUE 'N'.
+          88 TEL-CLR-VALIDO      VALUE 'S'.
+
+       77 WS-FAX-OK                PIC X(01) VALUE 'N'.
+          88 FAX-VALIDO          VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY
+            "**********************************************************"
+            DISPLAY
+            "*         CSV WRITER BY (C)RAPHAEL FREI - 2022           *"
+            DISPLAY
+            "**********************************************************"
+
+            DISPLAY "Modelo de CSV a gerar (bulk-import do M365):"
+            DISPLAY "<1> Contatos (padrao)"
+            DISPLAY "<2> Usuarios"
+            DISPLAY "<3> Usuarios convidados (guest)"
+            ACCEPT WS-MODO-TEMPLATE
+
+            DISPLAY "Modo de execucao:"
+            DISPLAY "<1> Interativo (padrao)"
+            DISPLAY "<2> Lote (arquivo de entrada)"
+            ACCEPT WS-MODO-EXEC
+
+            IF MODO-LOTE THEN
+               PERFORM P-CARGA-LOTE
+            ELSE
+               PERFORM P-INTERATIVO
+            END-IF
+
+            STOP RUN.
+
+      * Cadastro de um usuario por vez, via prompts na tela; modo
+      * original do programa, mantido para inclusoes avulsas.
+       P-INTERATIVO.
+            MOVE 'I'                   TO WS-EOF
+            MOVE ZEROS                 TO WS-QTD-GRAVADOS
+
+            OPEN OUTPUT CSV-OTPT
+
+            PERFORM P-GRAVA-HEADER-OTPT
+
+            PERFORM UNTIL WS-EOF = 'F'
+
+            DISPLAY "Insert the First Name: "
+            ACCEPT WS-CUST-NM-FN
+
+            DISPLAY "Insert Middle and Last Name: "
+            ACCEPT WS-CUST-NM-LN
+
+            DISPLAY "Insert Email: "
+            ACCEPT WS-CUST-EML
+
+            DISPLAY "Insert Company: "
+            ACCEPT WS-CUST-CMP
+
+            DISPLAY "Insert Commercial Phone: "
+            ACCEPT WS-TEL-CHECK-IN
+            MOVE 'N' TO WS-TEL-CMR-OK
+            PERFORM P-VALIDA-TEL-CMR UNTIL TEL-CMR-VALIDO
+
+            DISPLAY "Insert Phone: "
+            ACCEPT WS-TEL-CHECK-IN
+            MOVE 'N' TO WS-TEL-CLR-OK
+            PERFORM P-VALIDA-TEL-CLR UNTIL TEL-CLR-VALIDO
+
+            DISPLAY "Insert FAX number: "
+            ACCEPT WS-CUST-FAX
+            MOVE 'N' TO WS-FAX-OK
+            PERFORM P-VALIDA-FAX UNTIL FAX-VALIDO
+
+            DISPLAY "Insert " FUNCTION TRIM(WS-CUST-NM-FN) "'s Title: "
+            ACCEPT WS-CUST-TTL
+
+            DISPLAY "Insert Company's Site: "
+            ACCEPT WS-CUST-STE
+
+            DISPLAY "Insert Address 1: "
+            ACCEPT WS-CUST-ADR-1
+
+            DISPLAY "Insert Address 2: "
+            ACCEPT WS-CUST-ADR-2
+
+            DISPLAY "Insert City: "
+            ACCEPT WS-CUST-CTY
+
+            DISPLAY "Insert State <02>: "
+            ACCEPT WS-CUST-STT
+
+            DISPLAY "Insert Postal Code: "
+            ACCEPT WS-CUST-PST
+
+            DISPLAY "Insert Country or Region: "
+            ACCEPT WS-CUST-CRT
+
+            DISPLAY "Insert Usage Location <02>: "
+            ACCEPT WS-CUST-USAGE-LOC
+
+            DISPLAY "Insert License SKU: "
+            ACCEPT WS-CUST-LICENSE-SKU
+
+            PERFORM P-GRAVA-REGISTRO
+
+            DISPLAY '<F> to end'
+            DISPLAY '<OTHER> to restart'
+            ACCEPT WS-EOF
+
+            END-PERFORM
+
+            CLOSE CSV-OTPT
+
+            PERFORM P-GRAVA-CONTROLE
+            .
+
+      * Grava a linha de cabecalho de OTPT.CSV com os nomes de coluna
+      * esperados pelo template de bulk-import selecionado.
+       P-GRAVA-HEADER-OTPT.
+            EVALUATE TRUE
+                WHEN TEMPLATE-USUARIOS
+                   STRING "User Principal Name,Display Name,"
+                          "First Name,Last Name,Job Title,"
+                          "Office Phone,Mobile Phone,Address,City,"
+                          "State or Province,ZIP or Postal Code,"
+                          "Country or Region,Usage Location"
+                          DELIMITED BY SIZE
+                          INTO REG-CSV
+                   END-STRING
+                WHEN TEMPLATE-CONVIDADOS
+                   MOVE "Email address,Display name" TO REG-CSV
+                WHEN OTHER
+                   STRING "Full Name,First Name,Last Name,Email,"
+                          "Company Name,Business Phone,"
+                          "Mobile Phone,Fax Number,Job Title,"
+                          "Website,Address,Address 2,City,"
+                          "State or Province,ZIP or Postal Code,"
+                          "Country or Region,Usage Location,"
+                          "License SKU"
+                          DELIMITED BY SIZE
+                          INTO REG-CSV
+                   END-STRING
+            END-EVALUATE
+
+            WRITE REG-CSV
+            .
+
+      * Monta a linha do CSV de saida a partir de WS-CUST-RECORD e
+      * grava em CSV-OTPT, no layout do modelo selecionado em
+      * WS-MODO-TEMPLATE; usada tanto pelo modo interativo quanto
+      * pela carga em lote, para as duas trilharem exatamente o
+      * mesmo layout de saida.
+       P-GRAVA-REGISTRO.
+            EVALUATE TRUE
+                WHEN TEMPLATE-USUARIOS
+                   PERFORM P-GRAVA-USUARIO
+                WHEN TEMPLATE-CONVIDADOS
+                   PERFORM P-GRAVA-CONVIDADO
+                WHEN OTHER
+                   PERFORM P-GRAVA-CONTATO
+            END-EVALUATE
+
+            WRITE REG-CSV
+
+            ADD 1 TO WS-QTD-GRAVADOS
+            .
+
+      * Modelo "Contatos": mesmo layout historico do programa (nome,
+      * email, empresa, telefones, endereco, cargo, licenca, etc.).
+       P-GRAVA-CONTATO.
+            STRING FUNCTION TRIM(WS-CUST-NM-FN)       DELIMITED BY SIZE
+                   ' '                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-NM-LN)       DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-NM-FN)       DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-NM-LN)       DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-EML)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-CMP)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   '('                 DELIMITED BY SIZE
+                   WS-CUST-TLF OF WS-CUST-TLF-CMR(1:2)
+                                       DELIMITED BY SPACES
+                   ') '                DELIMITED BY SIZE
+                   WS-CUST-TLF OF WS-CUST-TLF-CMR(4:)
+                                       DELIMITED BY SPACES
+                   ','                 DELIMITED BY SIZE
+                   '('                 DELIMITED BY SIZE
+                   WS-CUST-TLF OF WS-CUST-TLF-CLR(1:2)
+                                       DELIMITED BY SPACES
+                   ') '                DELIMITED BY SIZE
+                   WS-CUST-TLF OF WS-CUST-TLF-CLR(4:)
+                                       DELIMITED BY SPACES
+                   ','                 DELIMITED BY SIZE
+                   '('                 DELIMITED BY SIZE
+                   WS-CUST-FAX(1:2)    DELIMITED BY SPACES
+                   ') '                DELIMITED BY SIZE
+                   WS-CUST-FAX(4:)     DELIMITED BY SPACES
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-TTL)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-STE)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-ADR-1)       DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-ADR-2)       DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-CTY)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-STT)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-PST)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-CRT)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-USAGE-LOC)   DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-LICENSE-SKU) DELIMITED BY SIZE
+
+                   INTO REG-CSV
+            END-STRING
+            .
+
+      * Modelo "Usuarios": colunas do template de bulk-add de usuarios
+      * do M365 admin center (UPN, nome, cargo, telefones, endereco e
+      * localizacao de uso).
+       P-GRAVA-USUARIO.
+            STRING FUNCTION TRIM(WS-CUST-EML)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-NM-FN)       DELIMITED BY SIZE
+                   ' '                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-NM-LN)       DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-NM-FN)       DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-NM-LN)       DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-TTL)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   '('                 DELIMITED BY SIZE
+                   WS-CUST-TLF OF WS-CUST-TLF-CMR(1:2)
+                                       DELIMITED BY SPACES
+                   ') '                DELIMITED BY SIZE
+                   WS-CUST-TLF OF WS-CUST-TLF-CMR(4:)
+                                       DELIMITED BY SPACES
+                   ','                 DELIMITED BY SIZE
+                   '('                 DELIMITED BY SIZE
+                   WS-CUST-TLF OF WS-CUST-TLF-CLR(1:2)
+                                       DELIMITED BY SPACES
+                   ') '                DELIMITED BY SIZE
+                   WS-CUST-TLF OF WS-CUST-TLF-CLR(4:)
+                                       DELIMITED BY SPACES
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-ADR-1)       DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-CTY)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-STT)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-PST)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-CRT)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-USAGE-LOC)   DELIMITED BY SIZE
+
+                   INTO REG-CSV
+            END-STRING
+            .
+
+      * Modelo "Usuarios convidados": o template de guest users do
+      * M365 admin center so pede o email e o nome de exibicao.
+       P-GRAVA-CONVIDADO.
+            STRING FUNCTION TRIM(WS-CUST-EML)         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-NM-FN)       DELIMITED BY SIZE
+                   ' '                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUST-NM-LN)       DELIMITED BY SIZE
+
+                   INTO REG-CSV
+            END-STRING
+            .
+
+      * Le CTTWRT_ENTRADA.CSV (um registro por linha, campos separados
+      * por virgula na mesma ordem dos prompts do modo interativo) e
+      * grava OTPT.CSV em lote, sem necessidade de digitar cada campo
+      * na tela.
+       P-CARGA-LOTE.
+            MOVE ZEROS TO WS-QTD-LIDOS
+                          WS-QTD-GRAVADOS
+                          WS-QTD-REJEITADOS
+
+            OPEN INPUT  ENTRADA
+            OPEN OUTPUT CSV-OTPT
+
+            PERFORM P-GRAVA-HEADER-OTPT
+
+            IF ENT-OK THEN
+               SET ENT-EOF TO FALSE
+               PERFORM UNTIL ENT-EOF
+                   READ ENTRADA
+                        AT END
+                           SET ENT-EOF TO TRUE
+                    NOT AT END
+                           ADD 1 TO WS-QTD-LIDOS
+                           PERFORM P-MONTA-REGISTRO-LOTE
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "Registros lidos: "      WS-QTD-LIDOS
+               DISPLAY "Registros gravados: "   WS-QTD-GRAVADOS
+               DISPLAY "Registros rejeitados: " WS-QTD-REJEITADOS
+            ELSE
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE ENTRADA."
+               DISPLAY "Error ID: " WS-ENT-FS
+            END-IF
+
+            CLOSE ENTRADA
+            CLOSE CSV-OTPT
+
+            PERFORM P-GRAVA-CONTROLE
+            .
+
+      * Distribui os campos de uma linha de CTTWRT_ENTRADA.CSV para
+      * WS-CUST-RECORD e confere os telefones/fax antes de gravar; ao
+      * contrario do modo interativo, uma linha invalida e apenas
+      * rejeitada e contada, ja que nao ha operador na tela para
+      * corrigir o valor na hora.
+       P-MONTA-REGISTRO-LOTE.
+            UNSTRING REG-ENTRADA DELIMITED BY ','
+                INTO WS-CUST-NM-FN
+                     WS-CUST-NM-LN
+                     WS-CUST-EML
+                     WS-CUST-CMP
+                     WS-TEL-CMR-RAW
+                     WS-TEL-CLR-RAW
+                     WS-CUST-FAX
+                     WS-CUST-TTL
+                     WS-CUST-STE
+                     WS-CUST-ADR-1
+                     WS-CUST-ADR-2
+                     WS-CUST-CTY
+                     WS-CUST-STT
+                     WS-CUST-PST
+                     WS-CUST-CRT
+                     WS-CUST-USAGE-LOC
+                     WS-CUST-LICENSE-SKU
+
+            MOVE 'S' TO WS-LOTE-OK
+
+            MOVE WS-TEL-CMR-RAW TO WS-TEL-CHECK-IN
+            PERFORM P-CONTA-DIGITOS
+            IF WS-TEL-DIGITOS = 10
+                        AND FUNCTION TRIM(WS-TEL-CHECK-IN) IS NUMERIC
+                        THEN
+               MOVE FUNCTION NUMVAL(WS-TEL-CHECK-IN) TO WS-TEL-NUM
+               MOVE WS-TEL-NUM TO WS-CUST-TLF OF WS-CUST-TLF-CMR
+            ELSE
+               MOVE 'N' TO WS-LOTE-OK
+            END-IF
+
+            MOVE WS-TEL-CLR-RAW TO WS-TEL-CHECK-IN
+            PERFORM P-CONTA-DIGITOS
+            IF WS-TEL-DIGITOS = 11
+                        AND FUNCTION TRIM(WS-TEL-CHECK-IN) IS NUMERIC
+                        THEN
+               MOVE FUNCTION NUMVAL(WS-TEL-CHECK-IN) TO WS-TEL-NUM
+               MOVE WS-TEL-NUM TO WS-CUST-TLF OF WS-CUST-TLF-CLR
+            ELSE
+               MOVE 'N' TO WS-LOTE-OK
+            END-IF
+
+            MOVE WS-CUST-FAX TO WS-TEL-CHECK-IN
+            PERFORM P-CONTA-DIGITOS
+            IF WS-TEL-DIGITOS NOT = 10 THEN
+               MOVE 'N' TO WS-LOTE-OK
+            END-IF
+
+            IF LOTE-VALIDO THEN
+               PERFORM P-GRAVA-REGISTRO
+            ELSE
+               ADD 1 TO WS-QTD-REJEITADOS
+               DISPLAY "LINHA REJEITADA (telefone/fax invalido): "
+                       FUNCTION TRIM(WS-CUST-EML)
+            END-IF
+            .
+
+      * Grava OTPT_CONTROLE.CSV com o total de linhas escritas em
+      * OTPT.CSV nesta execucao, para conferencia antes de subir o
+      * arquivo para a tela de bulk-import do M365 admin center.
+       P-GRAVA-CONTROLE.
+            OPEN EXTEND CONTROLE
+            IF WS-CTL-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTROLE
+            END-IF
+
+            IF CTL-OK THEN
+               MOVE SPACES TO WS-LINHA-CONTROLE
+               STRING "OTPT.CSV"               DELIMITED BY SIZE
+                      ','                       DELIMITED BY SIZE
+                      FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+                      ','                       DELIMITED BY SIZE
+                      FUNCTION CURRENT-DATE(9:6) DELIMITED BY SIZE
+                      ','                       DELIMITED BY SIZE
+                      WS-QTD-GRAVADOS           DELIMITED BY SIZE
+                      INTO WS-LINHA-CONTROLE
+               END-STRING
+
+               MOVE WS-LINHA-CONTROLE TO REG-CONTROLE
+               WRITE REG-CONTROLE
+               CLOSE CONTROLE
+            ELSE
+               DISPLAY "ERRO AO GRAVAR OTPT_CONTROLE.CSV."
+               DISPLAY "Error ID: " WS-CTL-FS
+            END-IF
+            .
+
+      * Conta quantos caracteres numericos existem em WS-TEL-CHECK-IN,
+      * usado pelas rotinas de validacao de telefone abaixo para
+      * conferir se todos os digitos do template PIC foram informados.
+       P-CONTA-DIGITOS.
+            MOVE ZEROS TO WS-TEL-DIGITOS
+            INSPECT WS-TEL-CHECK-IN TALLYING WS-TEL-DIGITOS
+                    FOR ALL '0' '1' '2' '3' '4' '5' '6' '7' '8' '9'
+            .
+
+      * WS-CUST-TLF-CMR segue o template PIC 99.9999.9999 (10 digitos).
+      * Se o operador informar menos digitos, a fatia usada no STRING
+      * (posicoes 1:2 e 4:) sai incompleta e o CSV gerado e rejeitado
+      * pela importacao do M365 sem mensagem clara do motivo.
+       P-VALIDA-TEL-CMR.
+            PERFORM P-CONTA-DIGITOS
+
+            IF WS-TEL-DIGITOS = 10
+                        AND FUNCTION TRIM(WS-TEL-CHECK-IN) IS NUMERIC
+                        THEN
+               MOVE FUNCTION NUMVAL(WS-TEL-CHECK-IN) TO WS-TEL-NUM
+               MOVE WS-TEL-NUM TO WS-CUST-TLF OF WS-CUST-TLF-CMR
+               MOVE 'S' TO WS-TEL-CMR-OK
+            ELSE
+               MOVE 'N' TO WS-TEL-CMR-OK
+               DISPLAY "TELEFONE INVALIDO! Informe os 10 digitos do "
+                       "telefone comercial (DDD + numero)."
+               DISPLAY "Insert Commercial Phone: "
+               ACCEPT WS-TEL-CHECK-IN
+            END-IF
+            .
+
+      * WS-CUST-TLF-CLR segue o template PIC 99.99999.9999 (11
+      * digitos, celular com o nono digito).
+       P-VALIDA-TEL-CLR.
+            PERFORM P-CONTA-DIGITOS
+
+            IF WS-TEL-DIGITOS = 11
+                        AND FUNCTION TRIM(WS-TEL-CHECK-IN) IS NUMERIC
+                        THEN
+               MOVE FUNCTION NUMVAL(WS-TEL-CHECK-IN) TO WS-TEL-NUM
+               MOVE WS-TEL-NUM TO WS-CUST-TLF OF WS-CUST-TLF-CLR
+               MOVE 'S' TO WS-TEL-CLR-OK
+            ELSE
+               MOVE 'N' TO WS-TEL-CLR-OK
+               DISPLAY "TELEFONE INVALIDO! Informe os 11 digitos do "
+                       "celular (DDD + numero com o nono digito)."
+               DISPLAY "Insert Phone: "
+               ACCEPT WS-TEL-CHECK-IN
+            END-IF
+            .
+
+      * WS-CUST-FAX segue o mesmo template de WS-CUST-TLF-CMR (10
+      * digitos).
+       P-VALIDA-FAX.
+            MOVE WS-CUST-FAX TO WS-TEL-CHECK-IN
+            PERFORM P-CONTA-DIGITOS
+
+            IF WS-TEL-DIGITOS = 10 THEN
+               MOVE 'S' TO WS-FAX-OK
+            ELSE
+               MOVE 'N' TO WS-FAX-OK
+               DISPLAY "NUMERO DE FAX INVALIDO! Informe os 10 "
+                       "digitos (DDD + numero)."
+               DISPLAY "Insert FAX number: "
+               ACCEPT WS-CUST-FAX
+            END-IF
+            .
+
+       END PROGRAM CTTWRT.
