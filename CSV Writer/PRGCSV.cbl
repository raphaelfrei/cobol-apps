@@ -2,6 +2,13 @@
       * Author:  Raphael Frei
       * Date:    15/07/2022
       * Purpose: Gerar Relatório CSV
+      * Update: 08/08/2026 - Validacao do formato do e-mail
+      * Update: 08/08/2026 - Validacao da quantidade de digitos do
+      *                      telefone
+      * Update: 08/08/2026 - Modo de acrescimo (OPEN EXTEND) com
+      *                      cabecalho gravado apenas na criacao do
+      *                      arquivo
+      * Update: 08/08/2026 - Rejeita e-mail duplicado antes de gravar
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGCSV.
@@ -14,7 +21,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT CSV ASSIGN TO ".\CTT_CSV.CSV"
-                                 ORGANIZATION IS LINE SEQUENTIAL.
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS IS WS-CSV-FS.
 
        DATA DIVISION.
 
@@ -28,9 +36,37 @@
        77 WS-NAME-L            PIC X(10).
        77 WS-EMAIL             PIC X(30).
        77 WS-TEL               PIC 9(13).
+       77 WS-TEL-DISP REDEFINES WS-TEL PIC X(13).
 
        77 WS-STATUS            PIC X(01).
 
+       77 WS-CSV-FS            PIC 9(02).
+          88 CSV-NOVO        VALUE 35.
+
+       77 WS-CSV-CAMPO-1       PIC X(20).
+       77 WS-CSV-CAMPO-2       PIC X(30).
+       77 WS-CSV-CAMPO-2-UC    PIC X(30).
+       77 WS-EMAIL-UC          PIC X(30).
+
+       77 WS-CSV-EOF           PIC X(01) VALUE 'N'.
+          88 CSV-EOF         VALUE 'S' FALSE 'N'.
+
+       77 WS-EMAIL-DUP         PIC X(01) VALUE 'N'.
+          88 EMAIL-DUPLICADO VALUE 'S'.
+
+       77 WS-QTD-ARROBA        PIC 9(02) VALUE ZEROS.
+       77 WS-POS-ARROBA        PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-PONTO         PIC 9(02) VALUE ZEROS.
+
+       77 WS-EMAIL-OK          PIC X(01) VALUE 'N'.
+          88 EMAIL-VALIDO    VALUE 'S'.
+
+       77 WS-QTD-ZEROS         PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-DIGITOS       PIC 9(02) VALUE ZEROS.
+
+       77 WS-TEL-OK            PIC X(01) VALUE 'N'.
+          88 TEL-VALIDO      VALUE 'S'.
+
        PROCEDURE DIVISION.
 
        P-MAIN.
@@ -46,7 +82,12 @@
             DISPLAY " "
             DISPLAY " "
 
-            OPEN OUTPUT CSV
+            OPEN EXTEND CSV
+            IF CSV-NOVO THEN
+               OPEN OUTPUT CSV
+               MOVE "NOME,EMAIL,TELEFONE" TO REG-CSV
+               WRITE REG-CSV
+            END-IF
 
             PERFORM UNTIL WS-STATUS = 'F' OR WS-STATUS = 'f'
 
@@ -64,10 +105,14 @@
             DISPLAY "Insira o Email: "
             ACCEPT WS-EMAIL
 
+            PERFORM P-VALIDA-EMAIL UNTIL EMAIL-VALIDO
+
             DISPLAY "Insira o Telefone: "
             "(Numerico apenas ex: 5511988888888)"
             ACCEPT WS-TEL
 
+            PERFORM P-VALIDA-TELEFONE UNTIL TEL-VALIDO
+
             STRING FUNCTION TRIM(WS-NAME-F)   DELIMITED BY SIZE
                    ' '                        DELIMITED BY SIZE
                    FUNCTION TRIM(WS-NAME-L)   DELIMITED BY SIZE
@@ -101,4 +146,127 @@
 
             CLOSE CSV
             STOP RUN.
+
+      * Confere se WS-EMAIL tem exatamente um '@', com pelo menos um
+      * caractere antes e um '.' depois; se nao tiver, avisa o
+      * operador e pede o email novamente.
+       P-VALIDA-EMAIL.
+            MOVE 'S' TO WS-EMAIL-OK
+            MOVE ZEROS TO WS-QTD-ARROBA
+                          WS-POS-ARROBA
+                          WS-QTD-PONTO
+
+            INSPECT WS-EMAIL TALLYING WS-QTD-ARROBA FOR ALL '@'
+
+            IF WS-QTD-ARROBA NOT = 1 THEN
+               MOVE 'N' TO WS-EMAIL-OK
+            ELSE
+               INSPECT WS-EMAIL
+                       TALLYING WS-POS-ARROBA FOR CHARACTERS
+                                BEFORE INITIAL '@'
+               ADD 1 TO WS-POS-ARROBA
+
+               IF WS-POS-ARROBA < 2 OR WS-POS-ARROBA >= 30 THEN
+                  MOVE 'N' TO WS-EMAIL-OK
+               ELSE
+                  INSPECT WS-EMAIL(WS-POS-ARROBA + 1:)
+                          TALLYING WS-QTD-PONTO FOR ALL '.'
+
+                  IF WS-QTD-PONTO = 0 THEN
+                     MOVE 'N' TO WS-EMAIL-OK
+                  END-IF
+               END-IF
+            END-IF
+
+            IF WS-EMAIL-OK = 'S' THEN
+               PERFORM P-VERIFICA-DUPLICADO
+               IF EMAIL-DUPLICADO THEN
+                  MOVE 'N' TO WS-EMAIL-OK
+               END-IF
+            END-IF
+
+            IF WS-EMAIL-OK = 'N' THEN
+               IF EMAIL-DUPLICADO THEN
+                  DISPLAY "EMAIL JA CADASTRADO! Informe um email "
+                          "diferente."
+               ELSE
+                  DISPLAY "EMAIL INVALIDO! Deve ter um unico '@', com "
+                          "pelo menos um caractere antes e um '.' "
+                          "depois."
+               END-IF
+               DISPLAY "Insira o Email: "
+               ACCEPT WS-EMAIL
+            END-IF
+            .
+
+      * Reabre CTT_CSV.CSV para leitura e confere se algum registro
+      * ja gravado tem o mesmo e-mail informado agora, para nao
+      * cadastrar a mesma pessoa duas vezes na mesma sessao ou em
+      * execucoes anteriores (o arquivo acumula entre execucoes desde
+      * que o modo de acrescimo foi adotado).
+       P-VERIFICA-DUPLICADO.
+            MOVE 'N' TO WS-EMAIL-DUP
+
+            CLOSE CSV
+            OPEN INPUT CSV
+
+            IF NOT CSV-NOVO THEN
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-EMAIL))
+                    TO WS-EMAIL-UC
+
+               SET CSV-EOF TO FALSE
+               READ CSV
+                    AT END SET CSV-EOF TO TRUE
+               END-READ
+
+               PERFORM UNTIL CSV-EOF OR EMAIL-DUPLICADO
+                   READ CSV
+                        AT END
+                           SET CSV-EOF TO TRUE
+                    NOT AT END
+                           UNSTRING REG-CSV DELIMITED BY ','
+                               INTO WS-CSV-CAMPO-1 WS-CSV-CAMPO-2
+                           MOVE FUNCTION UPPER-CASE(
+                                FUNCTION TRIM(WS-CSV-CAMPO-2))
+                                TO WS-CSV-CAMPO-2-UC
+
+                           IF WS-CSV-CAMPO-2-UC EQUAL WS-EMAIL-UC THEN
+                              MOVE 'S' TO WS-EMAIL-DUP
+                           END-IF
+                   END-READ
+               END-PERFORM
+            END-IF
+
+            CLOSE CSV
+            OPEN EXTEND CSV
+            .
+
+      * Confere se WS-TEL parece um telefone brasileiro plausivel:
+      * codigo do pais (2 digitos) seguido de 10 ou 11 digitos do
+      * numero local. Como WS-TEL e PIC 9(13), quando o operador
+      * digita menos digitos o ACCEPT completa a esquerda com zeros;
+      * contamos esses zeros a mais para saber quantos digitos foram
+      * realmente informados.
+       P-VALIDA-TELEFONE.
+            MOVE 'S' TO WS-TEL-OK
+            MOVE ZEROS TO WS-QTD-ZEROS
+
+            INSPECT WS-TEL-DISP TALLYING WS-QTD-ZEROS
+                    FOR LEADING '0'
+
+            COMPUTE WS-QTD-DIGITOS = 13 - WS-QTD-ZEROS
+
+            IF WS-QTD-DIGITOS NOT = 12 AND WS-QTD-DIGITOS NOT = 13 THEN
+               MOVE 'N' TO WS-TEL-OK
+            END-IF
+
+            IF WS-TEL-OK = 'N' THEN
+               DISPLAY "TELEFONE INVALIDO! Informe o codigo do pais "
+                       "(2 digitos) seguido de 10 ou 11 digitos."
+               DISPLAY "Insira o Telefone: "
+               "(Numerico apenas ex: 5511988888888)"
+               ACCEPT WS-TEL
+            END-IF
+            .
+
        END PROGRAM PRGCSV.
