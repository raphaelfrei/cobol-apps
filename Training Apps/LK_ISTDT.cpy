@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: LK_ISTDT
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Area de comunicacao com o utilitario PG04ISTDT, que
+      *          confere se um dado informado pertence a uma classe de
+      *          caracteres permitida (alfabetica, numerica ou
+      *          alfanumerica livre).
+      ******************************************************************
+       01 LK-ISTDT-AREA.
+          03 LK-ISTDT-DADO        PIC X(10).
+          03 LK-ISTDT-CLASSE      PIC X(01).
+             88 ISTDT-CLASSE-ALFA      VALUE 'A'.
+             88 ISTDT-CLASSE-NUMERICA  VALUE 'N'.
+             88 ISTDT-CLASSE-ALFANUM   VALUE 'X'.
+          03 LK-ISTDT-VALIDO      PIC X(01).
+             88 ISTDT-DADO-VALIDO     VALUE 'S'.
