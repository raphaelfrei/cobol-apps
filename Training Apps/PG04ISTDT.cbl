@@ -1,24 +1,54 @@
-      ******************************************************************
-      * Author: Raphael Frei
-      * Date: 16/06/2022
-      * Purpose: Display user input
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-DATA      PIC X(10) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "INSIRA UM VALOR: "
-            ACCEPT WS-DATA
-
-            DISPLAY " "
-            DISPLAY "O VALOR INSERIDO FOI: "
-            DISPLAY WS-DATA
-
-            ACCEPT WS-DATA
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 16/06/2022
+      * Purpose: Display user input
+      * Update: 08/08/2026 - Reescrito como utilitario chamavel de
+      *                      validacao de formato de entrada (alfa,
+      *                      numerica ou alfanumerica livre), para que
+      *                      programas como PG13CADCTT e PRGCSV possam
+      *                      chamar em vez de cada um validar do seu
+      *                      proprio jeito.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG04ISTDT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY LK_ISTDT.
+
+       PROCEDURE DIVISION USING LK-ISTDT-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P-VALIDA THRU P-VALIDA-FIM
+
+            GOBACK
+           .
+
+      * Confere LK-ISTDT-DADO contra a classe de caracteres pedida em
+      * LK-ISTDT-CLASSE e devolve o resultado em LK-ISTDT-VALIDO.
+       P-VALIDA.
+            MOVE 'N' TO LK-ISTDT-VALIDO
+
+            EVALUATE TRUE
+                WHEN ISTDT-CLASSE-ALFA
+                   IF LK-ISTDT-DADO IS ALPHABETIC THEN
+                      MOVE 'S' TO LK-ISTDT-VALIDO
+                   END-IF
+                WHEN ISTDT-CLASSE-NUMERICA
+                   IF LK-ISTDT-DADO IS NUMERIC THEN
+                      MOVE 'S' TO LK-ISTDT-VALIDO
+                   END-IF
+                WHEN ISTDT-CLASSE-ALFANUM
+                   IF LK-ISTDT-DADO IS NOT EQUAL TO SPACES THEN
+                      MOVE 'S' TO LK-ISTDT-VALIDO
+                   END-IF
+                WHEN OTHER
+                   MOVE 'N' TO LK-ISTDT-VALIDO
+            END-EVALUATE
+            .
+
+       P-VALIDA-FIM.
+       END PROGRAM PG04ISTDT.
