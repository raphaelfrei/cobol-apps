@@ -1,145 +1,267 @@
-      ****************************************************************
-      * Author: Raphael Frei
-      * Date: 19/06/2022
-      * Purpose: Cálculo de Média
-      ****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PG08MEDIA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-NOME-ALUNO       PIC X(15).
-       77 WS-I                PIC 9(01).
-       77 WS-RPT              PIC X(01).
-
-       01 WS-MATERIA.
-          02 WS-NOME-MATERIA  PIC X(10).
-          02 WS-MEDIA         PIC 9(02)V99.
-          02 WS-RESULTADO     PIC X(10).
-          02 WS-NOTA-1        PIC 9(02).
-          02 WS-NOTA-2        PIC 9(02).
-          02 WS-NOTA-3        PIC 9(02).
-          02 WS-NOTA-4        PIC 9(02).
-
-       PROCEDURE DIVISION.
-       P-START.
-
-            INITIALISE WS-MATERIA
-                       WS-NOME-ALUNO
-                       WS-I.
-
-            DISPLAY "INSIRA O NOME DO ALUNO: "
-            ACCEPT WS-NOME-ALUNO.
-
-            DISPLAY "INSIRA A MATERIA: "
-            ACCEPT WS-NOME-MATERIA OF WS-MATERIA
-
-            PERFORM P-DEFINE-NOTAS    THRU P-DEFINE-NOTAS-FIM
-                    4 TIMES.
-
-            PERFORM P-CALCULA         THRU P-CALCULA-FIM.
-
-            PERFORM P-REPETE          THRU P-REPETE-FIM.
-
-       P-START-END.
-
-       P-DEFINE-NOTAS.
-            ADD 1 TO WS-I.
-
-            DISPLAY "INSIRA A " WS-I "A NOTA: ".
-
-            EVALUATE TRUE
-                WHEN WS-I EQUAL 1
-                     ACCEPT WS-NOTA-1 OF WS-MATERIA
-                WHEN WS-I EQUAL 2
-                     ACCEPT WS-NOTA-2 OF WS-MATERIA
-                WHEN WS-I EQUAL 3
-                     ACCEPT WS-NOTA-3 OF WS-MATERIA
-                WHEN WS-I EQUAL 4
-                     ACCEPT WS-NOTA-4 OF WS-MATERIA
-            END-EVALUATE.
-
-
-       P-DEFINE-NOTAS-FIM.
-
-       P-VALIDA-NOTAS.
-
-            IF WS-NOTA-1 IS <= 0
-                         OR WS-NOTA-1 IS NOT NUMERIC
-                         OR WS-NOTA-1 IS >= 10
-                DISPLAY '***************************************'
-                DISPLAY '*   NOTAS INVALIDAS TENTE NOVAMENTE   *'
-                DISPLAY '***************************************'
-                PERFORM P-START THRU P-START-END
-            END-IF.
-
-            IF WS-NOTA-2 IS <= 0
-                         OR WS-NOTA-2 IS NOT NUMERIC
-                         OR WS-NOTA-2 IS >= 10
-                DISPLAY '***************************************'
-                DISPLAY '*   NOTAS INVALIDAS TENTE NOVAMENTE   *'
-                DISPLAY '***************************************'
-                PERFORM P-START THRU P-START-END
-            END-IF.
-
-            IF WS-NOTA-3 IS <= 0
-                         OR WS-NOTA-3 IS NOT NUMERIC
-                         OR WS-NOTA-3 IS >= 10
-                DISPLAY '***************************************'
-                DISPLAY '*   NOTAS INVALIDAS TENTE NOVAMENTE   *'
-                DISPLAY '***************************************'
-                PERFORM P-START THRU P-START-END
-            END-IF.
-
-            IF WS-NOTA-4 IS <= 0
-                         OR WS-NOTA-4 IS NOT NUMERIC
-                         OR WS-NOTA-4 IS >= 10
-                DISPLAY '***************************************'
-                DISPLAY '*   NOTAS INVALIDAS TENTE NOVAMENTE   *'
-                DISPLAY '***************************************'
-                PERFORM P-START THRU P-START-END
-            END-IF.
-
-       P-VALIDA-NOTAS-FIM.
-
-       P-CALCULA.
-
-            PERFORM P-VALIDA-NOTAS    THRU P-VALIDA-NOTAS-FIM.
-
-            COMPUTE WS-MEDIA OF WS-MATERIA =
-                   (WS-NOTA-1 OF WS-MATERIA + WS-NOTA-2 OF WS-MATERIA
-                   + WS-NOTA-3 OF WS-MATERIA + WS-NOTA-4 OF WS-MATERIA)
-                   / 4.
-
-            IF WS-MEDIA GREATER THAN OR EQUAL 7 THEN
-                MOVE 'APROVADO' TO WS-RESULTADO
-            ELSE
-                MOVE 'REPROVADO' TO WS-RESULTADO
-            END-IF.
-
-            DISPLAY '****** RESULTADO DO PROCESSAMENTO ******'
-            DISPLAY 'NOME DO ALUNO: ' FUNCTION TRIM(WS-NOME-ALUNO)
-            DISPLAY 'MATERIA      : ' FUNCTION TRIM(WS-NOME-MATERIA)
-            DISPLAY 'MEDIA        : ' WS-MEDIA
-            DISPLAY 'RESULTADO    : ' FUNCTION TRIM(WS-RESULTADO)
-            DISPLAY '****************************************'.
-
-       P-CALCULA-FIM.
-
-       P-REPETE.
-            DISPLAY 'REPETIR OPERACAO? (Y/N)'
-            ACCEPT WS-RPT
-
-            IF WS-RPT IS EQUAL 'Y' OR WS-RPT IS EQUAL 'y'
-                PERFORM P-START THRU P-START-END.
-
-            IF WS-RPT IS EQUAL 'N' OR WS-RPT IS EQUAL 'n'
-                PERFORM P-ENCERRA THRU P-ENCERRA-FIM.
-
-       P-REPETE-FIM.
-
-       P-ENCERRA.
-           STOP RUN.
-       P-ENCERRA-FIM.
-       END PROGRAM PG08MEDIA.
+      ****************************************************************
+      * Author: Raphael Frei
+      * Date: 19/06/2022
+      * Purpose: Cálculo de Média
+      * Update: 08/08/2026 - Quantidade de notas e peso de cada uma
+      *                      configuraveis no inicio da execucao, em
+      *                      vez de 4 notas fixas com peso igual
+      * Update: 08/08/2026 - Grava o resultado de cada aluno em
+      *                      BOLETIM.dat
+      * Update: 08/08/2026 - Nota invalida so pede aquela nota de
+      *                      novo, sem reiniciar o cadastro inteiro;
+      *                      nota de corte para aprovacao configuravel
+      *                      por materia
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG08MEDIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT BOLETIM ASSIGN TO ".\BOLETIM.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-BOL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOLETIM.
+       01 REG-BOLETIM         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-NOME-ALUNO       PIC X(15).
+       77 WS-I                PIC 9(01).
+       77 WS-RPT              PIC X(01).
+       77 WS-QTD-NOTAS        PIC 9(01) VALUE ZEROS.
+
+       77 WS-NOTA-OK          PIC X(01) VALUE 'N'.
+          88 NOTA-VALIDA    VALUE 'S'.
+
+       77 WS-BOL-FS           PIC 9(02).
+          88 BOL-NOVO       VALUE 35.
+          88 BOL-OK         VALUE 0.
+
+       77 WS-LINHA-BOLETIM    PIC X(60) VALUE SPACES.
+
+       01 WS-MATERIA.
+          02 WS-NOME-MATERIA  PIC X(10).
+          02 WS-MEDIA         PIC 9(02)V99.
+          02 WS-NOTA-CORTE    PIC 9(02)V99 VALUE 7.00.
+          02 WS-RESULTADO     PIC X(10).
+          02 WS-SOMA-NOTA-PESO PIC 9(05)V99.
+          02 WS-SOMA-PESO     PIC 9(03).
+          02 WS-NOTA-TAB OCCURS 9 TIMES.
+             03 WS-NOTA       PIC 9(02).
+             03 WS-PESO       PIC 9(02).
+
+       PROCEDURE DIVISION.
+       P-START.
+
+            INITIALISE WS-MATERIA
+                       WS-NOME-ALUNO
+                       WS-I.
+
+            DISPLAY "INSIRA O NOME DO ALUNO: "
+            ACCEPT WS-NOME-ALUNO.
+
+            DISPLAY "INSIRA A MATERIA: "
+            ACCEPT WS-NOME-MATERIA OF WS-MATERIA
+
+            PERFORM P-DEFINE-QTD-NOTAS THRU P-DEFINE-QTD-NOTAS-FIM.
+
+            PERFORM P-DEFINE-CORTE    THRU P-DEFINE-CORTE-FIM.
+
+            PERFORM P-DEFINE-NOTAS    THRU P-DEFINE-NOTAS-FIM
+                    WS-QTD-NOTAS TIMES.
+
+            PERFORM P-CALCULA         THRU P-CALCULA-FIM.
+
+            PERFORM P-REPETE          THRU P-REPETE-FIM.
+
+       P-START-END.
+
+      * Pergunta quantas notas serao lancadas nesta materia (algumas
+      * disciplinas usam 3 avaliacoes, outras 5 com a prova final
+      * pesando mais que as demais).
+       P-DEFINE-QTD-NOTAS.
+            DISPLAY "QUANTAS NOTAS SERAO LANCADAS (1 A 9)? "
+            ACCEPT WS-QTD-NOTAS
+
+            IF WS-QTD-NOTAS IS NOT NUMERIC
+                         OR WS-QTD-NOTAS EQUAL ZERO
+                DISPLAY '***************************************'
+                DISPLAY '*  QUANTIDADE INVALIDA TENTE NOVAMENTE *'
+                DISPLAY '***************************************'
+                PERFORM P-DEFINE-QTD-NOTAS
+                        THRU P-DEFINE-QTD-NOTAS-FIM
+            END-IF.
+
+       P-DEFINE-QTD-NOTAS-FIM.
+
+      * Pergunta a nota minima para aprovacao nesta materia, ja que
+      * cada disciplina pode adotar um criterio proprio em vez do
+      * corte unico de 7,00.
+       P-DEFINE-CORTE.
+            DISPLAY "NOTA MINIMA PARA APROVACAO (0 A 10): "
+            ACCEPT WS-NOTA-CORTE OF WS-MATERIA
+
+            IF WS-NOTA-CORTE OF WS-MATERIA IS NOT NUMERIC
+                       OR WS-NOTA-CORTE OF WS-MATERIA IS >= 10
+                DISPLAY '***************************************'
+                DISPLAY '*  NOTA DE CORTE INVALIDA, TENTE DE NOVO *'
+                DISPLAY '***************************************'
+                PERFORM P-DEFINE-CORTE THRU P-DEFINE-CORTE-FIM
+            END-IF.
+
+       P-DEFINE-CORTE-FIM.
+
+       P-DEFINE-NOTAS.
+            ADD 1 TO WS-I.
+
+            DISPLAY "INSIRA A " WS-I "A NOTA: ".
+            ACCEPT WS-NOTA OF WS-MATERIA(WS-I)
+
+            DISPLAY "INSIRA O PESO DA " WS-I "A NOTA: ".
+            ACCEPT WS-PESO OF WS-MATERIA(WS-I).
+
+       P-DEFINE-NOTAS-FIM.
+
+       P-VALIDA-NOTAS.
+            MOVE 1 TO WS-I
+
+            PERFORM P-VALIDA-1-NOTA THRU P-VALIDA-1-NOTA-FIM
+                    WS-QTD-NOTAS TIMES.
+
+       P-VALIDA-NOTAS-FIM.
+
+      * So reabre a nota/peso do indice WS-I quando invalidos, sem
+      * mexer no restante do cadastro ja informado.
+       P-VALIDA-1-NOTA.
+            MOVE 'N' TO WS-NOTA-OK
+
+            PERFORM P-CONFERE-1-NOTA THRU P-CONFERE-1-NOTA-FIM
+                    UNTIL NOTA-VALIDA.
+
+            ADD 1 TO WS-I.
+
+       P-VALIDA-1-NOTA-FIM.
+
+       P-CONFERE-1-NOTA.
+            IF WS-NOTA OF WS-MATERIA(WS-I) IS <= 0
+                       OR WS-NOTA OF WS-MATERIA(WS-I) IS NOT NUMERIC
+                       OR WS-NOTA OF WS-MATERIA(WS-I) IS >= 10
+                       OR WS-PESO OF WS-MATERIA(WS-I) IS <= 0
+                       OR WS-PESO OF WS-MATERIA(WS-I) IS NOT NUMERIC
+                DISPLAY '***************************************'
+                DISPLAY '*   NOTA INVALIDA, INFORME NOVAMENTE   *'
+                DISPLAY '***************************************'
+
+                DISPLAY "INSIRA A " WS-I "A NOTA: "
+                ACCEPT WS-NOTA OF WS-MATERIA(WS-I)
+
+                DISPLAY "INSIRA O PESO DA " WS-I "A NOTA: "
+                ACCEPT WS-PESO OF WS-MATERIA(WS-I)
+            ELSE
+                MOVE 'S' TO WS-NOTA-OK
+            END-IF.
+
+       P-CONFERE-1-NOTA-FIM.
+
+       P-CALCULA.
+
+            PERFORM P-VALIDA-NOTAS    THRU P-VALIDA-NOTAS-FIM.
+
+            MOVE ZEROS TO WS-SOMA-NOTA-PESO OF WS-MATERIA
+                          WS-SOMA-PESO      OF WS-MATERIA
+            MOVE 1     TO WS-I
+
+            PERFORM P-ACUMULA-NOTA    THRU P-ACUMULA-NOTA-FIM
+                    WS-QTD-NOTAS TIMES.
+
+            COMPUTE WS-MEDIA OF WS-MATERIA =
+                    WS-SOMA-NOTA-PESO OF WS-MATERIA
+                    / WS-SOMA-PESO OF WS-MATERIA.
+
+            IF WS-MEDIA GREATER THAN OR EQUAL
+                        WS-NOTA-CORTE OF WS-MATERIA THEN
+                MOVE 'APROVADO' TO WS-RESULTADO
+            ELSE
+                MOVE 'REPROVADO' TO WS-RESULTADO
+            END-IF.
+
+            DISPLAY '****** RESULTADO DO PROCESSAMENTO ******'
+            DISPLAY 'NOME DO ALUNO: ' FUNCTION TRIM(WS-NOME-ALUNO)
+            DISPLAY 'MATERIA      : ' FUNCTION TRIM(WS-NOME-MATERIA)
+            DISPLAY 'MEDIA        : ' WS-MEDIA
+            DISPLAY 'RESULTADO    : ' FUNCTION TRIM(WS-RESULTADO)
+            DISPLAY '****************************************'.
+
+            PERFORM P-GRAVA-BOLETIM  THRU P-GRAVA-BOLETIM-FIM.
+
+       P-CALCULA-FIM.
+
+      * Acrescenta o resultado do aluno em BOLETIM.dat, para que os
+      * resultados de uma turma inteira se acumulem ao longo das
+      * repeticoes do P-REPETE.
+       P-GRAVA-BOLETIM.
+            OPEN EXTEND BOLETIM
+            IF BOL-NOVO THEN
+               OPEN OUTPUT BOLETIM
+            END-IF
+
+            IF BOL-OK THEN
+               MOVE SPACES TO WS-LINHA-BOLETIM
+               STRING FUNCTION TRIM(WS-NOME-ALUNO)     DELIMITED SIZE
+                      ','                               DELIMITED SIZE
+                      FUNCTION TRIM(WS-NOME-MATERIA OF WS-MATERIA)
+                                                         DELIMITED SIZE
+                      ','                               DELIMITED SIZE
+                      WS-MEDIA OF WS-MATERIA             DELIMITED SIZE
+                      ','                               DELIMITED SIZE
+                      FUNCTION TRIM(WS-RESULTADO OF WS-MATERIA)
+                                                         DELIMITED SIZE
+                      INTO WS-LINHA-BOLETIM
+               END-STRING
+
+               MOVE WS-LINHA-BOLETIM TO REG-BOLETIM
+               WRITE REG-BOLETIM
+            ELSE
+               DISPLAY "ERRO AO GRAVAR O BOLETIM."
+               DISPLAY "Error ID: " WS-BOL-FS
+            END-IF
+
+            CLOSE BOLETIM.
+
+       P-GRAVA-BOLETIM-FIM.
+
+      * Acumula nota*peso e o total de pesos, um item da tabela de
+      * cada vez, para a media ponderada calculada em P-CALCULA.
+       P-ACUMULA-NOTA.
+            COMPUTE WS-SOMA-NOTA-PESO OF WS-MATERIA =
+                    WS-SOMA-NOTA-PESO OF WS-MATERIA +
+                    (WS-NOTA OF WS-MATERIA(WS-I) *
+                     WS-PESO OF WS-MATERIA(WS-I))
+
+            ADD WS-PESO OF WS-MATERIA(WS-I)
+                TO WS-SOMA-PESO OF WS-MATERIA
+
+            ADD 1 TO WS-I.
+
+       P-ACUMULA-NOTA-FIM.
+
+       P-REPETE.
+            DISPLAY 'REPETIR OPERACAO? (Y/N)'
+            ACCEPT WS-RPT
+
+            IF WS-RPT IS EQUAL 'Y' OR WS-RPT IS EQUAL 'y'
+                PERFORM P-START THRU P-START-END.
+
+            IF WS-RPT IS EQUAL 'N' OR WS-RPT IS EQUAL 'n'
+                PERFORM P-ENCERRA THRU P-ENCERRA-FIM.
+
+       P-REPETE-FIM.
+
+       P-ENCERRA.
+           STOP RUN.
+       P-ENCERRA-FIM.
+       END PROGRAM PG08MEDIA.
