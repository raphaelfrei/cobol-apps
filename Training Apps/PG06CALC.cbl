@@ -2,16 +2,40 @@
       * Author: Raphael Frei
       * Date: 28/06/2022
       * Purpose:
+      * Update: 08/08/2026 - Grava cada tentativa em CALC_LOG.dat para
+      *                      conferir depois o que o treinando digitou
+      * Update: 08/08/2026 - GRAVA-LOG agora monta a linha em uma area
+      *                      de working-storage antes de mover para o
+      *                      registro do arquivo, ja que compor a
+      *                      linha direto no registro do FD deixava o
+      *                      WRITE sem gravar nada
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PG06CALC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CALC-LOG ASSIGN TO ".\CALC_LOG.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-LOG-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CALC-LOG.
+       01 REG-CALC-LOG        PIC X(30).
+
        WORKING-STORAGE SECTION.
        77 WS-N1        PIC 9(03) VALUE ZEROS.
        77 WS-N2        PIC 9(03) VALUE ZEROS.
        77 WS-RS        PIC 9(07) VALUE ZEROS.
 
+       77 WS-LOG-FS    PIC 9(02).
+          88 LOG-NOVO VALUE 35.
+          88 LOG-OK   VALUE 0.
+
+       77 WS-LINHA-LOG PIC X(30).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "INSIRA O PRIMEIRO NUMERO: "
@@ -23,9 +47,43 @@
             COMPUTE WS-RS = WS-N1 * WS-N2
             DISPLAY "O RESULTADO E: " WS-RS
 
+            PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+
             INITIALISE WS-RS REPLACING NUMERIC BY ZERO.
 
             DISPLAY "O RESULTADO APOS INITIALISE E: " WS-RS.
 
             STOP RUN.
+
+      * Acrescenta esta tentativa (WS-N1, WS-N2, WS-RS) em
+      * CALC_LOG.dat, para revisar depois uma sessao de treinamento.
+       GRAVA-LOG.
+            OPEN EXTEND CALC-LOG
+            IF LOG-NOVO THEN
+               OPEN OUTPUT CALC-LOG
+            END-IF
+
+            IF LOG-OK THEN
+               MOVE SPACES TO WS-LINHA-LOG
+
+               STRING WS-N1  DELIMITED BY SIZE
+                      ','    DELIMITED BY SIZE
+                      WS-N2  DELIMITED BY SIZE
+                      ','    DELIMITED BY SIZE
+                      WS-RS  DELIMITED BY SIZE
+                      INTO WS-LINHA-LOG
+               END-STRING
+
+               MOVE WS-LINHA-LOG TO REG-CALC-LOG
+               WRITE REG-CALC-LOG
+            ELSE
+               DISPLAY "ERRO AO GRAVAR O LOG."
+               DISPLAY "Error ID: " WS-LOG-FS
+            END-IF
+
+            CLOSE CALC-LOG
+            .
+
+       GRAVA-LOG-FIM.
+
        END PROGRAM PG06CALC.
