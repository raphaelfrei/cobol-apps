@@ -0,0 +1,206 @@
+      ****************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Resumo por materia do BOLETIM.dat gravado pelo
+      *          PG08MEDIA (media da turma, aprovados, reprovados e
+      *          maior/menor media, sem precisar somar na mao a saida
+      *          de cada execucao do PG08MEDIA)
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG10RESBOL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT BOLETIM ASSIGN TO ".\BOLETIM.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-BOL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOLETIM.
+       01 REG-BOLETIM         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-BOL-FS           PIC 9(02).
+          88 BOL-OK         VALUE 0.
+
+       77 WS-EOF              PIC X(01) VALUE 'N'.
+          88 EOF-OK         VALUE 'S' FALSE 'N'.
+
+       77 WS-NOME-LIDO        PIC X(15).
+       77 WS-MAT-LIDA         PIC X(10).
+       77 WS-MEDIA-TXT        PIC X(04).
+       77 WS-MEDIA-LIDA REDEFINES WS-MEDIA-TXT
+                              PIC 9(02)V99.
+       77 WS-RESULT-LIDO      PIC X(10).
+
+       77 WS-I                PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-MATERIAS     PIC 9(02) VALUE ZEROS.
+       77 WS-ACHEI            PIC X(01) VALUE 'N'.
+          88 MATERIA-ACHADA VALUE 'S'.
+
+       77 WS-TAB-CHEIA        PIC X(01) VALUE 'N'.
+          88 TABELA-CHEIA   VALUE 'S'.
+
+       01 WS-MATERIA-TAB.
+          02 WS-MAT OCCURS 20 TIMES.
+             03 WS-MAT-NOME       PIC X(10).
+             03 WS-MAT-QTD        PIC 9(03).
+             03 WS-MAT-SOMA       PIC 9(07)V99.
+             03 WS-MAT-APROV      PIC 9(03).
+             03 WS-MAT-REPROV     PIC 9(03).
+             03 WS-MAT-MAIOR      PIC 9(02)V99.
+             03 WS-MAT-MAIOR-ALU  PIC X(15).
+             03 WS-MAT-MENOR      PIC 9(02)V99.
+             03 WS-MAT-MENOR-ALU  PIC X(15).
+
+       77 WS-MEDIA-TURMA      PIC 9(02)V99.
+
+       PROCEDURE DIVISION.
+       P-START.
+
+            OPEN INPUT BOLETIM
+
+            IF BOL-OK THEN
+               PERFORM P-LE-BOLETIM   THRU P-LE-BOLETIM-FIM
+                       UNTIL EOF-OK
+
+               PERFORM P-IMPRIME      THRU P-IMPRIME-FIM
+            ELSE
+               DISPLAY "ERRO AO ABRIR O BOLETIM."
+               DISPLAY "Error ID: " WS-BOL-FS
+            END-IF
+
+            CLOSE BOLETIM
+
+            STOP RUN.
+
+       P-START-END.
+
+      * Le uma linha de BOLETIM.dat e atualiza a materia
+      * correspondente na tabela em memoria.
+       P-LE-BOLETIM.
+            READ BOLETIM
+                 AT END
+                     SET EOF-OK TO TRUE
+                 NOT AT END
+                     UNSTRING REG-BOLETIM DELIMITED BY ','
+                         INTO WS-NOME-LIDO
+                              WS-MAT-LIDA
+                              WS-MEDIA-TXT
+                              WS-RESULT-LIDO
+
+                     PERFORM P-LOCALIZA-MATERIA
+                             THRU P-LOCALIZA-MATERIA-FIM
+
+                     IF NOT TABELA-CHEIA THEN
+                        PERFORM P-ATUALIZA-MATERIA
+                                THRU P-ATUALIZA-MATERIA-FIM
+                     END-IF
+            END-READ.
+
+       P-LE-BOLETIM-FIM.
+
+      * Procura WS-MAT-LIDA na tabela; se nao existir, cria uma nova
+      * entrada e devolve o indice em WS-I. Se a materia for nova e a
+      * tabela ja estiver com as 20 materias que WS-MAT comporta, o
+      * registro e ignorado em vez de gravar fora dos limites da
+      * tabela.
+       P-LOCALIZA-MATERIA.
+            MOVE 'N' TO WS-ACHEI
+            MOVE 'N' TO WS-TAB-CHEIA
+            MOVE 1   TO WS-I
+
+            PERFORM P-COMPARA-MATERIA THRU P-COMPARA-MATERIA-FIM
+                    WS-QTD-MATERIAS TIMES.
+
+            IF NOT MATERIA-ACHADA THEN
+               IF WS-QTD-MATERIAS >= 20 THEN
+                  MOVE 'S' TO WS-TAB-CHEIA
+                  DISPLAY "AVISO: LIMITE DE 20 MATERIAS ATINGIDO - "
+                          "REGISTRO DE " FUNCTION TRIM(WS-MAT-LIDA)
+                          " IGNORADO."
+               ELSE
+                  ADD 1 TO WS-QTD-MATERIAS
+                  MOVE WS-QTD-MATERIAS TO WS-I
+                  MOVE WS-MAT-LIDA     TO WS-MAT-NOME(WS-I)
+               END-IF
+            END-IF.
+
+       P-LOCALIZA-MATERIA-FIM.
+
+       P-COMPARA-MATERIA.
+            IF NOT MATERIA-ACHADA
+                        AND WS-MAT-NOME(WS-I) EQUAL WS-MAT-LIDA THEN
+               MOVE 'S' TO WS-ACHEI
+            ELSE
+               ADD 1 TO WS-I
+            END-IF.
+
+       P-COMPARA-MATERIA-FIM.
+
+      * Acrescenta o registro lido aos totais da materia apontada por
+      * WS-I (soma de medias, aprovados/reprovados e maior/menor
+      * media, com o nome do aluno correspondente).
+       P-ATUALIZA-MATERIA.
+            ADD 1              TO WS-MAT-QTD(WS-I)
+            ADD WS-MEDIA-LIDA  TO WS-MAT-SOMA(WS-I)
+
+            IF WS-RESULT-LIDO EQUAL "APROVADO" THEN
+               ADD 1 TO WS-MAT-APROV(WS-I)
+            ELSE
+               ADD 1 TO WS-MAT-REPROV(WS-I)
+            END-IF
+
+            IF WS-MAT-QTD(WS-I) EQUAL 1 THEN
+               MOVE WS-MEDIA-LIDA TO WS-MAT-MAIOR(WS-I)
+               MOVE WS-NOME-LIDO  TO WS-MAT-MAIOR-ALU(WS-I)
+               MOVE WS-MEDIA-LIDA TO WS-MAT-MENOR(WS-I)
+               MOVE WS-NOME-LIDO  TO WS-MAT-MENOR-ALU(WS-I)
+            ELSE
+               IF WS-MEDIA-LIDA > WS-MAT-MAIOR(WS-I) THEN
+                  MOVE WS-MEDIA-LIDA TO WS-MAT-MAIOR(WS-I)
+                  MOVE WS-NOME-LIDO  TO WS-MAT-MAIOR-ALU(WS-I)
+               END-IF
+
+               IF WS-MEDIA-LIDA < WS-MAT-MENOR(WS-I) THEN
+                  MOVE WS-MEDIA-LIDA TO WS-MAT-MENOR(WS-I)
+                  MOVE WS-NOME-LIDO  TO WS-MAT-MENOR-ALU(WS-I)
+               END-IF
+            END-IF.
+
+       P-ATUALIZA-MATERIA-FIM.
+
+      * Exibe o resumo de cada materia acumulada na tabela.
+       P-IMPRIME.
+            MOVE 1 TO WS-I
+
+            PERFORM P-IMPRIME-1-MATERIA THRU P-IMPRIME-1-MATERIA-FIM
+                    WS-QTD-MATERIAS TIMES.
+
+       P-IMPRIME-FIM.
+
+       P-IMPRIME-1-MATERIA.
+            COMPUTE WS-MEDIA-TURMA =
+                    WS-MAT-SOMA(WS-I) / WS-MAT-QTD(WS-I)
+
+            DISPLAY '****************************************'
+            DISPLAY 'MATERIA         : '
+                    FUNCTION TRIM(WS-MAT-NOME(WS-I))
+            DISPLAY 'ALUNOS          : ' WS-MAT-QTD(WS-I)
+            DISPLAY 'MEDIA DA TURMA  : ' WS-MEDIA-TURMA
+            DISPLAY 'APROVADOS       : ' WS-MAT-APROV(WS-I)
+            DISPLAY 'REPROVADOS      : ' WS-MAT-REPROV(WS-I)
+            DISPLAY 'MAIOR MEDIA     : ' WS-MAT-MAIOR(WS-I)
+                    ' (' FUNCTION TRIM(WS-MAT-MAIOR-ALU(WS-I)) ')'
+            DISPLAY 'MENOR MEDIA     : ' WS-MAT-MENOR(WS-I)
+                    ' (' FUNCTION TRIM(WS-MAT-MENOR-ALU(WS-I)) ')'
+            DISPLAY '****************************************'
+
+            ADD 1 TO WS-I.
+
+       P-IMPRIME-1-MATERIA-FIM.
+
+       END PROGRAM PG10RESBOL.
