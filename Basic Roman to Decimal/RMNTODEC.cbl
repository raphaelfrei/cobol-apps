@@ -4,6 +4,11 @@
       *                     All Rights Reserved                       *
       *           LinkedIn: linkedin.com/in/raphaelrfrei/             *
       *           GitHub: https://github.com/raphaelfrei/             *
+      *  Update 08/08/2026 - P-CALC agora aplica a notacao subtrativa *
+      *                      (IV, IX, XL, XC, CD, CM)                 *
+      *  Update 08/08/2026 - Rejeita caracteres fora de M/D/C/L/X/V/I *
+      *                      e repeticao invalida antes de calcular   *
+      *  Update 08/08/2026 - Segundo modo: converte decimal em romano *
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -21,6 +26,24 @@
 
        77 WS-COUNT-2               PIC 9(01) VALUE 0.
 
+       77 WS-ACUMULADOR            PIC S9(05) VALUE ZEROES.
+       77 WS-CHAR-CONSULTA         PIC X(01).
+       77 WS-VALOR-CONSULTA        PIC 9(04) VALUE ZEROES.
+       77 WS-VAL-ATUAL             PIC 9(04) VALUE ZEROES.
+       77 WS-VAL-PROX              PIC 9(04) VALUE ZEROES.
+
+       77 WS-CHAR-UC               PIC X(01).
+       77 WS-ROMANO-OK             PIC X(01) VALUE 'S'.
+          88 ROMANO-VALIDO       VALUE 'S'.
+
+       77 WS-MODO-CONV             PIC X(01) VALUE '1'.
+          88 MODO-ROMANO-DEC     VALUE '1'.
+          88 MODO-DEC-ROMANO     VALUE '2'.
+
+       77 WS-RESTANTE              PIC 9(04) VALUE ZEROES.
+       77 WS-ROMANO-SAIDA          PIC X(20) VALUE SPACES.
+       77 WS-PTR-SAIDA             PIC 9(02) VALUE 1.
+
        PROCEDURE DIVISION.
        P-MAIN.
 
@@ -42,79 +65,287 @@
 
             DISPLAY " "
 
-            DISPLAY
-            "Insert a value to convert: (9 digits-max)"
+            DISPLAY "<1> Roman numeral -> decimal"
+            DISPLAY "<2> decimal -> Roman numeral"
+            ACCEPT WS-MODO-CONV
 
-            ACCEPT WS-ROMAN
+            IF MODO-DEC-ROMANO THEN
+               DISPLAY " "
+               DISPLAY
+               "Insert a decimal value to convert: (1 to 3999)"
 
-            PERFORM P-CALC THRU P-CALC-END.
+               ACCEPT WS-NUMERIC
 
+               PERFORM P-CALC-INVERSO THRU P-CALC-INVERSO-END
+            ELSE
+               DISPLAY " "
+               DISPLAY
+               "Insert a value to convert: (9 digits-max)"
+
+               ACCEPT WS-ROMAN
+
+               PERFORM P-VALIDA-ROMANO THRU P-VALIDA-ROMANO-END
+
+               IF ROMANO-VALIDO THEN
+                  PERFORM P-CALC THRU P-CALC-END
+               ELSE
+                  DISPLAY " "
+                  DISPLAY "INVALID NUMERAL - USE ONLY M/D/C/L/X/V/I, "
+                          "WITH VALID REPETITION"
+                  PERFORM P-MAIN THRU P-MAIN-END
+               END-IF
+            END-IF
+
+            .
        P-MAIN-END.
 
+      * Confere que WS-ROMAN so contem M/D/C/L/X/V/I (em qualquer
+      * caixa) e que nenhum algarismo se repete mais do que o
+      * permitido (V/L/D nunca repetem, os demais no maximo 3 vezes
+      * seguidas), antes de deixar P-CALC somar/subtrair os valores.
+       P-VALIDA-ROMANO.
+
+            MOVE 'S'    TO WS-ROMANO-OK
+            MOVE SPACES TO WS-CURDGT
+            MOVE ZEROES TO WS-QTDDGT
+            COMPUTE WS-COUNT-2 = 1
+
+            PERFORM 9 TIMES
+               MOVE WS-ROMAN(WS-COUNT-2:1) TO WS-CHAR-CONSULTA
+
+               IF WS-CHAR-CONSULTA NOT EQUAL SPACE THEN
+                  MOVE FUNCTION UPPER-CASE(WS-CHAR-CONSULTA)
+                       TO WS-CHAR-UC
+
+                  PERFORM P-VALOR-DIGITO THRU P-VALOR-DIGITO-END
+
+                  IF WS-VALOR-CONSULTA EQUAL ZERO THEN
+                     MOVE 'N' TO WS-ROMANO-OK
+                  END-IF
+
+                  IF WS-CHAR-UC EQUAL WS-CURDGT THEN
+                     ADD 1 TO WS-QTDDGT
+                  ELSE
+                     MOVE 1        TO WS-QTDDGT
+                     MOVE WS-CHAR-UC TO WS-CURDGT
+                  END-IF
+
+                  EVALUATE WS-CHAR-UC
+                      WHEN 'V'
+                      WHEN 'L'
+                      WHEN 'D'
+                          IF WS-QTDDGT > 1 THEN
+                             MOVE 'N' TO WS-ROMANO-OK
+                          END-IF
+                      WHEN 'I'
+                      WHEN 'X'
+                      WHEN 'C'
+                      WHEN 'M'
+                          IF WS-QTDDGT > 3 THEN
+                             MOVE 'N' TO WS-ROMANO-OK
+                          END-IF
+                  END-EVALUATE
+               END-IF
+
+               ADD 1 TO WS-COUNT-2
+
+            END-PERFORM
+
+            .
+       P-VALIDA-ROMANO-END.
+
        P-CALC.
 
             COMPUTE WS-COUNT-2 = 1
+            MOVE ZEROES TO WS-ACUMULADOR
 
             PERFORM 9 TIMES
-               MOVE WS-ROMAN(WS-COUNT-2:1) TO WS-CURDGT
+               MOVE WS-ROMAN(WS-COUNT-2:1) TO WS-CHAR-CONSULTA
+               PERFORM P-VALOR-DIGITO THRU P-VALOR-DIGITO-END
+               MOVE WS-VALOR-CONSULTA TO WS-VAL-ATUAL
+
+               IF WS-COUNT-2 < 9 THEN
+                  MOVE WS-ROMAN(WS-COUNT-2 + 1:1) TO WS-CHAR-CONSULTA
+                  PERFORM P-VALOR-DIGITO THRU P-VALOR-DIGITO-END
+                  MOVE WS-VALOR-CONSULTA TO WS-VAL-PROX
+               ELSE
+                  MOVE ZEROES TO WS-VAL-PROX
+               END-IF
+
+               IF WS-VAL-ATUAL < WS-VAL-PROX THEN
+                  COMPUTE WS-ACUMULADOR = WS-ACUMULADOR - WS-VAL-ATUAL
+               ELSE
+                  COMPUTE WS-ACUMULADOR = WS-ACUMULADOR + WS-VAL-ATUAL
+               END-IF
 
-               EVALUATE WS-CURDGT
-                   WHEN 'M'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 1000
+               ADD 1 TO WS-COUNT-2
 
-                   WHEN 'D'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 500
+            END-PERFORM.
 
-                   WHEN 'C'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 100
+            MOVE WS-ACUMULADOR TO WS-NUMERIC
 
-                   WHEN 'L'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 50
+            PERFORM P-END
 
-                   WHEN 'X'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 10
+            .
+       P-CALC-END.
 
-                   WHEN 'V'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 5
+      * Converte WS-NUMERIC em algarismos romanos por subtracao
+      * gulosa, do maior valor (1000/M) ao menor (1/I), incluindo os
+      * seis pares subtrativos (CM, CD, XC, XL, IX, IV).
+       P-CALC-INVERSO.
 
-                   WHEN 'I'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 1
+            MOVE WS-NUMERIC TO WS-RESTANTE
+            MOVE SPACES     TO WS-ROMANO-SAIDA
+            MOVE 1          TO WS-PTR-SAIDA
 
+            PERFORM P-CALC-INVERSO-1-VALOR
+                    THRU P-CALC-INVERSO-1-VALOR-END
+                    UNTIL WS-RESTANTE EQUAL ZERO
 
-                   WHEN 'm'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 1000
+            PERFORM P-END
 
-                   WHEN 'd'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 500
+            .
+       P-CALC-INVERSO-END.
+
+       P-CALC-INVERSO-1-VALOR.
+
+            EVALUATE TRUE
+                WHEN WS-RESTANTE >= 1000
+                    STRING "M" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 1000 FROM WS-RESTANTE
+
+                WHEN WS-RESTANTE >= 900
+                    STRING "CM" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 900 FROM WS-RESTANTE
+
+                WHEN WS-RESTANTE >= 500
+                    STRING "D" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 500 FROM WS-RESTANTE
+
+                WHEN WS-RESTANTE >= 400
+                    STRING "CD" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 400 FROM WS-RESTANTE
+
+                WHEN WS-RESTANTE >= 100
+                    STRING "C" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 100 FROM WS-RESTANTE
+
+                WHEN WS-RESTANTE >= 90
+                    STRING "XC" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 90 FROM WS-RESTANTE
+
+                WHEN WS-RESTANTE >= 50
+                    STRING "L" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 50 FROM WS-RESTANTE
+
+                WHEN WS-RESTANTE >= 40
+                    STRING "XL" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 40 FROM WS-RESTANTE
+
+                WHEN WS-RESTANTE >= 10
+                    STRING "X" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 10 FROM WS-RESTANTE
+
+                WHEN WS-RESTANTE >= 9
+                    STRING "IX" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 9 FROM WS-RESTANTE
+
+                WHEN WS-RESTANTE >= 5
+                    STRING "V" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 5 FROM WS-RESTANTE
+
+                WHEN WS-RESTANTE >= 4
+                    STRING "IV" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 4 FROM WS-RESTANTE
+
+                WHEN OTHER
+                    STRING "I" DELIMITED BY SIZE
+                           INTO WS-ROMANO-SAIDA
+                           WITH POINTER WS-PTR-SAIDA
+                    END-STRING
+                    SUBTRACT 1 FROM WS-RESTANTE
 
-                   WHEN 'c'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 100
+            END-EVALUATE
 
-                   WHEN 'l'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 50
+            .
+       P-CALC-INVERSO-1-VALOR-END.
 
-                   WHEN 'x'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 10
+      * Devolve em WS-VALOR-CONSULTA o valor decimal do algarismo
+      * romano informado em WS-CHAR-CONSULTA (maiusculo ou minusculo).
+       P-VALOR-DIGITO.
 
-                   WHEN 'v'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 5
+            EVALUATE WS-CHAR-CONSULTA
+                WHEN 'M'
+                WHEN 'm'
+                    MOVE 1000 TO WS-VALOR-CONSULTA
 
-                   WHEN 'i'
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 1
+                WHEN 'D'
+                WHEN 'd'
+                    MOVE 500 TO WS-VALOR-CONSULTA
 
-                   WHEN OTHER
-                       COMPUTE WS-NUMERIC = WS-NUMERIC + 0
+                WHEN 'C'
+                WHEN 'c'
+                    MOVE 100 TO WS-VALOR-CONSULTA
 
-               END-EVALUATE
+                WHEN 'L'
+                WHEN 'l'
+                    MOVE 50 TO WS-VALOR-CONSULTA
 
-               ADD 1 TO WS-COUNT-2
+                WHEN 'X'
+                WHEN 'x'
+                    MOVE 10 TO WS-VALOR-CONSULTA
 
-            END-PERFORM.
+                WHEN 'V'
+                WHEN 'v'
+                    MOVE 5 TO WS-VALOR-CONSULTA
 
-            PERFORM P-END
+                WHEN 'I'
+                WHEN 'i'
+                    MOVE 1 TO WS-VALOR-CONSULTA
+
+                WHEN OTHER
+                    MOVE ZEROES TO WS-VALOR-CONSULTA
+
+            END-EVALUATE
 
             .
-       P-CALC-END.
+       P-VALOR-DIGITO-END.
 
        P-END.
 
@@ -124,8 +355,12 @@
             "**********************************************************"
             DISPLAY
             " "
-            DISPLAY
-            "The result is: " WS-NUMERIC
+
+            IF MODO-DEC-ROMANO THEN
+               DISPLAY "The result is: " FUNCTION TRIM(WS-ROMANO-SAIDA)
+            ELSE
+               DISPLAY "The result is: " WS-NUMERIC
+            END-IF
 
             DISPLAY
             "**********************************************************"
