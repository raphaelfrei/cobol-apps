@@ -2,6 +2,12 @@
       * Author:  Conversando em Códigos
       * Date:    22/06/2022
       * Purpose: Criando uma Cálculadora em COBOL
+      * Update: 08/08/2026 - PROC-DIVIDIR nao aborta mais quando o
+      *                      segundo numero e zero
+      * Update: 08/08/2026 - Campos com sinal e casas decimais, para
+      *                      aceitar subtracao negativa e valores
+      *                      quebrados
+      * Update: 08/08/2026 - Memoria M+/MR para encadear calculos
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PG16CALC.
@@ -10,10 +16,12 @@
        WORKING-STORAGE SECTION.
        77 WS-MODO                  PIC X(01).
 
-       77 WS-NUM-1                 PIC 9(02).
-       77 WS-NUM-2                 PIC 9(02).
+       77 WS-NUM-1                 PIC S9(05)V99.
+       77 WS-NUM-2                 PIC S9(05)V99.
 
-       77 WS-RESULT                PIC 9(03).
+       77 WS-RESULT                PIC S9(05)V99.
+
+       77 WS-MEMORY                PIC S9(05)V99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -21,7 +29,6 @@
             INITIALISE WS-MODO
                        WS-NUM-1
                        WS-NUM-2
-                       WS-RESULT
 
             DISPLAY "*************************************************"
             DISPLAY "Selecione o modo que deseja:"
@@ -29,14 +36,18 @@
             DISPLAY "<2> para subtrair"
             DISPLAY "<3> para dividir"
             DISPLAY "<4> para multiplicar"
+            DISPLAY "<5> para M+ (soma o ultimo resultado a memoria)"
+            DISPLAY "<6> para MR (traz a memoria como resultado)"
             DISPLAY "*************************************************"
             ACCEPT WS-MODO
 
-            DISPLAY "Insira o primeiro numero:"
-            ACCEPT WS-NUM-1
+            IF WS-MODO NOT EQUAL "5" AND WS-MODO NOT EQUAL "6" THEN
+               DISPLAY "Insira o primeiro numero:"
+               ACCEPT WS-NUM-1
 
-            DISPLAY "Insira o segundo numero:"
-            ACCEPT WS-NUM-2
+               DISPLAY "Insira o segundo numero:"
+               ACCEPT WS-NUM-2
+            END-IF
 
 
             EVALUATE WS-MODO
@@ -52,6 +63,12 @@
                    WHEN "4"
                        PERFORM PROC-MULTIPLICAR
                                THRU PROC-MULTIPLICAR-END
+                   WHEN "5"
+                       PERFORM PROC-MEMORIA-SOMA
+                               THRU PROC-MEMORIA-SOMA-END
+                   WHEN "6"
+                       PERFORM PROC-MEMORIA-RECUPERA
+                               THRU PROC-MEMORIA-RECUPERA-END
                    WHEN OTHER
                        DISPLAY "Valor Invalido!"
                        PERFORM MAIN-PROCEDURE
@@ -98,9 +115,12 @@
 
        PROC-DIVIDIR.
             COMPUTE WS-RESULT = WS-NUM-1 / WS-NUM-2
-
-            DISPLAY "A divisao de " WS-NUM-1 " + " WS-NUM-2
-                    " e: " WS-RESULT
+                ON SIZE ERROR
+                    DISPLAY "Nao e possivel dividir por zero!"
+                NOT ON SIZE ERROR
+                    DISPLAY "A divisao de " WS-NUM-1 " + " WS-NUM-2
+                            " e: " WS-RESULT
+            END-COMPUTE
             .
        PROC-DIVIDIR-END.
 
@@ -112,6 +132,20 @@
             .
        PROC-MULTIPLICAR-END.
 
+       PROC-MEMORIA-SOMA.
+            ADD WS-RESULT TO WS-MEMORY
+
+            DISPLAY "Memoria atualizada: " WS-MEMORY
+            .
+       PROC-MEMORIA-SOMA-END.
+
+       PROC-MEMORIA-RECUPERA.
+            MOVE WS-MEMORY TO WS-RESULT
+
+            DISPLAY "Valor da memoria: " WS-RESULT
+            .
+       PROC-MEMORIA-RECUPERA-END.
+
        PROC-ENCERRAR.
             STOP RUN.
        END PROGRAM PG16CALC.
