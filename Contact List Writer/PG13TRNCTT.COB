@@ -0,0 +1,557 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Processamento em lote, sem operador, de transacoes de
+      *          ADD/CHANGE/DELETE contra CONTATOS.dat, para a carga
+      *          noturna de manutencao vinda do RH
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG13TRNCTT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CONTATOS ASSIGN TO
+                 '.\CONTATOS.dat'
+                 ORGANISATION IS INDEXED
+                 ACCESS  MODE IS DYNAMIC
+                 RECORD   KEY IS ID-CONTATO
+                 FILE  STATUS IS WS-FS.
+
+            SELECT HISTORICO ASSIGN TO ".\HISTORICO.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-HIST-FS.
+
+            SELECT TRANSACOES ASSIGN TO ".\CTT_TRANSACOES.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-TRN-FS.
+
+            SELECT EXCECOES ASSIGN TO ".\CTT_EXCECOES.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-EXC-FS.
+
+            SELECT CONTROLE ASSIGN TO ".\CONTROLE.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-CTL-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD HISTORICO.
+          COPY FD_HISTC.
+
+      * Uma transacao por linha: codigo (A/C/D), ID e os campos que a
+      * transacao carrega. Em CHANGE, um campo em branco/zerado
+      * significa "nao alterar esse campo".
+       FD TRANSACOES.
+       01 REG-TRANSACAO.
+          03 TRN-CODIGO           PIC X(01).
+             88 TRN-ADD             VALUE 'A'.
+             88 TRN-CHANGE          VALUE 'C'.
+             88 TRN-DELETE          VALUE 'D'.
+          03 TRN-ID                PIC 9(06).
+          03 TRN-NOME              PIC X(20).
+          03 TRN-CPF               PIC 9(11).
+          03 TRN-TIPO              PIC X(11).
+
+       FD EXCECOES.
+       01 REG-EXCECAO              PIC X(80).
+
+       FD CONTROLE.
+          COPY FD_CTRLE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO          PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO     PIC 9(06).
+          03 WS-NM-CONTATO     PIC X(20).
+          03 WS-CPF-CONTATO    PIC 9(11).
+          03 WS-TP-CONTATO     PIC X(11).
+          03 WS-DT-ULT-ALTERACAO.
+             05 WS-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-DT-ULT-ALT-HORA  PIC 9(06).
+          03 WS-ST-CONTATO     PIC X(01).
+          03 WS-QTD-CT-METODOS PIC 9(01).
+          03 WS-CT-METODO OCCURS 5 TIMES.
+             05 WS-CT-METODO-TIPO    PIC X(10).
+             05 WS-CT-METODO-VALOR   PIC X(30).
+
+      * Segunda leitura do contato, feita imediatamente antes da
+      * REWRITE, apenas para conferir se a data/hora da ultima
+      * alteracao ainda e a mesma que foi lida no inicio da operacao
+      * (protecao contra a carga noturna sobrescrever uma alteracao
+      * feita por um operador durante o dia).
+       01 WS-VERIF-REGISTRO    PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-VERIF-REGISTRO.
+          03 FILLER                    PIC X(48).
+          03 WS-VERIF-DT-ULT-ALTERACAO.
+             05 WS-VERIF-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-VERIF-DT-ULT-ALT-HORA  PIC 9(06).
+          03 FILLER                    PIC X(202).
+
+       77 WS-CONFLITO           PIC X(01) VALUE 'N'.
+          88 HOUVE-CONFLITO   VALUE 'S'.
+
+       77 WS-NM-ANTIGO          PIC X(20) VALUE SPACES.
+
+       77 WS-NOVO-NOME-UC       PIC X(20) VALUE SPACES.
+       77 WS-NM-CONTATO-UC      PIC X(20) VALUE SPACES.
+       77 WS-DUP-ENCONTRADO     PIC X(01) VALUE 'N'.
+          88 DUP-ENCONTRADA   VALUE 'S'.
+       77 WS-DUP-ID             PIC 9(06) VALUE ZEROS.
+       77 WS-ID-SALVO           PIC 9(06) VALUE ZEROS.
+
+      * A conferencia dos digitos verificadores do CPF e feita pelo
+      * utilitario PG13CPFDV, com o mesmo calculo de CPF_CALC.COB
+      * (P-CALC-1/P-CALC-2), para nao duplicar a aritmetica aqui.
+       77 WS-CPF-OK             PIC X(01) VALUE SPACE.
+          88 CPF-VALIDO       VALUE 'S'.
+
+       77 WS-FS                PIC 9(02).
+          88 FS-OK           VALUE 0.
+
+       77 WS-HIST-FS           PIC 9(02).
+          88 HIST-OK         VALUE 0.
+
+       77 WS-TRN-FS             PIC 9(02).
+          88 TRN-OK           VALUE 0.
+
+       77 WS-EXC-FS             PIC 9(02).
+          88 EXC-OK           VALUE 0.
+
+       77 WS-CTL-FS             PIC 9(02).
+          88 CTL-OK           VALUE 0.
+
+       77 WS-EOF                PIC X(01) VALUE 'N'.
+          88 EOF-OK           VALUE 'S' FALSE 'N'.
+
+       77 WS-MOTIVO             PIC X(40) VALUE SPACES.
+       77 WS-LINHA-EXCECAO      PIC X(80) VALUE SPACES.
+
+       77 WS-QTD-LIDAS          PIC 9(06) VALUE ZEROS.
+       77 WS-QTD-APLICADAS      PIC 9(06) VALUE ZEROS.
+       77 WS-QTD-EXCECOES       PIC 9(06) VALUE ZEROS.
+
+       COPY LK_ERRFS.
+       COPY LK_CPFDV.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM       PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY "***** PROCESSAMENTO EM LOTE DE TRANSACOES *****"
+
+            PERFORM P-PROCESSA-LOTE THRU P-PROCESSA-LOTE-FIM
+
+            PERFORM P-END
+           .
+
+      * Abre os quatro arquivos envolvidos, aplica cada transacao de
+      * CTT_TRANSACOES.dat contra CONTATOS.dat sem qualquer ACCEPT, e
+      * grava os totais de controle ao final.
+       P-PROCESSA-LOTE.
+            SET  EOF-OK    TO FALSE
+            MOVE ZEROS      TO WS-QTD-LIDAS
+                               WS-QTD-APLICADAS
+                               WS-QTD-EXCECOES
+
+            OPEN INPUT TRANSACOES
+
+            IF NOT TRN-OK THEN
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE TRANSACOES."
+               DISPLAY "Error ID: " WS-TRN-FS
+            ELSE
+               OPEN OUTPUT EXCECOES
+
+               IF NOT EXC-OK THEN
+                  DISPLAY "ERRO AO ABRIR O ARQUIVO DE EXCECOES."
+                  DISPLAY "Error ID: " WS-EXC-FS
+               ELSE
+                  OPEN I-O CONTATOS
+
+                  IF NOT FS-OK THEN
+                     MOVE 'PG13TRNCTT'      TO LK-ERRO-PROGRAMA
+                     MOVE 'ABRIR CONTATOS'  TO LK-ERRO-OPERACAO
+                     MOVE WS-FS             TO LK-ERRO-FS
+                     CALL 'PG13ERRFS' USING LK-ERRO-AREA
+                  ELSE
+                     PERFORM P-LE-1-TRANSACAO THRU P-LE-1-TRANSACAO-FIM
+                             UNTIL EOF-OK
+
+                     CLOSE CONTATOS
+                  END-IF
+
+                  CLOSE EXCECOES
+
+                  DISPLAY "PROCESSAMENTO EM LOTE CONCLUIDO."
+                  DISPLAY "TRANSACOES LIDAS    : " WS-QTD-LIDAS
+                  DISPLAY "TRANSACOES APLICADAS: " WS-QTD-APLICADAS
+                  DISPLAY "TRANSACOES EM ERRO  : " WS-QTD-EXCECOES
+
+                  PERFORM P-GRAVA-CONTROLE THRU P-GRAVA-CONTROLE-FIM
+               END-IF
+
+               CLOSE TRANSACOES
+            END-IF
+           .
+
+       P-PROCESSA-LOTE-FIM.
+
+       P-LE-1-TRANSACAO.
+            READ TRANSACOES
+                 AT END
+                     SET EOF-OK TO TRUE
+                 NOT AT END
+                     ADD 1 TO WS-QTD-LIDAS
+                     PERFORM P-APLICA-TRANSACAO
+                             THRU P-APLICA-TRANSACAO-FIM
+            END-READ
+           .
+
+       P-LE-1-TRANSACAO-FIM.
+
+       P-APLICA-TRANSACAO.
+            EVALUATE TRUE
+                WHEN TRN-ADD
+                    PERFORM P-APLICA-ADD THRU P-APLICA-ADD-FIM
+                WHEN TRN-CHANGE
+                    PERFORM P-APLICA-CHANGE THRU P-APLICA-CHANGE-FIM
+                WHEN TRN-DELETE
+                    PERFORM P-APLICA-DELETE THRU P-APLICA-DELETE-FIM
+                WHEN OTHER
+                    MOVE "CODIGO DE TRANSACAO INVALIDO" TO WS-MOTIVO
+                    PERFORM P-GRAVA-EXCECAO THRU P-GRAVA-EXCECAO-FIM
+            END-EVALUATE
+           .
+
+       P-APLICA-TRANSACAO-FIM.
+
+      * Grava um contato novo com o ID informado na transacao. Uma
+      * carga noturna nao tem operador para confirmar um nome
+      * duplicado nem um ID repetido, entao os dois casos viram
+      * excecao em vez de pedir confirmacao.
+      * A verificacao de duplicados precisa rodar antes de mover os
+      * dados da transacao para o registro da FD: o READ ... INTO
+      * usado no scan tambem repopula o registro da FD a cada volta,
+      * entao mover a transacao para la antes do scan faria o WRITE
+      * gravar o nome/CPF/tipo do ultimo registro lido, nao o da
+      * transacao sendo aplicada.
+       P-APLICA-ADD.
+            MOVE TRN-CPF          TO WS-CPF-CONTATO
+            PERFORM P-VALIDA-CPF THRU P-VALIDA-CPF-FIM
+
+            IF NOT CPF-VALIDO THEN
+               MOVE "CPF INVALIDO" TO WS-MOTIVO
+               PERFORM P-GRAVA-EXCECAO THRU P-GRAVA-EXCECAO-FIM
+            ELSE
+               MOVE FUNCTION UPPER-CASE(TRN-NOME) TO WS-NOVO-NOME-UC
+
+               PERFORM P-VERIFICA-DUPLICADO
+                       THRU P-VERIFICA-DUPLICADO-FIM
+
+               IF DUP-ENCONTRADA THEN
+                  MOVE "NOME DUPLICADO" TO WS-MOTIVO
+                  PERFORM P-GRAVA-EXCECAO THRU P-GRAVA-EXCECAO-FIM
+               ELSE
+                  MOVE TRN-ID           TO ID-CONTATO
+                  MOVE TRN-NOME         TO NM-CONTATO
+                  MOVE TRN-CPF          TO CPF-CONTATO
+                  MOVE TRN-TIPO         TO TP-CONTATO
+
+                  MOVE FUNCTION CURRENT-DATE(1:8) TO DT-ULT-ALT-DATA
+                  MOVE FUNCTION CURRENT-DATE(9:6) TO DT-ULT-ALT-HORA
+                  SET CONTATO-ATIVO TO TRUE
+                  MOVE ZEROS TO QTD-CT-METODOS
+
+                  WRITE REG-CONTATOS
+                        INVALID KEY
+                            MOVE "ID JA CADASTRADO" TO WS-MOTIVO
+                            PERFORM P-GRAVA-EXCECAO
+                                    THRU P-GRAVA-EXCECAO-FIM
+                    NOT INVALID KEY
+                            ADD 1 TO WS-QTD-APLICADAS
+                  END-WRITE
+               END-IF
+            END-IF
+           .
+
+       P-APLICA-ADD-FIM.
+
+      * Atualiza os campos informados (nao em branco/zerados) do
+      * contato TRN-ID. Um CPF invalido no campo de troca cancela so
+      * essa transacao, sem tocar no restante do registro.
+       P-APLICA-CHANGE.
+            MOVE TRN-ID TO ID-CONTATO
+
+            READ CONTATOS INTO WS-REGISTRO
+                 KEY IS ID-CONTATO
+                 INVALID KEY
+                     MOVE "ID NAO ENCONTRADO" TO WS-MOTIVO
+                     PERFORM P-GRAVA-EXCECAO THRU P-GRAVA-EXCECAO-FIM
+                 NOT INVALID KEY
+                     IF CONTATO-EXCLUIDO THEN
+                        MOVE "CONTATO EXCLUIDO" TO WS-MOTIVO
+                        PERFORM P-GRAVA-EXCECAO
+                                THRU P-GRAVA-EXCECAO-FIM
+                     ELSE
+                        IF TRN-CPF NOT = ZEROS THEN
+                           MOVE TRN-CPF TO WS-CPF-CONTATO
+                           PERFORM P-VALIDA-CPF THRU P-VALIDA-CPF-FIM
+                        ELSE
+                           SET CPF-VALIDO TO TRUE
+                        END-IF
+
+                        IF NOT CPF-VALIDO THEN
+                           MOVE "CPF INVALIDO" TO WS-MOTIVO
+                           PERFORM P-GRAVA-EXCECAO
+                                   THRU P-GRAVA-EXCECAO-FIM
+                        ELSE
+                           PERFORM P-VERIFICA-CONCORRENCIA
+                                   THRU P-VERIFICA-CONCORRENCIA-FIM
+
+                           IF HOUVE-CONFLITO THEN
+                              MOVE "ALTERADO DURANTE O DIA" TO WS-MOTIVO
+                              PERFORM P-GRAVA-EXCECAO
+                                      THRU P-GRAVA-EXCECAO-FIM
+                           ELSE
+                              MOVE WS-NM-CONTATO TO WS-NM-ANTIGO
+
+                              IF TRN-NOME NOT = SPACES THEN
+                                 MOVE TRN-NOME TO NM-CONTATO
+                              END-IF
+                              IF TRN-CPF NOT = ZEROS THEN
+                                 MOVE TRN-CPF TO CPF-CONTATO
+                              END-IF
+                              IF TRN-TIPO NOT = SPACES THEN
+                                 MOVE TRN-TIPO TO TP-CONTATO
+                              END-IF
+
+                              MOVE FUNCTION CURRENT-DATE(1:8)
+                                   TO DT-ULT-ALT-DATA
+                              MOVE FUNCTION CURRENT-DATE(9:6)
+                                   TO DT-ULT-ALT-HORA
+
+                              REWRITE REG-CONTATOS
+
+                              PERFORM P-GRAVA-HISTORICO
+                                      THRU P-GRAVA-HISTORICO-FIM
+
+                              ADD 1 TO WS-QTD-APLICADAS
+                           END-IF
+                        END-IF
+                     END-IF
+            END-READ
+           .
+
+       P-APLICA-CHANGE-FIM.
+
+      * Exclui logicamente o contato TRN-ID, registrando o historico
+      * antes de marcar o registro como excluido.
+       P-APLICA-DELETE.
+            MOVE TRN-ID TO ID-CONTATO
+
+            READ CONTATOS INTO WS-REGISTRO
+                 KEY IS ID-CONTATO
+                 INVALID KEY
+                     MOVE "ID NAO ENCONTRADO" TO WS-MOTIVO
+                     PERFORM P-GRAVA-EXCECAO THRU P-GRAVA-EXCECAO-FIM
+                 NOT INVALID KEY
+                     IF CONTATO-EXCLUIDO THEN
+                        MOVE "CONTATO JA EXCLUIDO" TO WS-MOTIVO
+                        PERFORM P-GRAVA-EXCECAO
+                                THRU P-GRAVA-EXCECAO-FIM
+                     ELSE
+                        PERFORM P-VERIFICA-CONCORRENCIA
+                                THRU P-VERIFICA-CONCORRENCIA-FIM
+
+                        IF HOUVE-CONFLITO THEN
+                           MOVE "ALTERADO DURANTE O DIA" TO WS-MOTIVO
+                           PERFORM P-GRAVA-EXCECAO
+                                   THRU P-GRAVA-EXCECAO-FIM
+                        ELSE
+                           SET CONTATO-EXCLUIDO TO TRUE
+                           MOVE FUNCTION CURRENT-DATE(1:8)
+                                TO DT-ULT-ALT-DATA
+                           MOVE FUNCTION CURRENT-DATE(9:6)
+                                TO DT-ULT-ALT-HORA
+
+                           REWRITE REG-CONTATOS
+
+                           PERFORM P-GRAVA-HISTORICO
+                                   THRU P-GRAVA-HISTORICO-FIM
+
+                           ADD 1 TO WS-QTD-APLICADAS
+                        END-IF
+                     END-IF
+            END-READ
+           .
+
+       P-APLICA-DELETE-FIM.
+
+      * Le novamente o contato pela chave, imediatamente antes da
+      * REWRITE, e compara a data/hora de ultima alteracao com a que
+      * foi lida no inicio da operacao. Se forem diferentes, um
+      * operador mexeu no contato durante o dia e a transacao da
+      * carga noturna e cancelada em vez de sobrescrever essa mudanca.
+       P-VERIFICA-CONCORRENCIA.
+            MOVE 'N' TO WS-CONFLITO
+
+            READ CONTATOS INTO WS-VERIF-REGISTRO
+                 KEY IS ID-CONTATO
+                 INVALID KEY
+                     MOVE 'S' TO WS-CONFLITO
+                 NOT INVALID KEY
+                     IF WS-VERIF-DT-ULT-ALT-DATA
+                                          NOT = WS-DT-ULT-ALT-DATA
+                        OR WS-VERIF-DT-ULT-ALT-HORA
+                                          NOT = WS-DT-ULT-ALT-HORA THEN
+                        MOVE 'S' TO WS-CONFLITO
+                     END-IF
+            END-READ
+           .
+
+       P-VERIFICA-CONCORRENCIA-FIM.
+
+      * Percorre os contatos ja gravados procurando um nome igual ao
+      * que esta sendo cadastrado, para nao gravar um possivel
+      * registro duplicado sem que ninguem confirme.
+       P-VERIFICA-DUPLICADO.
+            MOVE 'N' TO WS-DUP-ENCONTRADO
+
+            MOVE ID-CONTATO TO WS-ID-SALVO
+            MOVE ZEROS      TO ID-CONTATO
+
+            START CONTATOS KEY IS NOT LESS THAN ID-CONTATO
+                  INVALID KEY
+                      CONTINUE
+            END-START
+
+            SET EOF-OK TO FALSE
+
+            PERFORM UNTIL EOF-OK OR DUP-ENCONTRADA
+                READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                     AT END
+                        SET EOF-OK TO TRUE
+                 NOT AT END
+                        MOVE FUNCTION UPPER-CASE(WS-NM-CONTATO)
+                             TO WS-NM-CONTATO-UC
+
+                        IF WS-NM-CONTATO-UC EQUAL WS-NOVO-NOME-UC THEN
+                           MOVE 'S'             TO WS-DUP-ENCONTRADO
+                           MOVE WS-ID-CONTATO   TO WS-DUP-ID
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            MOVE WS-ID-SALVO TO ID-CONTATO
+           .
+
+       P-VERIFICA-DUPLICADO-FIM.
+
+      * Confere os dois digitos verificadores do CPF informado
+      * chamando PG13CPFDV, que usa o mesmo calculo de CPF_CALC.COB
+      * (P-CALC-1/P-CALC-2), incluindo a rejeicao de CPF com os 11
+      * digitos iguais (000000000-00, 111111111-11 etc. passam na
+      * conta mas nunca sao numeros reais).
+       P-VALIDA-CPF.
+            MOVE WS-CPF-CONTATO TO LK-CPF-CONTATO
+            CALL 'PG13CPFDV' USING LK-CPF-AREA
+            MOVE LK-CPF-VALIDO  TO WS-CPF-OK
+           .
+
+       P-VALIDA-CPF-FIM.
+
+      * Grava no HISTORICO.dat o nome antigo/novo do contato tocado
+      * por uma transacao de CHANGE ou DELETE.
+       P-GRAVA-HISTORICO.
+            OPEN EXTEND HISTORICO
+            IF WS-HIST-FS EQUAL 35 THEN
+               OPEN OUTPUT HISTORICO
+            END-IF
+
+            IF HIST-OK THEN
+               MOVE ID-CONTATO           TO HIST-ID-CONTATO
+               MOVE NM-CONTATO           TO HIST-NM-NOVO
+               MOVE DT-ULT-ALT-DATA      TO HIST-DATA
+               MOVE DT-ULT-ALT-HORA      TO HIST-HORA
+
+               IF TRN-DELETE THEN
+                  MOVE "EXCLUSAO"        TO HIST-OPERACAO
+                  MOVE WS-NM-CONTATO     TO HIST-NM-ANTIGO
+                  MOVE SPACES            TO HIST-NM-NOVO
+               ELSE
+                  MOVE "ALTERACAO"       TO HIST-OPERACAO
+                  MOVE WS-NM-ANTIGO      TO HIST-NM-ANTIGO
+               END-IF
+
+               WRITE REG-HISTORICO
+
+               CLOSE HISTORICO
+            ELSE
+               DISPLAY "ERRO AO GRAVAR O HISTORICO."
+               DISPLAY "Error ID: " WS-HIST-FS
+            END-IF
+           .
+
+       P-GRAVA-HISTORICO-FIM.
+
+      * Grava a transacao rejeitada em CTT_EXCECOES.dat com o motivo,
+      * para o operador conferir na manha seguinte o que a carga
+      * noturna nao conseguiu aplicar.
+       P-GRAVA-EXCECAO.
+            ADD 1 TO WS-QTD-EXCECOES
+
+            MOVE SPACES TO WS-LINHA-EXCECAO
+
+            STRING TRN-CODIGO   DELIMITED BY SIZE
+                   ","          DELIMITED BY SIZE
+                   TRN-ID       DELIMITED BY SIZE
+                   " - "        DELIMITED BY SIZE
+                   WS-MOTIVO    DELIMITED BY SIZE
+                INTO WS-LINHA-EXCECAO
+
+            MOVE WS-LINHA-EXCECAO TO REG-EXCECAO
+            WRITE REG-EXCECAO
+           .
+
+       P-GRAVA-EXCECAO-FIM.
+
+      * Grava uma linha de totais de controle (transacoes lidas,
+      * aplicadas e em erro) em CONTROLE.dat ao final do processamento,
+      * para conferencia posterior do volume da carga noturna.
+       P-GRAVA-CONTROLE.
+            MOVE 'PG13TRNCTT'      TO CTL-PROGRAMA
+            MOVE FUNCTION CURRENT-DATE(1:8) TO CTL-DATA
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CTL-HORA
+            MOVE WS-QTD-LIDAS          TO CTL-QTD-LIDOS
+            MOVE WS-QTD-APLICADAS      TO CTL-QTD-GRAVADOS
+            MOVE WS-QTD-EXCECOES       TO CTL-QTD-REJEITADOS
+
+            OPEN EXTEND CONTROLE
+            IF WS-CTL-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTROLE
+            END-IF
+
+            IF CTL-OK THEN
+               WRITE REG-CONTROLE
+               CLOSE CONTROLE
+            END-IF
+           .
+
+       P-GRAVA-CONTROLE-FIM.
+
+       P-END.
+            GOBACK.
+       END PROGRAM PG13TRNCTT.
