@@ -1,98 +1,247 @@
-      ******************************************************************
-      * Author: Raphael Frei
-      * Date: 19/06/2022
-      * Purpose: Grava��o Sequencial - Consulta de Contatos
-      * Update: 20/06/2022 - Convers�o para M�dulo
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PG13CONSCTT.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-            DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT CONTATOS ASSIGN TO
-                 '.\CONTATOS.dat'
-                 ORGANISATION IS INDEXED
-                 ACCESS  MODE IS RANDOM
-                 RECORD   KEY IS ID-CONTATO
-                 FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD CONTATOS.
-          COPY FD_CONTT.
-
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO          PIC X(22) VALUE SPACES.
-
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO     PIC 9(02).
-          03 WS-NM-CONTATO     PIC X(20).
-
-       77 WS-FS                PIC 9(02).
-          88 FS-OK           VALUE 0.
-
-       77 WS-EOF               PIC X.
-          88 EOF-OK          VALUE 'S' FALSE 'N'.
-
-       77 WS-EXIT              PIC X.
-          88 EXIT-OK         VALUE 'N' FALSE 'S'.
-
-       LINKAGE SECTION.
-       01 LK-COM-AREA.
-          03 LK-MENSAGEM       PIC X(20).
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-       MAIN-PROCEDURE.
-            DISPLAY "***** CONSULTA DE CONTATOS *****"
-
-            SET EXIT-OK OF WS-EXIT TO FALSE.
-
-            PERFORM P-CONSULT THRU P-CONSULT-END UNTIL EXIT-OK
-            PERFORM P-END
-           .
-
-       P-CONSULT.
-            SET EOF-OK             TO FALSE
-            SET FS-OK              TO TRUE
-
-            OPEN INPUT CONTATOS
-
-            IF FS-OK THEN
-
-               DISPLAY 'Informe o ID: '
-               ACCEPT ID-CONTATO
-
-
-               READ CONTATOS INTO WS-REGISTRO
-                    KEY IS ID-CONTATO
-                    INVALID KEY
-                        DISPLAY "CONTATO NAO EXISTE!"
-                NOT INVALID KEY
-                        DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
-               END-READ
-
-            ELSE
-               DISPLAY "ERRO AO GRAVAR O ARQUIVO."
-               DISPLAY "Error ID: " WS-FS
-
-            END-IF
-
-            CLOSE CONTATOS
-
-            DISPLAY "Voce deseja continuar?"
-            DISPLAY "<QUALQUER TECLA> para continuar, <N> para sair."
-            ACCEPT WS-EXIT
-            .
-
-       P-CONSULT-END.
-
-       P-END.
-            GOBACK.
-       END PROGRAM PG13CONSCTT.
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 19/06/2022
+      * Purpose: Grava��o Sequencial - Consulta de Contatos
+      * Update: 20/06/2022 - Convers�o para M�dulo
+      * Update: 08/08/2026 - Adicionada consulta por nome (parcial)
+      * Update: 08/08/2026 - Adicionada consulta por tipo
+      * Update: 08/08/2026 - Tratamento centralizado de FILE STATUS
+      *                      via PG13ERRFS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG13CONSCTT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CONTATOS ASSIGN TO
+                 '.\CONTATOS.dat'
+                 ORGANISATION IS INDEXED
+                 ACCESS  MODE IS DYNAMIC
+                 RECORD   KEY IS ID-CONTATO
+                 FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO          PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO     PIC 9(06).
+          03 WS-NM-CONTATO     PIC X(20).
+          03 WS-CPF-CONTATO    PIC 9(11).
+          03 WS-TP-CONTATO     PIC X(11).
+          03 WS-DT-ULT-ALTERACAO.
+             05 WS-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-DT-ULT-ALT-HORA  PIC 9(06).
+          03 WS-ST-CONTATO     PIC X(01).
+          03 WS-QTD-CT-METODOS PIC 9(01).
+          03 WS-CT-METODO OCCURS 5 TIMES.
+             05 WS-CT-METODO-TIPO    PIC X(10).
+             05 WS-CT-METODO-VALOR   PIC X(30).
+
+       77 WS-FS                PIC 9(02).
+          88 FS-OK           VALUE 0.
+
+       77 WS-EOF               PIC X.
+          88 EOF-OK          VALUE 'S' FALSE 'N'.
+
+       77 WS-EXIT              PIC X.
+          88 EXIT-OK         VALUE 'N' FALSE 'S'.
+
+       77 WS-MODO-BUSCA        PIC X(01) VALUE SPACE.
+          88 BUSCA-POR-ID    VALUE '1'.
+          88 BUSCA-POR-NOME  VALUE '2'.
+          88 BUSCA-POR-TIPO  VALUE '3'.
+
+       77 WS-NOME-BUSCA        PIC X(20) VALUE SPACES.
+       77 WS-NM-CONTATO-UC     PIC X(20) VALUE SPACES.
+       77 WS-NOME-BUSCA-UC     PIC X(20) VALUE SPACES.
+       77 WS-LEN-BUSCA         PIC 9(02) VALUE ZEROS.
+       77 WS-TALLY             PIC 9(02) VALUE ZEROS.
+       77 WS-ACHADOS           PIC 9(03) VALUE ZEROS.
+
+       77 WS-TIPO-BUSCA        PIC X(11) VALUE SPACES.
+
+       COPY LK_ERRFS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM       PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY "***** CONSULTA DE CONTATOS *****"
+
+            SET EXIT-OK OF WS-EXIT TO FALSE.
+
+            PERFORM P-CONSULT THRU P-CONSULT-END UNTIL EXIT-OK
+            PERFORM P-END
+           .
+
+       P-CONSULT.
+            SET EOF-OK             TO FALSE
+            SET FS-OK              TO TRUE
+            MOVE SPACES             TO WS-MODO-BUSCA
+
+            DISPLAY 'Buscar por: <1> ID  <2> Nome  <3> Tipo'
+            ACCEPT WS-MODO-BUSCA
+
+            EVALUATE TRUE
+                WHEN BUSCA-POR-NOME
+                   PERFORM P-CONSULT-NOME THRU P-CONSULT-NOME-FIM
+                WHEN BUSCA-POR-TIPO
+                   PERFORM P-CONSULT-TIPO THRU P-CONSULT-TIPO-FIM
+                WHEN OTHER
+                   PERFORM P-CONSULT-ID   THRU P-CONSULT-ID-FIM
+            END-EVALUATE
+
+            DISPLAY "Voce deseja continuar?"
+            DISPLAY "<QUALQUER TECLA> para continuar, <N> para sair."
+            ACCEPT WS-EXIT
+            .
+
+       P-CONSULT-END.
+
+       P-CONSULT-ID.
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+
+               DISPLAY 'Informe o ID: '
+               ACCEPT ID-CONTATO
+
+
+               READ CONTATOS INTO WS-REGISTRO
+                    KEY IS ID-CONTATO
+                    INVALID KEY
+                        DISPLAY "CONTATO NAO EXISTE!"
+                NOT INVALID KEY
+                        DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
+               END-READ
+
+            ELSE
+               MOVE 'PG13CONSCTT'    TO LK-ERRO-PROGRAMA
+               MOVE 'ABRIR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS            TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+
+            END-IF
+
+            CLOSE CONTATOS
+            .
+
+       P-CONSULT-ID-FIM.
+
+       P-CONSULT-NOME.
+            SET EOF-OK              TO FALSE
+            MOVE ZEROS               TO WS-ACHADOS
+            MOVE SPACES              TO WS-NOME-BUSCA
+
+            DISPLAY 'Informe o nome (ou parte dele): '
+            ACCEPT WS-NOME-BUSCA
+
+            MOVE FUNCTION UPPER-CASE(WS-NOME-BUSCA) TO WS-NOME-BUSCA-UC
+            COMPUTE WS-LEN-BUSCA =
+                    FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-BUSCA-UC))
+
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                        AT END
+                           SET EOF-OK TO TRUE
+                    NOT AT END
+                           MOVE FUNCTION UPPER-CASE(WS-NM-CONTATO)
+                                TO WS-NM-CONTATO-UC
+
+                           MOVE ZEROS TO WS-TALLY
+                           IF WS-LEN-BUSCA > ZEROS THEN
+                              INSPECT WS-NM-CONTATO-UC TALLYING
+                                  WS-TALLY FOR ALL
+                                  WS-NOME-BUSCA-UC(1:WS-LEN-BUSCA)
+                           END-IF
+
+                           IF NOT CONTATO-EXCLUIDO
+                                       AND WS-TALLY > 0 THEN
+                              ADD 1 TO WS-ACHADOS
+                              DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-ACHADOS EQUAL ZEROS THEN
+                  DISPLAY "NENHUM CONTATO ENCONTRADO!"
+               END-IF
+
+            ELSE
+               MOVE 'PG13CONSCTT'    TO LK-ERRO-PROGRAMA
+               MOVE 'ABRIR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS            TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+
+            END-IF
+
+            CLOSE CONTATOS
+            .
+
+       P-CONSULT-NOME-FIM.
+
+      * Lista todos os contatos ativos de um determinado tipo
+      * (CLIENTE, FORNECEDOR ou FUNCIONARIO).
+       P-CONSULT-TIPO.
+            SET EOF-OK              TO FALSE
+            MOVE ZEROS               TO WS-ACHADOS
+            MOVE SPACES              TO WS-TIPO-BUSCA
+
+            DISPLAY 'Informe o tipo (CLIENTE/FORNECEDOR/FUNCIONARIO): '
+            ACCEPT WS-TIPO-BUSCA
+
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                        AT END
+                           SET EOF-OK TO TRUE
+                    NOT AT END
+                           IF NOT CONTATO-EXCLUIDO
+                              AND WS-TP-CONTATO = WS-TIPO-BUSCA THEN
+                              ADD 1 TO WS-ACHADOS
+                              DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-ACHADOS EQUAL ZEROS THEN
+                  DISPLAY "NENHUM CONTATO ENCONTRADO!"
+               END-IF
+
+            ELSE
+               MOVE 'PG13CONSCTT'    TO LK-ERRO-PROGRAMA
+               MOVE 'ABRIR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS            TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+
+            END-IF
+
+            CLOSE CONTATOS
+            .
+
+       P-CONSULT-TIPO-FIM.
+
+       P-END.
+            GOBACK.
+       END PROGRAM PG13CONSCTT.
