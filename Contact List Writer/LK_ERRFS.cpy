@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: LK_ERRFS
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Area de comunicacao com o utilitario PG13ERRFS, que
+      *          traduz o codigo de FILE STATUS de um arquivo indexado
+      *          em uma mensagem especifica para o operador e registra
+      *          a ocorrencia em ERROS.dat
+      ******************************************************************
+       01 LK-ERRO-AREA.
+          03 LK-ERRO-PROGRAMA     PIC X(11).
+          03 LK-ERRO-OPERACAO     PIC X(20).
+          03 LK-ERRO-FS           PIC 9(02).
