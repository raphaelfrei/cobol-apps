@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook: FD_CONTT
+      * Author: Raphael Frei
+      * Date: 19/06/2022
+      * Purpose: Layout do registro de CONTATOS.dat
+      * Update: 08/08/2026 - Adicionada data/hora da ultima alteracao
+      * Update: 08/08/2026 - Adicionado indicador de exclusao logica
+      * Update: 08/08/2026 - Adicionada tabela de meios de contato
+      *                      (telefones, e-mails e enderecos)
+      * Update: 08/08/2026 - Adicionado CPF do contato
+      * Update: 08/08/2026 - Adicionado tipo/categoria do contato
+      ******************************************************************
+       01 REG-CONTATOS.
+          03 ID-CONTATO           PIC 9(06).
+          03 NM-CONTATO           PIC X(20).
+          03 CPF-CONTATO          PIC 9(11).
+          03 TP-CONTATO           PIC X(11).
+             88 TIPO-CLIENTE       VALUE 'CLIENTE'.
+             88 TIPO-FORNECEDOR    VALUE 'FORNECEDOR'.
+             88 TIPO-FUNCIONARIO   VALUE 'FUNCIONARIO'.
+          03 DT-ULT-ALTERACAO.
+             05 DT-ULT-ALT-DATA   PIC 9(08).
+             05 DT-ULT-ALT-HORA   PIC 9(06).
+          03 ST-CONTATO           PIC X(01).
+             88 CONTATO-ATIVO      VALUE 'A'.
+             88 CONTATO-EXCLUIDO   VALUE 'E'.
+          03 QTD-CT-METODOS       PIC 9(01).
+          03 CT-METODO OCCURS 5 TIMES.
+             05 CT-METODO-TIPO    PIC X(10).
+             05 CT-METODO-VALOR   PIC X(30).
