@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: LK_CPFDV
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Area de comunicacao com o utilitario PG13CPFDV, que
+      *          confere os dois digitos verificadores de um CPF
+      *          completo (11 digitos) usando o mesmo calculo de
+      *          CPF_CALC.COB (P-CALC-1/P-CALC-2)
+      ******************************************************************
+       01 LK-CPF-AREA.
+          03 LK-CPF-CONTATO       PIC 9(11).
+          03 LK-CPF-VALIDO        PIC X(01).
