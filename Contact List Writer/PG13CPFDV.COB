@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Rotina Compartilhada de Conferencia dos Digitos
+      *          Verificadores do CPF
+      * Update: 08/08/2026 - Programa criado, para PG13CADCTT e
+      *                      PG13TRNCTT pararem de duplicar o calculo
+      *                      que ja existe em CPF_CALC.COB
+      *                      (P-CALC-1/P-CALC-2)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG13CPFDV.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 WS-CPF-BASE           PIC 9(09) VALUE ZEROS.
+       77 WS-CPF-DV1            PIC 9(01) VALUE ZEROS.
+       77 WS-CPF-DV2            PIC 9(01) VALUE ZEROS.
+       77 WS-CPF-CALC-1         PIC 9(03) VALUE ZEROS.
+       77 WS-CPF-CALC-2         PIC 9(03) VALUE ZEROS.
+       77 WS-CPF-CURDGT         PIC 9(01) VALUE ZEROS.
+       77 WS-CPF-COUNT          PIC 9(01) VALUE ZEROS.
+       77 WS-CPF-COUNT-2        PIC 9(01) VALUE ZEROS.
+       77 WS-CPF-FILLER         PIC 9(01) VALUE ZEROS.
+       77 WS-QTD-IGUAIS         PIC 9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       COPY LK_CPFDV.
+
+       PROCEDURE DIVISION USING LK-CPF-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P-CONFERE-CPF THRU P-CONFERE-CPF-FIM
+            GOBACK
+            .
+
+      * Confere os dois digitos verificadores de LK-CPF-CONTATO usando
+      * o mesmo calculo de CPF_CALC.COB (P-CALC-1/P-CALC-2), incluindo
+      * a rejeicao de CPF com os 11 digitos iguais (000000000-00,
+      * 111111111-11 etc. passam na conta mas nunca sao numeros reais).
+       P-CONFERE-CPF.
+            MOVE 'N' TO LK-CPF-VALIDO
+            MOVE ZEROS TO WS-CPF-CALC-1 WS-CPF-CALC-2
+            MOVE ZEROES TO WS-QTD-IGUAIS
+
+            INSPECT LK-CPF-CONTATO TALLYING
+               WS-QTD-IGUAIS FOR ALL LK-CPF-CONTATO(1:1)
+
+            MOVE LK-CPF-CONTATO(1:9)   TO WS-CPF-BASE
+            MOVE LK-CPF-CONTATO(10:1)  TO WS-CPF-DV1
+            MOVE LK-CPF-CONTATO(11:1)  TO WS-CPF-DV2
+
+            COMPUTE WS-CPF-COUNT   = 9
+            COMPUTE WS-CPF-COUNT-2 = 1
+
+            PERFORM 9 TIMES
+                MOVE WS-CPF-BASE(WS-CPF-COUNT-2:1) TO WS-CPF-CURDGT
+
+                COMPUTE WS-CPF-CALC-1 = WS-CPF-CALC-1 +
+                        (WS-CPF-CURDGT * (WS-CPF-COUNT + 1))
+
+                SUBTRACT 1 FROM WS-CPF-COUNT
+                ADD 1 TO WS-CPF-COUNT-2
+            END-PERFORM
+
+            DIVIDE WS-CPF-CALC-1 BY 11
+                   GIVING WS-CPF-FILLER REMAINDER WS-CPF-CALC-1
+
+            COMPUTE WS-CPF-CALC-1 = 11 - WS-CPF-CALC-1
+
+            IF WS-CPF-CALC-1 > 9 THEN
+               COMPUTE WS-CPF-CALC-1 = 0
+            END-IF
+
+            COMPUTE WS-CPF-COUNT   = 9
+            COMPUTE WS-CPF-COUNT-2 = 1
+
+            PERFORM 9 TIMES
+                MOVE WS-CPF-BASE(WS-CPF-COUNT-2:1) TO WS-CPF-CURDGT
+
+                COMPUTE WS-CPF-CALC-2 = WS-CPF-CALC-2 +
+                        (WS-CPF-CURDGT * (WS-CPF-COUNT + 2))
+
+                SUBTRACT 1 FROM WS-CPF-COUNT
+                ADD 1 TO WS-CPF-COUNT-2
+            END-PERFORM
+
+            MOVE WS-CPF-CALC-1 TO WS-CPF-CURDGT
+
+            COMPUTE WS-CPF-CALC-2 = WS-CPF-CALC-2 +
+                    (WS-CPF-CURDGT * (WS-CPF-COUNT + 2))
+
+            DIVIDE WS-CPF-CALC-2 BY 11
+                   GIVING WS-CPF-CALC-2 REMAINDER WS-CPF-CALC-2
+
+            COMPUTE WS-CPF-CALC-2 = 11 - WS-CPF-CALC-2
+
+            IF WS-CPF-CALC-2 > 9 THEN
+               COMPUTE WS-CPF-CALC-2 = 0
+            END-IF
+
+            IF WS-QTD-IGUAIS NOT EQUAL 11
+               AND WS-CPF-CALC-1 EQUAL WS-CPF-DV1
+               AND WS-CPF-CALC-2 EQUAL WS-CPF-DV2 THEN
+               MOVE 'S' TO LK-CPF-VALIDO
+            END-IF
+            .
+
+       P-CONFERE-CPF-FIM.
+       END PROGRAM PG13CPFDV.
