@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: FD_HISTC
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Layout do registro de HISTORICO.dat (log de alteracoes
+      *          e exclusoes de contatos, gravado por PG13ALTCNT e
+      *          PG13DELCNT)
+      ******************************************************************
+       01 REG-HISTORICO.
+          03 HIST-ID-CONTATO      PIC 9(06).
+          03 HIST-OPERACAO        PIC X(10).
+          03 HIST-NM-ANTIGO       PIC X(20).
+          03 HIST-NM-NOVO         PIC X(20).
+          03 HIST-DATA            PIC 9(08).
+          03 HIST-HORA            PIC 9(06).
