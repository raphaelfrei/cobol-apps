@@ -1,111 +1,447 @@
-      ******************************************************************
-      * Author: Raphael Frei
-      * Date: 19/06/2022
-      * Purpose: Grava��o Sequencial - Cadastro de Contatos
-      * PRIMEIRO PASSO -----------------------------------------------
-      * Update: 20/06/2022 - Convers�o para M�dulo
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PG13CADCTT.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-            DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT CONTATOS ASSIGN TO
-                 '.\CONTATOS.dat'
-                 ORGANISATION IS INDEXED
-                 ACCESS  MODE IS RANDOM
-                 RECORD   KEY IS ID-CONTATO
-                 FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD CONTATOS.
-          COPY FD_CONTT.
-
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO          PIC X(22) VALUE SPACES.
-
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO     PIC 9(02).
-          03 WS-NM-CONTATO     PIC X(20).
-
-       77 WS-FS                PIC 9(02).
-          88 FS-OK           VALUE 0.
-
-       77 WS-EOF               PIC X.
-          88 EOF-OK          VALUE 'S' FALSE 'N'.
-
-       77 WS-EXIT              PIC X.
-          88 EXIT-OK         VALUE 'N' FALSE 'S'.
-
-      * SEGUNDO PASSO ------------------------------------------------
-       LINKAGE SECTION.
-      * TERCEIRO PASSO -----------------------------------------------
-       01 LK-COM-AREA.
-          03 LK-MENSAGEM       PIC X(20).
-
-      * QUARTO PASSO -------------------------------------------------
-       PROCEDURE DIVISION USING LK-COM-AREA.
-       MAIN-PROCEDURE.
-            DISPLAY "***** CADASTRO DE CONTATOS *****"
-
-            SET EXIT-OK OF WS-EXIT TO FALSE.
-
-            PERFORM P-REGISTER THRU P-REGISTER-END UNTIL EXIT-OK
-            PERFORM P-END
-           .
-
-       P-REGISTER.
-            SET EOF-OK             TO FALSE
-            SET FS-OK              TO TRUE
-
-            DISPLAY "PARA REGISTRAR UM CONTATO, INFORME: "
-
-            DISPLAY "ID: "
-            ACCEPT  WS-ID-CONTATO
-
-            DISPLAY "Nome: "
-            ACCEPT  WS-NM-CONTATO
-
-            OPEN I-O CONTATOS
-
-            IF WS-FS EQUAL 35 THEN
-               OPEN OUTPUT CONTATOS
-            END-IF
-
-            IF FS-OK THEN
-               MOVE WS-ID-CONTATO      TO ID-CONTATO
-               MOVE WS-NM-CONTATO      TO NM-CONTATO
-
-               WRITE REG-CONTATOS
-                     INVALID KEY
-                         DISPLAY "CONTATO JA CADASTRADO!"
-                 NOT INVALID KEY
-                         DISPLAY "CONTATO GRAVADO COM SUCESSO!"
-
-            ELSE
-               DISPLAY "ERRO AO GRAVAR O ARQUIVO."
-               DISPLAY "Error ID: " WS-FS
-
-            END-IF
-
-            CLOSE CONTATOS
-
-            DISPLAY "Voce deseja continuar?"
-            DISPLAY "<QUALQUER TECLA> para continuar, <N> para sair."
-            ACCEPT WS-EXIT
-            .
-
-       P-REGISTER-END.
-
-       P-END.
-      * QUINTO PASSO -------------------------------------------------
-            GOBACK.
-       END PROGRAM PG13CADCTT.
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 19/06/2022
+      * Purpose: Grava��o Sequencial - Cadastro de Contatos
+      * PRIMEIRO PASSO -----------------------------------------------
+      * Update: 20/06/2022 - Convers�o para M�dulo
+      * Update: 08/08/2026 - Grava data/hora de cadastro no registro
+      * Update: 08/08/2026 - Alerta de nome duplicado antes de gravar
+      * Update: 08/08/2026 - Carga em lote com checkpoint de reinicio
+      * Update: 08/08/2026 - Validacao do CPF pelos digitos
+      *                      verificadores (mesmo calculo de
+      *                      CPF_CALC.COB)
+      * Update: 08/08/2026 - Numeracao automatica do ID do contato
+      * Update: 08/08/2026 - Tratamento centralizado de FILE STATUS
+      *                      via PG13ERRFS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG13CADCTT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CONTATOS ASSIGN TO
+                 '.\CONTATOS.dat'
+                 ORGANISATION IS INDEXED
+                 ACCESS  MODE IS DYNAMIC
+                 RECORD   KEY IS ID-CONTATO
+                 FILE  STATUS IS WS-FS.
+
+            SELECT ENTRADA ASSIGN TO ".\CARGA_CONTATOS.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-ENT-FS.
+
+            SELECT CHECKPT ASSIGN TO ".\CARGA_CONTATOS.CKP"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-CKP-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD ENTRADA.
+       01 REG-ENTRADA.
+          03 ENT-ID-CONTATO       PIC 9(06).
+          03 ENT-NM-CONTATO       PIC X(20).
+
+       FD CHECKPT.
+       01 REG-CHECKPT               PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO          PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO     PIC 9(06).
+          03 WS-NM-CONTATO     PIC X(20).
+          03 WS-CPF-CONTATO    PIC 9(11).
+          03 WS-TP-CONTATO     PIC X(11).
+          03 WS-DT-ULT-ALTERACAO.
+             05 WS-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-DT-ULT-ALT-HORA  PIC 9(06).
+          03 WS-ST-CONTATO     PIC X(01).
+          03 WS-QTD-CT-METODOS PIC 9(01).
+          03 WS-CT-METODO OCCURS 5 TIMES.
+             05 WS-CT-METODO-TIPO    PIC X(10).
+             05 WS-CT-METODO-VALOR   PIC X(30).
+
+       77 WS-FS                PIC 9(02).
+          88 FS-OK           VALUE 0.
+
+       77 WS-EOF               PIC X.
+          88 EOF-OK          VALUE 'S' FALSE 'N'.
+
+       77 WS-EXIT              PIC X.
+          88 EXIT-OK         VALUE 'N' FALSE 'S'.
+
+       77 WS-NOVO-NOME-UC       PIC X(20) VALUE SPACES.
+       77 WS-NM-CONTATO-UC      PIC X(20) VALUE SPACES.
+       77 WS-DUP-ENCONTRADO     PIC X(01) VALUE 'N'.
+          88 DUP-ENCONTRADA   VALUE 'S'.
+       77 WS-DUP-ID             PIC 9(06) VALUE ZEROS.
+       77 WS-CONFIRM            PIC X(01) VALUE SPACE.
+
+       77 WS-MODO-CAD           PIC X(01) VALUE SPACE.
+          88 CAD-INTERATIVO   VALUE '1'.
+          88 CAD-LOTE         VALUE '2'.
+
+       77 WS-ENT-FS             PIC 9(02).
+          88 ENT-OK           VALUE 0.
+
+       77 WS-CKP-FS             PIC 9(02).
+          88 CKP-OK           VALUE 0.
+
+       77 WS-ULT-REG-PROC       PIC 9(08) VALUE ZEROS.
+       77 WS-REG-LIDO           PIC 9(08) VALUE ZEROS.
+       77 WS-QTD-GRAVADO        PIC 9(06) VALUE ZEROS.
+       77 WS-QTD-REJEITADO      PIC 9(06) VALUE ZEROS.
+
+       77 WS-CONTINUA-METODO    PIC X(01) VALUE SPACE.
+          88 CONTINUA-METODO  VALUE 'S' 's'.
+
+       77 WS-CT-IDX             PIC 9(01) VALUE ZEROS.
+
+      * A conferencia dos digitos verificadores do CPF e feita pelo
+      * utilitario PG13CPFDV, com o mesmo calculo de CPF_CALC.COB
+      * (P-CALC-1/P-CALC-2), para nao duplicar a aritmetica aqui.
+       77 WS-CPF-OK             PIC X(01) VALUE SPACE.
+          88 CPF-VALIDO       VALUE 'S'.
+
+      * Usado para derivar o proximo ID de contato automaticamente,
+      * lendo o maior ID ja gravado em CONTATOS.dat.
+       77 WS-MAIOR-ID           PIC 9(06) VALUE ZEROS.
+
+       COPY LK_ERRFS.
+       COPY LK_CPFDV.
+
+      * SEGUNDO PASSO ------------------------------------------------
+       LINKAGE SECTION.
+      * TERCEIRO PASSO -----------------------------------------------
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM       PIC X(20).
+
+      * QUARTO PASSO -------------------------------------------------
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY "***** CADASTRO DE CONTATOS *****"
+
+            SET EXIT-OK OF WS-EXIT TO FALSE.
+
+            DISPLAY 'Modo: <1> Interativo  <2> Carga em lote'
+            ACCEPT WS-MODO-CAD
+
+            IF CAD-LOTE THEN
+               PERFORM P-CARGA-LOTE THRU P-CARGA-LOTE-FIM
+            ELSE
+               PERFORM P-REGISTER THRU P-REGISTER-END UNTIL EXIT-OK
+            END-IF
+
+            PERFORM P-END
+           .
+
+       P-REGISTER.
+            SET EOF-OK             TO FALSE
+            SET FS-OK              TO TRUE
+            MOVE 'N'                TO WS-DUP-ENCONTRADO
+
+            DISPLAY "PARA REGISTRAR UM CONTATO, INFORME: "
+
+            PERFORM P-PROXIMO-ID THRU P-PROXIMO-ID-FIM
+            DISPLAY "ID ATRIBUIDO AUTOMATICAMENTE: " WS-ID-CONTATO
+
+            DISPLAY "Nome: "
+            ACCEPT  WS-NM-CONTATO
+
+            DISPLAY "CPF (11 digitos, com os 2 digitos "
+                    "verificadores): "
+            ACCEPT  WS-CPF-CONTATO
+
+            DISPLAY "Tipo (CLIENTE/FORNECEDOR/FUNCIONARIO): "
+            ACCEPT  WS-TP-CONTATO
+
+            PERFORM P-VALIDA-CPF THRU P-VALIDA-CPF-FIM
+
+            IF NOT CPF-VALIDO THEN
+               DISPLAY "CPF INVALIDO! CADASTRO CANCELADO."
+            ELSE
+
+               OPEN I-O CONTATOS
+
+               IF WS-FS EQUAL 35 THEN
+                  OPEN OUTPUT CONTATOS
+               END-IF
+
+               IF FS-OK THEN
+                  MOVE FUNCTION UPPER-CASE(WS-NM-CONTATO)
+                       TO WS-NOVO-NOME-UC
+
+      * A verificacao de duplicados precisa rodar antes de mover os
+      * dados do novo contato para o registro da FD: o READ ... INTO
+      * usado no scan tambem repopula o registro da FD a cada volta,
+      * entao mover o novo contato para la antes do scan faria o
+      * WRITE gravar o nome/CPF/tipo do ultimo registro lido, nao o
+      * do contato que esta sendo cadastrado.
+                  PERFORM P-VERIFICA-DUPLICADO
+                          THRU P-VERIFICA-DUPLICADO-FIM
+
+                  MOVE WS-ID-CONTATO      TO ID-CONTATO
+                  MOVE WS-NM-CONTATO      TO NM-CONTATO
+                  MOVE WS-CPF-CONTATO     TO CPF-CONTATO
+                  MOVE WS-TP-CONTATO      TO TP-CONTATO
+
+                  MOVE SPACES             TO WS-CONFIRM
+                  IF DUP-ENCONTRADA THEN
+                     DISPLAY "JA EXISTE UM CONTATO COM ESSE NOME, ID "
+                             WS-DUP-ID
+                     DISPLAY "Deseja gravar mesmo assim?"
+                     DISPLAY "<S> para confirmar, "
+                             "<QUALQUER TECLA> para abortar."
+                     ACCEPT WS-CONFIRM
+                  ELSE
+                     MOVE 'S'             TO WS-CONFIRM
+                  END-IF
+
+                  IF WS-CONFIRM EQUAL 'S' THEN
+                     MOVE FUNCTION CURRENT-DATE(1:8) TO DT-ULT-ALT-DATA
+                     MOVE FUNCTION CURRENT-DATE(9:6) TO DT-ULT-ALT-HORA
+                     SET CONTATO-ATIVO TO TRUE
+
+                     PERFORM P-CAPTURA-METODOS
+                             THRU P-CAPTURA-METODOS-FIM
+
+                     WRITE REG-CONTATOS
+                           INVALID KEY
+                               DISPLAY "CONTATO JA CADASTRADO!"
+                       NOT INVALID KEY
+                               DISPLAY "CONTATO GRAVADO COM SUCESSO!"
+                  ELSE
+                     DISPLAY "OPERACAO NAO REALIZADA"
+                  END-IF
+
+               ELSE
+                  MOVE 'PG13CADCTT'      TO LK-ERRO-PROGRAMA
+                  MOVE 'GRAVAR CONTATOS' TO LK-ERRO-OPERACAO
+                  MOVE WS-FS             TO LK-ERRO-FS
+                  CALL 'PG13ERRFS' USING LK-ERRO-AREA
+
+               END-IF
+
+               CLOSE CONTATOS
+            END-IF
+
+            DISPLAY "Voce deseja continuar?"
+            DISPLAY "<QUALQUER TECLA> para continuar, <N> para sair."
+            ACCEPT WS-EXIT
+            .
+
+       P-REGISTER-END.
+
+      * Percorre CONTATOS.dat sequencialmente em busca do maior ID
+      * ja gravado (ativo ou excluido) e atribui o proximo numero a
+      * WS-ID-CONTATO, para que o operador nao precise mais escolher
+      * um ID manualmente.
+       P-PROXIMO-ID.
+            SET EOF-OK      TO FALSE
+            SET FS-OK       TO TRUE
+            MOVE ZEROS       TO WS-MAIOR-ID
+
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                        AT END
+                           SET EOF-OK TO TRUE
+                    NOT AT END
+                           IF WS-ID-CONTATO > WS-MAIOR-ID THEN
+                              MOVE WS-ID-CONTATO TO WS-MAIOR-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+            END-IF
+
+            CLOSE CONTATOS
+
+            COMPUTE WS-ID-CONTATO = WS-MAIOR-ID + 1
+            .
+
+       P-PROXIMO-ID-FIM.
+
+      * Percorre os contatos ja gravados procurando um nome igual ao
+      * que esta sendo cadastrado, para alertar o operador antes de
+      * gravar um possivel registro duplicado.
+       P-VERIFICA-DUPLICADO.
+            SET EOF-OK TO FALSE
+
+            PERFORM UNTIL EOF-OK OR DUP-ENCONTRADA
+                READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                     AT END
+                        SET EOF-OK TO TRUE
+                 NOT AT END
+                        MOVE FUNCTION UPPER-CASE(WS-NM-CONTATO)
+                             TO WS-NM-CONTATO-UC
+
+                        IF WS-NM-CONTATO-UC EQUAL WS-NOVO-NOME-UC THEN
+                           MOVE 'S'             TO WS-DUP-ENCONTRADO
+                           MOVE WS-ID-CONTATO   TO WS-DUP-ID
+                        END-IF
+                END-READ
+            END-PERFORM
+            .
+
+       P-VERIFICA-DUPLICADO-FIM.
+
+      * Coleta ate 5 meios de contato (telefone, celular, e-mail,
+      * endereco) para o registro que esta sendo gravado.
+       P-CAPTURA-METODOS.
+            MOVE ZEROS TO QTD-CT-METODOS
+            PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                    UNTIL WS-CT-IDX > 5
+                MOVE SPACES TO CT-METODO-TIPO(WS-CT-IDX)
+                                CT-METODO-VALOR(WS-CT-IDX)
+            END-PERFORM
+
+            MOVE 'S' TO WS-CONTINUA-METODO
+            PERFORM UNTIL NOT CONTINUA-METODO
+                          OR QTD-CT-METODOS >= 5
+                DISPLAY "Adicionar telefone/e-mail/endereco? <S> "
+                        "sim, <QUALQUER TECLA> nao"
+                ACCEPT WS-CONTINUA-METODO
+
+                IF CONTINUA-METODO THEN
+                   ADD 1 TO QTD-CT-METODOS
+                   DISPLAY "Tipo (TELEFONE/CELULAR/EMAIL/ENDERECO): "
+                   ACCEPT CT-METODO-TIPO(QTD-CT-METODOS)
+                   DISPLAY "Valor: "
+                   ACCEPT CT-METODO-VALOR(QTD-CT-METODOS)
+                END-IF
+            END-PERFORM
+            .
+
+       P-CAPTURA-METODOS-FIM.
+
+      * Carrega contatos em lote a partir de CARGA_CONTATOS.dat. O
+      * ultimo registro de entrada gravado com sucesso fica anotado em
+      * CARGA_CONTATOS.CKP, para que uma nova execucao apos uma queda
+      * no meio do arquivo retome dali em vez de gravar tudo de novo.
+       P-CARGA-LOTE.
+            MOVE ZEROS TO WS-ULT-REG-PROC WS-REG-LIDO
+                          WS-QTD-GRAVADO WS-QTD-REJEITADO
+
+            OPEN INPUT CHECKPT
+            IF CKP-OK THEN
+               READ CHECKPT INTO REG-CHECKPT
+               MOVE REG-CHECKPT TO WS-ULT-REG-PROC
+            END-IF
+            CLOSE CHECKPT
+
+            OPEN INPUT ENTRADA
+
+            IF ENT-OK THEN
+               SET EOF-OK TO FALSE
+
+               PERFORM UNTIL EOF-OK
+                   READ ENTRADA
+                        AT END
+                           SET EOF-OK TO TRUE
+                    NOT AT END
+                           ADD 1 TO WS-REG-LIDO
+                           IF WS-REG-LIDO > WS-ULT-REG-PROC THEN
+                              PERFORM P-CARGA-LOTE-GRAVA
+                                      THRU P-CARGA-LOTE-GRAVA-FIM
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE ENTRADA
+
+               DISPLAY "CARGA CONCLUIDA."
+               DISPLAY "Gravados: "  WS-QTD-GRAVADO
+               DISPLAY "Rejeitados: " WS-QTD-REJEITADO
+            ELSE
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE CARGA."
+               DISPLAY "Error ID: " WS-ENT-FS
+            END-IF
+            .
+
+       P-CARGA-LOTE-FIM.
+
+      * Grava um contato lido do arquivo de carga e atualiza o
+      * checkpoint com o numero do registro de entrada processado.
+       P-CARGA-LOTE-GRAVA.
+            SET FS-OK TO TRUE
+            MOVE 'N' TO WS-DUP-ENCONTRADO
+
+            OPEN I-O CONTATOS
+            IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTATOS
+            END-IF
+
+            IF FS-OK THEN
+               MOVE FUNCTION UPPER-CASE(ENT-NM-CONTATO)
+                    TO WS-NOVO-NOME-UC
+
+               PERFORM P-VERIFICA-DUPLICADO
+                       THRU P-VERIFICA-DUPLICADO-FIM
+
+               IF DUP-ENCONTRADA THEN
+                  ADD 1 TO WS-QTD-REJEITADO
+                  DISPLAY "REJEITADO (NOME DUPLICADO): "
+                          ENT-ID-CONTATO ' - ' ENT-NM-CONTATO
+               ELSE
+                  MOVE ENT-ID-CONTATO TO ID-CONTATO
+                  MOVE ENT-NM-CONTATO TO NM-CONTATO
+                  MOVE FUNCTION CURRENT-DATE(1:8) TO DT-ULT-ALT-DATA
+                  MOVE FUNCTION CURRENT-DATE(9:6) TO DT-ULT-ALT-HORA
+                  SET CONTATO-ATIVO TO TRUE
+
+                  WRITE REG-CONTATOS
+                        INVALID KEY
+                            ADD 1 TO WS-QTD-REJEITADO
+                            DISPLAY "REJEITADO (ID DUPLICADO): "
+                                    ENT-ID-CONTATO
+                    NOT INVALID KEY
+                            ADD 1 TO WS-QTD-GRAVADO
+                  END-WRITE
+               END-IF
+            ELSE
+               ADD 1 TO WS-QTD-REJEITADO
+               MOVE 'PG13CADCTT'      TO LK-ERRO-PROGRAMA
+               MOVE 'GRAVAR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS             TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+            END-IF
+
+            CLOSE CONTATOS
+
+            MOVE WS-REG-LIDO TO REG-CHECKPT
+            OPEN OUTPUT CHECKPT
+            WRITE REG-CHECKPT
+            CLOSE CHECKPT
+            .
+
+       P-CARGA-LOTE-GRAVA-FIM.
+
+      * Confere os dois digitos verificadores do CPF informado
+      * chamando PG13CPFDV, que usa o mesmo calculo de CPF_CALC.COB
+      * (P-CALC-1/P-CALC-2), incluindo a rejeicao de CPF com os 11
+      * digitos iguais (000000000-00, 111111111-11 etc. passam na
+      * conta mas nunca sao numeros reais).
+       P-VALIDA-CPF.
+            MOVE WS-CPF-CONTATO TO LK-CPF-CONTATO
+            CALL 'PG13CPFDV' USING LK-CPF-AREA
+            MOVE LK-CPF-VALIDO  TO WS-CPF-OK
+            .
+
+       P-VALIDA-CPF-FIM.
+
+       P-END.
+      * QUINTO PASSO -------------------------------------------------
+            GOBACK.
+       END PROGRAM PG13CADCTT.
