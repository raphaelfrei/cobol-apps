@@ -2,6 +2,17 @@
       * Author: Raphael Frei
       * Date: 20/06/2022
       * Purpose: Menu Principal para o Cadastro de Contatos
+      * Update: 08/08/2026 - Adicionada opcao de reativar contatos
+      *                      excluidos
+      * Update: 08/08/2026 - Adicionada opcao de mesclar duplicatas
+      * Update: 08/08/2026 - Adicionada opcao de exportar para CSV
+      *                      do M365
+      * Update: 08/08/2026 - Opcao de exportar agora deixa escolher
+      *                      entre o layout simples e o do M365
+      * Update: 08/08/2026 - Adicionada opcao de rodar a carga
+      *                      noturna de transacoes do RH
+      * Update: 08/08/2026 - Adicionada opcao de rodar a reconciliacao
+      *                      com a copia do dia anterior
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PG13MENU.
@@ -25,6 +36,11 @@
             DISPLAY '<3> para Consultar'
             DISPLAY '<4> para Alterar'
             DISPLAY '<5> para Excluir'
+            DISPLAY '<6> para Reativar Contato Excluido'
+            DISPLAY '<7> para Mesclar Contatos Duplicados'
+            DISPLAY '<8> para Exportar Contatos para CSV'
+            DISPLAY '<9> para Rodar a Carga Noturna de Transacoes'
+            DISPLAY '<A> para Rodar a Reconciliacao com o Dia Anterior'
             DISPLAY '<QUALQUER TECLA> para Sair'
             ACCEPT WS-OPCAO
 
@@ -49,6 +65,26 @@
                    CALL 'D:\Código\Cobol\bin\PG13DELCNT'
                                        USING WS-COM-AREA
                    PERFORM P-START THRU P-START-END
+                WHEN '6'
+                   CALL 'D:\Código\Cobol\bin\PG13UNDCNT'
+                                       USING WS-COM-AREA
+                   PERFORM P-START THRU P-START-END
+                WHEN '7'
+                   CALL 'D:\Código\Cobol\bin\PG13MRGCNT'
+                                       USING WS-COM-AREA
+                   PERFORM P-START THRU P-START-END
+                WHEN '8'
+                   CALL 'D:\Código\Cobol\bin\PG13EXPM365'
+                                       USING WS-COM-AREA
+                   PERFORM P-START THRU P-START-END
+                WHEN '9'
+                   CALL 'D:\Código\Cobol\bin\PG13TRNCTT'
+                                       USING WS-COM-AREA
+                   PERFORM P-START THRU P-START-END
+                WHEN 'A'
+                   CALL 'D:\Código\Cobol\bin\PG13RECCTT'
+                                       USING WS-COM-AREA
+                   PERFORM P-START THRU P-START-END
                 WHEN OTHER
                    DISPLAY 'Saindo...'
                    PERFORM P-END
