@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Rotina Compartilhada de Tratamento de FILE STATUS
+      * Update: 08/08/2026 - Programa criado
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG13ERRFS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT ERROLOG ASSIGN TO ".\ERROS.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-LOG-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ERROLOG.
+       01 REG-ERRO                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-LOG-FS             PIC 9(02).
+          88 LOG-OK           VALUE 0.
+
+       77 WS-MENSAGEM           PIC X(40) VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY LK_ERRFS.
+
+       PROCEDURE DIVISION USING LK-ERRO-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P-TRADUZ    THRU P-TRADUZ-FIM
+            PERFORM P-EXIBE     THRU P-EXIBE-FIM
+            PERFORM P-REGISTRA  THRU P-REGISTRA-FIM
+
+            GOBACK
+           .
+
+      * Traduz os codigos de FILE STATUS mais comuns em arquivos
+      * indexados para uma mensagem especifica, em vez do simples
+      * codigo de dois digitos.
+       P-TRADUZ.
+            EVALUATE LK-ERRO-FS
+                WHEN 00
+                   MOVE "OPERACAO REALIZADA COM SUCESSO"
+                        TO WS-MENSAGEM
+                WHEN 10
+                   MOVE "FIM DE ARQUIVO"
+                        TO WS-MENSAGEM
+                WHEN 21
+                   MOVE "CHAVE FORA DE SEQUENCIA"
+                        TO WS-MENSAGEM
+                WHEN 22
+                   MOVE "REGISTRO DUPLICADO (CHAVE JA EXISTE)"
+                        TO WS-MENSAGEM
+                WHEN 23
+                   MOVE "REGISTRO NAO ENCONTRADO"
+                        TO WS-MENSAGEM
+                WHEN 35
+                   MOVE "ARQUIVO NAO ENCONTRADO"
+                        TO WS-MENSAGEM
+                WHEN 37
+                   MOVE "MODO DE ABERTURA INVALIDO PARA O ARQUIVO"
+                        TO WS-MENSAGEM
+                WHEN 41
+                   MOVE "ARQUIVO JA ESTA ABERTO"
+                        TO WS-MENSAGEM
+                WHEN 42
+                   MOVE "ARQUIVO NAO ESTA ABERTO"
+                        TO WS-MENSAGEM
+                WHEN 46
+                   MOVE "LEITURA APOS O FIM DO ARQUIVO"
+                        TO WS-MENSAGEM
+                WHEN 48
+                   MOVE "GRAVACAO EM ARQUIVO SOMENTE LEITURA"
+                        TO WS-MENSAGEM
+                WHEN 51
+                   MOVE "REGISTRO BLOQUEADO POR OUTRO PROCESSO"
+                        TO WS-MENSAGEM
+                WHEN OTHER
+                   MOVE "ERRO DE ARQUIVO NAO CATALOGADO"
+                        TO WS-MENSAGEM
+            END-EVALUATE
+            .
+
+       P-TRADUZ-FIM.
+
+      * Mostra ao operador o programa, a operacao e o status traduzido,
+      * para que fique claro se e seguro tentar novamente.
+       P-EXIBE.
+            DISPLAY "ERRO DE ARQUIVO EM "
+                    FUNCTION TRIM(LK-ERRO-PROGRAMA)
+                    " (" FUNCTION TRIM(LK-ERRO-OPERACAO) ")"
+            DISPLAY "STATUS " LK-ERRO-FS ": " WS-MENSAGEM
+            .
+
+       P-EXIBE-FIM.
+
+      * Registra a ocorrencia em ERROS.dat, para que incidentes
+      * possam ser conferidos depois sem depender do que ficou na
+      * tela.
+       P-REGISTRA.
+            MOVE SPACES TO REG-ERRO
+            STRING FUNCTION TRIM(LK-ERRO-PROGRAMA)  DELIMITED BY SIZE
+                   " "                              DELIMITED BY SIZE
+                   FUNCTION TRIM(LK-ERRO-OPERACAO)   DELIMITED BY SIZE
+                   " STATUS="                        DELIMITED BY SIZE
+                   LK-ERRO-FS                        DELIMITED BY SIZE
+                   " "                                DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-MENSAGEM)        DELIMITED BY SIZE
+                   " "                                DELIMITED BY SIZE
+                   FUNCTION CURRENT-DATE(1:8)        DELIMITED BY SIZE
+                   " "                                DELIMITED BY SIZE
+                   FUNCTION CURRENT-DATE(9:6)        DELIMITED BY SIZE
+                   INTO REG-ERRO
+            END-STRING
+
+            OPEN EXTEND ERROLOG
+            IF WS-LOG-FS EQUAL 35 THEN
+               OPEN OUTPUT ERROLOG
+            END-IF
+
+            IF LOG-OK THEN
+               WRITE REG-ERRO
+               CLOSE ERROLOG
+            END-IF
+            .
+
+       P-REGISTRA-FIM.
+       END PROGRAM PG13ERRFS.
