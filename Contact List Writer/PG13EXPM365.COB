@@ -0,0 +1,342 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Exportacao Direta de CONTATOS.dat para CSV, no layout
+      *          do M365 Admin Center (mesmas colunas do CTTWRT) ou no
+      *          layout de cadastro simples (mesmas colunas do PRGCSV)
+      * Update: 08/08/2026 - Programa criado
+      * Update: 08/08/2026 - Totais de controle gravados em CONTROLE.dat
+      * Update: 08/08/2026 - Escolha do layout de saida (M365 ou
+      *                      cadastro simples) em vez de exportar
+      *                      sempre no layout do M365
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG13EXPM365.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CONTATOS ASSIGN TO
+                 '.\CONTATOS.dat'
+                 ORGANISATION IS INDEXED
+                 ACCESS  MODE IS DYNAMIC
+                 RECORD   KEY IS ID-CONTATO
+                 FILE  STATUS IS WS-FS.
+
+            SELECT CSV-OTPT ASSIGN TO ".\OTPT.CSV"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-CSV-FS.
+
+            SELECT CONTROLE ASSIGN TO ".\CONTROLE.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-CTL-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD CSV-OTPT.
+       01 REG-CSV                      PIC X(300).
+
+       FD CONTROLE.
+          COPY FD_CTRLE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO          PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO     PIC 9(06).
+          03 WS-NM-CONTATO     PIC X(20).
+          03 WS-CPF-CONTATO    PIC 9(11).
+          03 WS-TP-CONTATO     PIC X(11).
+          03 WS-DT-ULT-ALTERACAO.
+             05 WS-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-DT-ULT-ALT-HORA  PIC 9(06).
+          03 WS-ST-CONTATO     PIC X(01).
+             88 WS-CONTATO-EXCLUIDO VALUE 'E'.
+          03 WS-QTD-CT-METODOS PIC 9(01).
+          03 WS-CT-METODO OCCURS 5 TIMES.
+             05 WS-CT-METODO-TIPO    PIC X(10).
+             05 WS-CT-METODO-VALOR   PIC X(30).
+
+       77 WS-FS                PIC 9(02).
+          88 FS-OK           VALUE 0.
+
+       77 WS-CSV-FS            PIC 9(02).
+          88 CSV-OK          VALUE 0.
+
+       77 WS-EOF               PIC X.
+          88 EOF-OK          VALUE 'S' FALSE 'N'.
+
+       77 WS-QTD-EXPORT         PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-LIDOS        PIC 9(06) VALUE ZEROS.
+
+       77 WS-CTL-FS             PIC 9(02).
+          88 CTL-OK           VALUE 0.
+
+       77 WS-NM-PRIMEIRO        PIC X(20) VALUE SPACES.
+       77 WS-NM-ULTIMO          PIC X(20) VALUE SPACES.
+       77 WS-POS-ESPACO         PIC 9(02) VALUE ZEROS.
+
+       77 WS-EML-ACHADO         PIC X(30) VALUE SPACES.
+       77 WS-TLF-ACHADO         PIC X(30) VALUE SPACES.
+       77 WS-TLF-COM-ACHADO     PIC X(30) VALUE SPACES.
+       77 WS-TLF-CEL-ACHADO     PIC X(30) VALUE SPACES.
+       77 WS-CT-IDX             PIC 9(01) VALUE ZEROS.
+
+       77 WS-OPCAO              PIC X(01) VALUE '1'.
+          88 OPCAO-CSV        VALUE '1'.
+          88 OPCAO-M365       VALUE '2'.
+
+       77 WS-LINHA-CSV          PIC X(300) VALUE SPACES.
+
+       COPY LK_ERRFS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM       PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY "***** EXPORTAR CONTATOS PARA CSV *****"
+            DISPLAY "<1> Layout de Cadastro Simples (NOME,EMAIL,"
+                    "TELEFONE)"
+            DISPLAY "<2> Layout de Importacao em Lote do M365"
+            ACCEPT WS-OPCAO
+
+            PERFORM P-EXPORTA THRU P-EXPORTA-FIM
+
+            PERFORM P-END
+           .
+
+      * Percorre CONTATOS.dat e grava cada contato ativo no layout
+      * escolhido pelo operador - o de cadastro simples do PRGCSV
+      * (nome completo, e-mail, telefone) ou o do CTTWRT para
+      * importacao em lote no M365 (nome completo, nome, sobrenome,
+      * e-mail, telefone comercial) - sobrescrevendo o OTPT.CSV.
+       P-EXPORTA.
+            SET EOF-OK              TO FALSE
+            SET FS-OK               TO TRUE
+            MOVE ZEROS               TO WS-QTD-EXPORT
+            MOVE ZEROS               TO WS-TOTAL-LIDOS
+
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+
+               OPEN OUTPUT CSV-OTPT
+
+               IF CSV-OK THEN
+
+                  IF OPCAO-CSV THEN
+                     MOVE "NOME,EMAIL,TELEFONE" TO REG-CSV
+                     WRITE REG-CSV
+                  ELSE
+                     STRING "Full Name,First Name,Last Name,Email,"
+                            "Company Name,Business Phone,"
+                            "Mobile Phone,Fax Number,Job Title,"
+                            "Website,Address,Address 2,City,"
+                            "State or Province,ZIP or Postal Code,"
+                            "Country or Region,Usage Location,"
+                            "License SKU"
+                            DELIMITED BY SIZE
+                            INTO REG-CSV
+                     END-STRING
+                     WRITE REG-CSV
+                  END-IF
+
+                  PERFORM UNTIL EOF-OK
+                      READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                           AT END
+                              SET EOF-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-LIDOS
+                           IF NOT WS-CONTATO-EXCLUIDO THEN
+                              PERFORM P-DIVIDE-NOME
+                                      THRU P-DIVIDE-NOME-FIM
+                              PERFORM P-LOCALIZA-METODOS
+                                      THRU P-LOCALIZA-METODOS-FIM
+                              PERFORM P-GRAVA-LINHA
+                                      THRU P-GRAVA-LINHA-FIM
+                              ADD 1 TO WS-QTD-EXPORT
+                           END-IF
+                      END-READ
+                  END-PERFORM
+
+                  CLOSE CSV-OTPT
+
+                  DISPLAY "CONTATOS EXPORTADOS: " WS-QTD-EXPORT
+
+                  PERFORM P-GRAVA-CONTROLE THRU P-GRAVA-CONTROLE-FIM
+
+               ELSE
+                  MOVE 'PG13EXPM365'  TO LK-ERRO-PROGRAMA
+                  MOVE 'ABRIR OTPT.CSV' TO LK-ERRO-OPERACAO
+                  MOVE WS-CSV-FS      TO LK-ERRO-FS
+                  CALL 'PG13ERRFS' USING LK-ERRO-AREA
+               END-IF
+
+            ELSE
+               MOVE 'PG13EXPM365'    TO LK-ERRO-PROGRAMA
+               MOVE 'ABRIR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS            TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+            END-IF
+
+            CLOSE CONTATOS
+            .
+
+       P-EXPORTA-FIM.
+
+      * Separa o nome completo do contato em primeiro/ultimo nome,
+      * na primeira ocorrencia de espaco, para o layout do CTTWRT.
+       P-DIVIDE-NOME.
+            MOVE SPACES              TO WS-NM-PRIMEIRO WS-NM-ULTIMO
+            MOVE ZEROS                TO WS-POS-ESPACO
+
+            INSPECT WS-NM-CONTATO TALLYING WS-POS-ESPACO
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+
+            IF WS-POS-ESPACO EQUAL ZEROS
+               OR WS-POS-ESPACO >= FUNCTION LENGTH(WS-NM-CONTATO)
+               MOVE WS-NM-CONTATO      TO WS-NM-PRIMEIRO
+            ELSE
+               MOVE WS-NM-CONTATO(1:WS-POS-ESPACO)   TO WS-NM-PRIMEIRO
+               MOVE WS-NM-CONTATO(WS-POS-ESPACO + 2:)
+                    TO WS-NM-ULTIMO
+            END-IF
+            .
+
+       P-DIVIDE-NOME-FIM.
+
+      * Varre a tabela de meios de contato procurando o primeiro
+      * e-mail cadastrado, o primeiro telefone (TELEFONE ou CELULAR,
+      * para o layout de cadastro simples) e, separadamente, o
+      * primeiro TELEFONE e o primeiro CELULAR (para as colunas
+      * Business Phone/Mobile Phone do layout do M365).
+       P-LOCALIZA-METODOS.
+            MOVE SPACES TO WS-EML-ACHADO WS-TLF-ACHADO
+            MOVE SPACES TO WS-TLF-COM-ACHADO WS-TLF-CEL-ACHADO
+
+            PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                    UNTIL WS-CT-IDX > WS-QTD-CT-METODOS
+                IF WS-CT-METODO-TIPO(WS-CT-IDX) EQUAL 'EMAIL'
+                   AND WS-EML-ACHADO EQUAL SPACES THEN
+                   MOVE WS-CT-METODO-VALOR(WS-CT-IDX) TO WS-EML-ACHADO
+                END-IF
+
+                IF (WS-CT-METODO-TIPO(WS-CT-IDX) EQUAL 'TELEFONE'
+                    OR WS-CT-METODO-TIPO(WS-CT-IDX) EQUAL 'CELULAR')
+                   AND WS-TLF-ACHADO EQUAL SPACES THEN
+                   MOVE WS-CT-METODO-VALOR(WS-CT-IDX) TO WS-TLF-ACHADO
+                END-IF
+
+                IF WS-CT-METODO-TIPO(WS-CT-IDX) EQUAL 'TELEFONE'
+                   AND WS-TLF-COM-ACHADO EQUAL SPACES THEN
+                   MOVE WS-CT-METODO-VALOR(WS-CT-IDX)
+                        TO WS-TLF-COM-ACHADO
+                END-IF
+
+                IF WS-CT-METODO-TIPO(WS-CT-IDX) EQUAL 'CELULAR'
+                   AND WS-TLF-CEL-ACHADO EQUAL SPACES THEN
+                   MOVE WS-CT-METODO-VALOR(WS-CT-IDX)
+                        TO WS-TLF-CEL-ACHADO
+                END-IF
+            END-PERFORM
+            .
+
+       P-LOCALIZA-METODOS-FIM.
+
+      * Monta a linha no layout escolhido: cadastro simples do PRGCSV
+      * (nome completo, e-mail, telefone) ou as 18 colunas do template
+      * "Contatos" do CTTWRT (nome completo, nome, sobrenome, e-mail,
+      * empresa, telefone comercial, celular, fax, cargo, site,
+      * endereco, cidade, estado, cep, pais, usage location e license
+      * SKU) - CONTATOS.dat nao guarda empresa/cargo/endereco/licenca,
+      * entao essas colunas saem em branco, mas todas as 18 colunas do
+      * template sao gravadas para o arquivo bater com o layout que o
+      * bulk-import do M365 espera.
+       P-GRAVA-LINHA.
+            MOVE SPACES TO WS-LINHA-CSV
+
+            IF OPCAO-CSV THEN
+               STRING FUNCTION TRIM(WS-NM-CONTATO) DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-EML-ACHADO)  DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TLF-ACHADO)  DELIMITED BY SIZE
+                      INTO WS-LINHA-CSV
+               END-STRING
+            ELSE
+               STRING FUNCTION TRIM(WS-NM-PRIMEIRO)  DELIMITED BY SIZE
+                      ' '                             DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NM-ULTIMO)     DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NM-PRIMEIRO)   DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NM-ULTIMO)     DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-EML-ACHADO)    DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TLF-COM-ACHADO)
+                                                       DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TLF-CEL-ACHADO)
+                                                       DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      ','                              DELIMITED BY SIZE
+                      INTO WS-LINHA-CSV
+               END-STRING
+            END-IF
+
+            MOVE WS-LINHA-CSV TO REG-CSV
+            WRITE REG-CSV
+            .
+
+       P-GRAVA-LINHA-FIM.
+
+      * Grava uma linha de totais de controle (lidos/exportados) em
+      * CONTROLE.dat ao final da exportacao, para conferencia
+      * posterior do volume processado.
+       P-GRAVA-CONTROLE.
+            MOVE 'PG13EXPM365'  TO CTL-PROGRAMA
+            MOVE FUNCTION CURRENT-DATE(1:8) TO CTL-DATA
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CTL-HORA
+            MOVE WS-TOTAL-LIDOS TO CTL-QTD-LIDOS
+            MOVE WS-QTD-EXPORT  TO CTL-QTD-GRAVADOS
+            COMPUTE CTL-QTD-REJEITADOS =
+                    WS-TOTAL-LIDOS - WS-QTD-EXPORT
+
+            OPEN EXTEND CONTROLE
+            IF WS-CTL-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTROLE
+            END-IF
+
+            IF CTL-OK THEN
+               WRITE REG-CONTROLE
+               CLOSE CONTROLE
+            END-IF
+            .
+
+       P-GRAVA-CONTROLE-FIM.
+
+       P-END.
+            GOBACK.
+       END PROGRAM PG13EXPM365.
