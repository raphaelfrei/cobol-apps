@@ -0,0 +1,395 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Reconciliacao noturna de CONTATOS.dat contra a copia
+      *          de backup do dia anterior, comparando quantidade de
+      *          registros e um checksum por registro para detectar
+      *          exclusoes em massa ou execucoes de lote com problema
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG13RECCTT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CONTATOS ASSIGN TO
+                 '.\CONTATOS.dat'
+                 ORGANISATION IS INDEXED
+                 ACCESS  MODE IS DYNAMIC
+                 RECORD   KEY IS ID-CONTATO
+                 FILE  STATUS IS WS-FS.
+
+            SELECT CONTATOS-ANT ASSIGN TO
+                 '.\CONTATOS_ANTERIOR.dat'
+                 ORGANISATION IS INDEXED
+                 ACCESS  MODE IS DYNAMIC
+                 RECORD   KEY IS ID-CONTATO-ANT
+                 FILE  STATUS IS WS-FS-ANT.
+
+            SELECT RELATORIO ASSIGN TO ".\RECONCILIACAO.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-REL-FS.
+
+            SELECT CONTROLE ASSIGN TO ".\CONTROLE.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-CTL-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+      * Layout da copia de backup do dia anterior de CONTATOS.dat.
+      * Mesmos campos e tamanhos de FD_CONTT, com nomes proprios
+      * (sufixo -ANT) para poder manter os dois arquivos abertos ao
+      * mesmo tempo sem colidir com REG-CONTATOS.
+       FD CONTATOS-ANT.
+       01 REG-CONTATOS-ANT.
+          03 ID-CONTATO-ANT       PIC 9(06).
+          03 NM-CONTATO-ANT       PIC X(20).
+          03 CPF-CONTATO-ANT      PIC 9(11).
+          03 TP-CONTATO-ANT       PIC X(11).
+          03 DT-ULT-ALTERACAO-ANT.
+             05 DT-ULT-ALT-DATA-ANT  PIC 9(08).
+             05 DT-ULT-ALT-HORA-ANT  PIC 9(06).
+          03 ST-CONTATO-ANT       PIC X(01).
+          03 QTD-CT-METODOS-ANT   PIC 9(01).
+          03 CT-METODO-ANT OCCURS 5 TIMES.
+             05 CT-METODO-TIPO-ANT   PIC X(10).
+             05 CT-METODO-VALOR-ANT  PIC X(30).
+
+       FD RELATORIO.
+       01 REG-RELATORIO            PIC X(80).
+
+       FD CONTROLE.
+          COPY FD_CTRLE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-TABELA-ATUAL.
+          03 WS-TAB-AT OCCURS 999 TIMES INDEXED BY WS-IDX-AT.
+             05 WS-TAB-AT-ID       PIC 9(06).
+             05 WS-TAB-AT-CKS      PIC 9(09).
+
+       01 WS-TABELA-ANTERIOR.
+          03 WS-TAB-AN OCCURS 999 TIMES INDEXED BY WS-IDX-AN.
+             05 WS-TAB-AN-ID       PIC 9(06).
+             05 WS-TAB-AN-CKS      PIC 9(09).
+
+       77 WS-QTD-AT             PIC 9(03) VALUE ZEROS.
+       77 WS-QTD-AN             PIC 9(03) VALUE ZEROS.
+
+       77 WS-PONT-AT            PIC 9(03) VALUE 1.
+       77 WS-PONT-AN            PIC 9(03) VALUE 1.
+
+       77 WS-QTD-ADICIONADOS    PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-ALTERADOS      PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-REMOVIDOS      PIC 9(05) VALUE ZEROS.
+
+      * O checksum de um registro e a soma da posicao de cada
+      * caractere na sequencia de colacao (FUNCTION ORD) dos campos
+      * que podem mudar - nome, CPF, tipo e status - de forma que
+      * qualquer alteracao em qualquer um deles muda o total.
+       77 WS-CHECKSUM           PIC 9(09) VALUE ZEROS.
+       77 WS-ORD-CAMPO          PIC X(43) VALUE SPACES.
+       77 WS-ORD-IDX            PIC 9(03) VALUE ZEROS.
+
+       77 WS-LINHA-REL          PIC X(80) VALUE SPACES.
+
+       77 WS-FS                 PIC 9(02).
+          88 FS-OK            VALUE 0.
+
+       77 WS-FS-ANT             PIC 9(02).
+          88 FS-ANT-OK        VALUE 0.
+
+       77 WS-REL-FS             PIC 9(02).
+          88 REL-OK           VALUE 0.
+
+       77 WS-CTL-FS             PIC 9(02).
+          88 CTL-OK           VALUE 0.
+
+       77 WS-EOF                PIC X(01) VALUE 'N'.
+          88 EOF-OK           VALUE 'S' FALSE 'N'.
+
+       COPY LK_ERRFS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM       PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY "***** RECONCILIACAO COM O DIA ANTERIOR *****"
+
+            PERFORM P-CARREGA-ATUAL THRU P-CARREGA-ATUAL-FIM
+            PERFORM P-CARREGA-ANTERIOR THRU P-CARREGA-ANTERIOR-FIM
+            PERFORM P-COMPARA THRU P-COMPARA-FIM
+            PERFORM P-GRAVA-CONTROLE THRU P-GRAVA-CONTROLE-FIM
+
+            PERFORM P-END
+           .
+
+      * Le CONTATOS.dat sequencialmente pela chave e monta a tabela em
+      * memoria com o ID e o checksum de cada registro (ativo ou
+      * excluido - uma exclusao tambem e uma mudanca a reportar).
+       P-CARREGA-ATUAL.
+            SET EOF-OK    TO FALSE
+            SET FS-OK     TO TRUE
+            MOVE ZEROS     TO WS-QTD-AT
+
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT RECORD
+                        AT END
+                           SET EOF-OK TO TRUE
+                    NOT AT END
+                           MOVE SPACES TO WS-ORD-CAMPO
+                           STRING NM-CONTATO  DELIMITED BY SIZE
+                                  CPF-CONTATO  DELIMITED BY SIZE
+                                  TP-CONTATO   DELIMITED BY SIZE
+                                  ST-CONTATO   DELIMITED BY SIZE
+                               INTO WS-ORD-CAMPO
+
+                           PERFORM P-CALCULA-CHECKSUM
+                                   THRU P-CALCULA-CHECKSUM-FIM
+
+                           IF WS-QTD-AT < 999 THEN
+                              ADD 1 TO WS-QTD-AT
+                              MOVE ID-CONTATO
+                                   TO WS-TAB-AT-ID(WS-QTD-AT)
+                              MOVE WS-CHECKSUM
+                                   TO WS-TAB-AT-CKS(WS-QTD-AT)
+                           ELSE
+                              DISPLAY 'LISTA CHEIA - LIMITE DE 999 '
+                                      'CONTATOS ATUAIS PARA '
+                                      'RECONCILIACAO ATINGIDO'
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE CONTATOS
+            ELSE
+               MOVE 'PG13RECCTT'     TO LK-ERRO-PROGRAMA
+               MOVE 'ABRIR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS            TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+            END-IF
+           .
+
+       P-CARREGA-ATUAL-FIM.
+
+      * Le CONTATOS_ANTERIOR.dat da mesma forma. Se o arquivo nao
+      * existir (primeira execucao da reconciliacao), a tabela fica
+      * vazia e todo o CONTATOS.dat atual acaba reportado como
+      * adicionado, o que e o resultado correto nesse caso.
+       P-CARREGA-ANTERIOR.
+            SET EOF-OK        TO FALSE
+            SET FS-ANT-OK     TO TRUE
+            MOVE ZEROS         TO WS-QTD-AN
+
+            OPEN INPUT CONTATOS-ANT
+
+            IF FS-ANT-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS-ANT NEXT RECORD
+                        AT END
+                           SET EOF-OK TO TRUE
+                    NOT AT END
+                           MOVE SPACES TO WS-ORD-CAMPO
+                           STRING NM-CONTATO-ANT  DELIMITED BY SIZE
+                                  CPF-CONTATO-ANT  DELIMITED BY SIZE
+                                  TP-CONTATO-ANT   DELIMITED BY SIZE
+                                  ST-CONTATO-ANT   DELIMITED BY SIZE
+                               INTO WS-ORD-CAMPO
+
+                           PERFORM P-CALCULA-CHECKSUM
+                                   THRU P-CALCULA-CHECKSUM-FIM
+
+                           IF WS-QTD-AN < 999 THEN
+                              ADD 1 TO WS-QTD-AN
+                              MOVE ID-CONTATO-ANT
+                                   TO WS-TAB-AN-ID(WS-QTD-AN)
+                              MOVE WS-CHECKSUM
+                                   TO WS-TAB-AN-CKS(WS-QTD-AN)
+                           ELSE
+                              DISPLAY 'LISTA CHEIA - LIMITE DE 999 '
+                                      'CONTATOS ANTERIORES PARA '
+                                      'RECONCILIACAO ATINGIDO'
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE CONTATOS-ANT
+            ELSE
+               DISPLAY "COPIA DO DIA ANTERIOR NAO ENCONTRADA - "
+                       "TRATANDO TODOS OS CONTATOS COMO NOVOS."
+            END-IF
+           .
+
+       P-CARREGA-ANTERIOR-FIM.
+
+      * Soma a posicao na sequencia de colacao de cada caractere de
+      * WS-ORD-CAMPO, dando o checksum do registro corrente.
+       P-CALCULA-CHECKSUM.
+            MOVE ZEROS TO WS-CHECKSUM
+
+            PERFORM VARYING WS-ORD-IDX FROM 1 BY 1
+                    UNTIL WS-ORD-IDX > LENGTH OF WS-ORD-CAMPO
+                ADD FUNCTION ORD(WS-ORD-CAMPO(WS-ORD-IDX:1))
+                    TO WS-CHECKSUM
+            END-PERFORM
+           .
+
+       P-CALCULA-CHECKSUM-FIM.
+
+      * Percorre as duas tabelas (ja em ordem crescente de ID, pois
+      * foram lidas pela chave) como um merge classico de arquivos
+      * ordenados: ID so no atual e adicao, ID so no anterior e
+      * remocao, ID nos dois com checksum diferente e alteracao.
+       P-COMPARA.
+            MOVE ZEROS TO WS-QTD-ADICIONADOS
+                          WS-QTD-ALTERADOS
+                          WS-QTD-REMOVIDOS
+
+            OPEN OUTPUT RELATORIO
+
+            IF NOT REL-OK THEN
+               MOVE 'PG13RECCTT'        TO LK-ERRO-PROGRAMA
+               MOVE 'ABRIR RECONCILIACAO' TO LK-ERRO-OPERACAO
+               MOVE WS-REL-FS           TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+            ELSE
+               MOVE 1 TO WS-PONT-AT
+               MOVE 1 TO WS-PONT-AN
+
+               PERFORM UNTIL WS-PONT-AT > WS-QTD-AT
+                             AND WS-PONT-AN > WS-QTD-AN
+                   EVALUATE TRUE
+                       WHEN WS-PONT-AT > WS-QTD-AT
+                           PERFORM P-REPORTA-REMOVIDO
+                                   THRU P-REPORTA-REMOVIDO-FIM
+                           ADD 1 TO WS-PONT-AN
+                       WHEN WS-PONT-AN > WS-QTD-AN
+                           PERFORM P-REPORTA-ADICIONADO
+                                   THRU P-REPORTA-ADICIONADO-FIM
+                           ADD 1 TO WS-PONT-AT
+                       WHEN WS-TAB-AT-ID(WS-PONT-AT)
+                            EQUAL WS-TAB-AN-ID(WS-PONT-AN)
+                           IF WS-TAB-AT-CKS(WS-PONT-AT) NOT EQUAL
+                              WS-TAB-AN-CKS(WS-PONT-AN) THEN
+                              PERFORM P-REPORTA-ALTERADO
+                                      THRU P-REPORTA-ALTERADO-FIM
+                           END-IF
+                           ADD 1 TO WS-PONT-AT
+                           ADD 1 TO WS-PONT-AN
+                       WHEN WS-TAB-AT-ID(WS-PONT-AT)
+                            < WS-TAB-AN-ID(WS-PONT-AN)
+                           PERFORM P-REPORTA-ADICIONADO
+                                   THRU P-REPORTA-ADICIONADO-FIM
+                           ADD 1 TO WS-PONT-AT
+                       WHEN OTHER
+                           PERFORM P-REPORTA-REMOVIDO
+                                   THRU P-REPORTA-REMOVIDO-FIM
+                           ADD 1 TO WS-PONT-AN
+                   END-EVALUATE
+               END-PERFORM
+
+               CLOSE RELATORIO
+
+               DISPLAY
+             "*********************************************************"
+               DISPLAY "CONTATOS NO ARQUIVO ATUAL   : " WS-QTD-AT
+               DISPLAY "CONTATOS NO ARQUIVO ANTERIOR: " WS-QTD-AN
+               DISPLAY "ADICIONADOS: " WS-QTD-ADICIONADOS
+               DISPLAY "ALTERADOS  : " WS-QTD-ALTERADOS
+               DISPLAY "REMOVIDOS  : " WS-QTD-REMOVIDOS
+               DISPLAY
+             "*********************************************************"
+            END-IF
+           .
+
+       P-COMPARA-FIM.
+
+       P-REPORTA-ADICIONADO.
+            ADD 1 TO WS-QTD-ADICIONADOS
+            MOVE SPACES TO WS-LINHA-REL
+
+            STRING "ID " DELIMITED BY SIZE
+                   WS-TAB-AT-ID(WS-PONT-AT) DELIMITED BY SIZE
+                   " - ADICIONADO DESDE A COPIA ANTERIOR"
+                       DELIMITED BY SIZE
+                INTO WS-LINHA-REL
+
+            MOVE WS-LINHA-REL TO REG-RELATORIO
+            WRITE REG-RELATORIO
+           .
+
+       P-REPORTA-ADICIONADO-FIM.
+
+       P-REPORTA-ALTERADO.
+            ADD 1 TO WS-QTD-ALTERADOS
+            MOVE SPACES TO WS-LINHA-REL
+
+            STRING "ID " DELIMITED BY SIZE
+                   WS-TAB-AT-ID(WS-PONT-AT) DELIMITED BY SIZE
+                   " - ALTERADO DESDE A COPIA ANTERIOR"
+                       DELIMITED BY SIZE
+                INTO WS-LINHA-REL
+
+            MOVE WS-LINHA-REL TO REG-RELATORIO
+            WRITE REG-RELATORIO
+           .
+
+       P-REPORTA-ALTERADO-FIM.
+
+       P-REPORTA-REMOVIDO.
+            ADD 1 TO WS-QTD-REMOVIDOS
+            MOVE SPACES TO WS-LINHA-REL
+
+            STRING "ID " DELIMITED BY SIZE
+                   WS-TAB-AN-ID(WS-PONT-AN) DELIMITED BY SIZE
+                   " - DESAPARECEU DESDE A COPIA ANTERIOR"
+                       DELIMITED BY SIZE
+                INTO WS-LINHA-REL
+
+            MOVE WS-LINHA-REL TO REG-RELATORIO
+            WRITE REG-RELATORIO
+           .
+
+       P-REPORTA-REMOVIDO-FIM.
+
+      * Grava uma linha de totais de controle (contatos lidos nos dois
+      * arquivos e diferencas encontradas) em CONTROLE.dat.
+       P-GRAVA-CONTROLE.
+            MOVE 'PG13RECCTT'      TO CTL-PROGRAMA
+            MOVE FUNCTION CURRENT-DATE(1:8) TO CTL-DATA
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CTL-HORA
+            COMPUTE CTL-QTD-LIDOS = WS-QTD-AT + WS-QTD-AN
+            COMPUTE CTL-QTD-GRAVADOS =
+                    WS-QTD-ADICIONADOS + WS-QTD-ALTERADOS
+                                       + WS-QTD-REMOVIDOS
+            MOVE ZEROS TO CTL-QTD-REJEITADOS
+
+            OPEN EXTEND CONTROLE
+            IF WS-CTL-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTROLE
+            END-IF
+
+            IF CTL-OK THEN
+               WRITE REG-CONTROLE
+               CLOSE CONTROLE
+            END-IF
+           .
+
+       P-GRAVA-CONTROLE-FIM.
+
+       P-END.
+            GOBACK.
+       END PROGRAM PG13RECCTT.
