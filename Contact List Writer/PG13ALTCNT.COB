@@ -1,117 +1,485 @@
-      ******************************************************************
-      * Author: Raphael Frei
-      * Date: 19/06/2022
-      * Purpose: Grava��o Sequencial - Altera��o de Contatos
-      * Update: 20/06/2022 - Convers�o para M�dulo
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PG13ALTCNT.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-            DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT CONTATOS ASSIGN TO
-                 '.\CONTATOS.dat'
-                 ORGANISATION IS INDEXED
-                 ACCESS  MODE IS RANDOM
-                 RECORD   KEY IS ID-CONTATO
-                 FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD CONTATOS.
-          COPY FD_CONTT.
-
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO          PIC X(22) VALUE SPACES.
-
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO     PIC 9(02).
-          03 WS-NM-CONTATO     PIC X(20).
-
-       77 WS-FS                PIC 9(02).
-          88 FS-OK           VALUE 0.
-
-       77 WS-EOF               PIC X.
-          88 EOF-OK          VALUE 'S' FALSE 'N'.
-
-       77 WS-EXIT              PIC X.
-          88 EXIT-OK         VALUE 'N' FALSE 'S'.
-
-       77 WS-CONFIRM           PIC X(01) VALUE SPACE.
-
-       LINKAGE SECTION.
-       01 LK-COM-AREA.
-          03 LK-MENSAGEM       PIC X(20).
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-       MAIN-PROCEDURE.
-            DISPLAY "***** ALTERAR CONTATOS *****"
-
-            SET EXIT-OK OF WS-EXIT TO FALSE.
-
-            PERFORM P-CHANGE THRU P-CHANGE-END UNTIL EXIT-OK
-            PERFORM P-END
-           .
-
-       P-CHANGE.
-            SET  EOF-OK            TO FALSE
-            SET  FS-OK             TO TRUE
-            MOVE SPACES            TO WS-CONFIRM
-
-            OPEN I-O CONTATOS
-
-            IF FS-OK THEN
-
-               DISPLAY 'Informe o ID: '
-               ACCEPT ID-CONTATO
-
-
-               READ CONTATOS INTO WS-REGISTRO
-                    KEY IS ID-CONTATO
-                    INVALID KEY
-                        DISPLAY "CONTATO NAO EXISTE!"
-                NOT INVALID KEY
-                        DISPLAY 'Nome atual: ' WS-NM-CONTATO
-                        DISPLAY 'Informe o novo nome: '
-                        ACCEPT  NM-CONTATO
-
-                        DISPLAY "Voce deseja continuar?"
-                        DISPLAY "<S> para confirmar, "
-                                "<QUALQUER TECLA> para sair."
-                        ACCEPT WS-CONFIRM
-
-                        IF WS-CONFIRM EQUAL 'S' THEN
-                           REWRITE REG-CONTATOS
-                           DISPLAY "Contato Atualizado!"
-                        ELSE
-                           DISPLAY "Operacao nao realizada"
-                        END-IF
-
-
-               END-READ
-
-            ELSE
-               DISPLAY "ERRO AO GRAVAR O ARQUIVO."
-               DISPLAY "Error ID: " WS-FS
-
-            END-IF
-
-            CLOSE CONTATOS
-
-            DISPLAY "Voce deseja continuar?"
-            DISPLAY "<QUALQUER TECLA> para continuar, <N> para sair."
-            ACCEPT WS-EXIT
-            .
-
-       P-CHANGE-END.
-
-       P-END.
-            GOBACK.
-       END PROGRAM PG13ALTCNT.
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 19/06/2022
+      * Purpose: Grava��o Sequencial - Altera��o de Contatos
+      * Update: 20/06/2022 - Convers�o para M�dulo
+      * Update: 08/08/2026 - Grava data/hora da alteracao e registra
+      *                      historico de nome antigo/novo
+      * Update: 08/08/2026 - Modo de alteracao em lote a partir de um
+      *                      arquivo de transacoes
+      * Update: 08/08/2026 - Totais de controle da alteracao em lote
+      *                      gravados em CONTROLE.dat
+      * Update: 08/08/2026 - Tratamento centralizado de FILE STATUS
+      *                      via PG13ERRFS
+      * Update: 08/08/2026 - Verificacao de concorrencia antes da
+      *                      REWRITE (evita sobrescrever alteracao
+      *                      feita por outro operador)
+      * Update: 08/08/2026 - Lote tambem passa pela verificacao de
+      *                      concorrencia antes da REWRITE, e os IDs
+      *                      nao encontrados/em conflito vao para
+      *                      ALT_EXCECOES.dat
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG13ALTCNT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CONTATOS ASSIGN TO
+                 '.\CONTATOS.dat'
+                 ORGANISATION IS INDEXED
+                 ACCESS  MODE IS RANDOM
+                 RECORD   KEY IS ID-CONTATO
+                 FILE  STATUS IS WS-FS.
+
+            SELECT HISTORICO ASSIGN TO ".\HISTORICO.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-HIST-FS.
+
+            SELECT TRANSACOES ASSIGN TO ".\ALT_CONTATOS.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-TRN-FS.
+
+            SELECT CONTROLE ASSIGN TO ".\CONTROLE.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-CTL-FS.
+
+            SELECT EXCECOES ASSIGN TO ".\ALT_EXCECOES.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-EXC-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD HISTORICO.
+          COPY FD_HISTC.
+
+       FD TRANSACOES.
+       01 REG-TRANSACAO.
+          03 TRN-ID-CONTATO       PIC 9(06).
+          03 TRN-NM-CONTATO       PIC X(20).
+
+       FD CONTROLE.
+          COPY FD_CTRLE.
+
+       FD EXCECOES.
+       01 REG-EXCECAO          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO          PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO     PIC 9(06).
+          03 WS-NM-CONTATO     PIC X(20).
+          03 WS-CPF-CONTATO    PIC 9(11).
+          03 WS-TP-CONTATO     PIC X(11).
+          03 WS-DT-ULT-ALTERACAO.
+             05 WS-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-DT-ULT-ALT-HORA  PIC 9(06).
+          03 WS-ST-CONTATO     PIC X(01).
+          03 WS-QTD-CT-METODOS PIC 9(01).
+          03 WS-CT-METODO OCCURS 5 TIMES.
+             05 WS-CT-METODO-TIPO    PIC X(10).
+             05 WS-CT-METODO-VALOR   PIC X(30).
+
+      * Segunda leitura do contato, feita imediatamente antes da
+      * REWRITE, apenas para conferir se a data/hora da ultima
+      * alteracao ainda e a mesma que foi lida no inicio da operacao
+      * (protecao contra dois operadores alterando o mesmo contato
+      * ao mesmo tempo).
+       01 WS-VERIF-REGISTRO    PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-VERIF-REGISTRO.
+          03 FILLER                    PIC X(48).
+          03 WS-VERIF-DT-ULT-ALTERACAO.
+             05 WS-VERIF-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-VERIF-DT-ULT-ALT-HORA  PIC 9(06).
+          03 FILLER                    PIC X(202).
+
+       77 WS-NOVO-NOME          PIC X(20) VALUE SPACES.
+
+       77 WS-CONFLITO           PIC X(01) VALUE 'N'.
+          88 HOUVE-CONFLITO   VALUE 'S'.
+
+       77 WS-FS                PIC 9(02).
+          88 FS-OK           VALUE 0.
+
+       77 WS-EOF               PIC X.
+          88 EOF-OK          VALUE 'S' FALSE 'N'.
+
+       77 WS-EXIT              PIC X.
+          88 EXIT-OK         VALUE 'N' FALSE 'S'.
+
+       77 WS-CONFIRM           PIC X(01) VALUE SPACE.
+
+       77 WS-HIST-FS           PIC 9(02).
+          88 HIST-OK         VALUE 0.
+
+       77 WS-ATUALIZA-METODO   PIC X(01) VALUE SPACE.
+          88 ATUALIZA-METODO VALUE 'S' 's'.
+
+       77 WS-CONTINUA-METODO   PIC X(01) VALUE SPACE.
+          88 CONTINUA-METODO VALUE 'S' 's'.
+
+       77 WS-CT-IDX            PIC 9(01) VALUE ZEROS.
+
+       77 WS-MODO-ALT          PIC X(01) VALUE SPACE.
+          88 ALT-LOTE        VALUE '2'.
+
+       77 WS-TRN-FS            PIC 9(02).
+          88 TRN-OK          VALUE 0.
+
+       77 WS-QTD-ATUALIZADO    PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-NAO-ENCONTRADO PIC 9(05) VALUE ZEROS.
+
+       77 WS-CTL-FS            PIC 9(02).
+          88 CTL-OK          VALUE 0.
+
+       77 WS-EXC-FS            PIC 9(02).
+          88 EXC-OK          VALUE 0.
+
+       77 WS-LINHA-EXCECAO     PIC X(80) VALUE SPACES.
+       77 WS-MOTIVO-EXCECAO    PIC X(30) VALUE SPACES.
+
+       COPY LK_ERRFS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM       PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY "***** ALTERAR CONTATOS *****"
+
+            SET EXIT-OK OF WS-EXIT TO FALSE.
+
+            DISPLAY "Modo de alteracao:"
+            DISPLAY "<1> Interativo (padrao)"
+            DISPLAY "<2> Lote (arquivo de transacoes)"
+            ACCEPT WS-MODO-ALT
+
+            IF ALT-LOTE THEN
+               PERFORM P-ALTERA-LOTE THRU P-ALTERA-LOTE-FIM
+            ELSE
+               PERFORM P-CHANGE THRU P-CHANGE-END UNTIL EXIT-OK
+            END-IF
+
+            PERFORM P-END
+           .
+
+       P-CHANGE.
+            SET  EOF-OK            TO FALSE
+            SET  FS-OK             TO TRUE
+            MOVE SPACES            TO WS-CONFIRM
+
+            OPEN I-O CONTATOS
+
+            IF FS-OK THEN
+
+               DISPLAY 'Informe o ID: '
+               ACCEPT ID-CONTATO
+
+
+               READ CONTATOS INTO WS-REGISTRO
+                    KEY IS ID-CONTATO
+                    INVALID KEY
+                        DISPLAY "CONTATO NAO EXISTE!"
+                NOT INVALID KEY
+                        DISPLAY 'Nome atual: ' WS-NM-CONTATO
+                        DISPLAY 'Informe o novo nome: '
+                        ACCEPT  WS-NOVO-NOME
+
+                        DISPLAY "Voce deseja continuar?"
+                        DISPLAY "<S> para confirmar, "
+                                "<QUALQUER TECLA> para sair."
+                        ACCEPT WS-CONFIRM
+
+                        IF WS-CONFIRM EQUAL 'S' THEN
+                           PERFORM P-VERIFICA-CONCORRENCIA
+                                   THRU P-VERIFICA-CONCORRENCIA-FIM
+
+                           IF HOUVE-CONFLITO THEN
+                              DISPLAY "CONTATO FOI ALTERADO POR OUTRO "
+                                      "OPERADOR DESDE A LEITURA."
+                              DISPLAY "OPERACAO CANCELADA PARA NAO "
+                                      "SOBRESCREVER A OUTRA ALTERACAO."
+                           ELSE
+                              MOVE WS-NOVO-NOME TO NM-CONTATO
+
+                              MOVE FUNCTION CURRENT-DATE(1:8)
+                                   TO DT-ULT-ALT-DATA
+                              MOVE FUNCTION CURRENT-DATE(9:6)
+                                   TO DT-ULT-ALT-HORA
+
+                              DISPLAY "Atualizar telefones/e-mails/"
+                                      "enderecos? <S> sim, "
+                                      "<QUALQUER TECLA> manter"
+                              ACCEPT WS-ATUALIZA-METODO
+
+                              IF ATUALIZA-METODO THEN
+                                 PERFORM P-CAPTURA-METODOS
+                                         THRU P-CAPTURA-METODOS-FIM
+                              END-IF
+
+                              REWRITE REG-CONTATOS
+
+                              PERFORM P-GRAVA-HISTORICO
+                                      THRU P-GRAVA-HISTORICO-FIM
+
+                              DISPLAY "Contato Atualizado!"
+                           END-IF
+                        ELSE
+                           DISPLAY "Operacao nao realizada"
+                        END-IF
+
+
+               END-READ
+
+            ELSE
+               MOVE 'PG13ALTCNT'      TO LK-ERRO-PROGRAMA
+               MOVE 'ALTERAR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS             TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+
+            END-IF
+
+            CLOSE CONTATOS
+
+            DISPLAY "Voce deseja continuar?"
+            DISPLAY "<QUALQUER TECLA> para continuar, <N> para sair."
+            ACCEPT WS-EXIT
+            .
+
+       P-CHANGE-END.
+
+      * Le novamente o contato pela chave, imediatamente antes da
+      * REWRITE, e compara a data/hora de ultima alteracao com a que
+      * foi lida no inicio da operacao. Se forem diferentes, outro
+      * operador alterou o contato nesse intervalo e a atualizacao
+      * atual e cancelada em vez de sobrescrever a alteracao alheia.
+       P-VERIFICA-CONCORRENCIA.
+            MOVE 'N' TO WS-CONFLITO
+
+            READ CONTATOS INTO WS-VERIF-REGISTRO
+                 KEY IS ID-CONTATO
+                 INVALID KEY
+                     MOVE 'S' TO WS-CONFLITO
+                 NOT INVALID KEY
+                     IF WS-VERIF-DT-ULT-ALT-DATA
+                                          NOT = WS-DT-ULT-ALT-DATA
+                        OR WS-VERIF-DT-ULT-ALT-HORA
+                                          NOT = WS-DT-ULT-ALT-HORA THEN
+                        MOVE 'S' TO WS-CONFLITO
+                     END-IF
+            END-READ
+            .
+
+       P-VERIFICA-CONCORRENCIA-FIM.
+
+      * Grava no HISTORICO.dat o nome antigo e o novo do contato
+      * alterado, para consulta futura de "quem mudou o que e quando".
+       P-GRAVA-HISTORICO.
+            OPEN EXTEND HISTORICO
+            IF WS-HIST-FS EQUAL 35 THEN
+               OPEN OUTPUT HISTORICO
+            END-IF
+
+            IF HIST-OK THEN
+               MOVE ID-CONTATO           TO HIST-ID-CONTATO
+               MOVE "ALTERACAO"          TO HIST-OPERACAO
+               MOVE WS-NM-CONTATO        TO HIST-NM-ANTIGO
+               MOVE NM-CONTATO           TO HIST-NM-NOVO
+               MOVE DT-ULT-ALT-DATA      TO HIST-DATA
+               MOVE DT-ULT-ALT-HORA      TO HIST-HORA
+
+               WRITE REG-HISTORICO
+
+               CLOSE HISTORICO
+            ELSE
+               DISPLAY "ERRO AO GRAVAR O HISTORICO."
+               DISPLAY "Error ID: " WS-HIST-FS
+            END-IF
+            .
+
+       P-GRAVA-HISTORICO-FIM.
+
+      * Substitui os meios de contato (telefone, celular, e-mail,
+      * endereco) do contato pelos informados agora, ate 5 entradas.
+       P-CAPTURA-METODOS.
+            MOVE ZEROS TO QTD-CT-METODOS
+            PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                    UNTIL WS-CT-IDX > 5
+                MOVE SPACES TO CT-METODO-TIPO(WS-CT-IDX)
+                                CT-METODO-VALOR(WS-CT-IDX)
+            END-PERFORM
+
+            MOVE 'S' TO WS-CONTINUA-METODO
+            PERFORM UNTIL NOT CONTINUA-METODO
+                          OR QTD-CT-METODOS >= 5
+                DISPLAY "Adicionar telefone/e-mail/endereco? <S> "
+                        "sim, <QUALQUER TECLA> nao"
+                ACCEPT WS-CONTINUA-METODO
+
+                IF CONTINUA-METODO THEN
+                   ADD 1 TO QTD-CT-METODOS
+                   DISPLAY "Tipo (TELEFONE/CELULAR/EMAIL/ENDERECO): "
+                   ACCEPT CT-METODO-TIPO(QTD-CT-METODOS)
+                   DISPLAY "Valor: "
+                   ACCEPT CT-METODO-VALOR(QTD-CT-METODOS)
+                END-IF
+            END-PERFORM
+            .
+
+       P-CAPTURA-METODOS-FIM.
+
+      * Le um arquivo de transacoes (ID + novo nome) e aplica cada
+      * alteracao em CONTATOS.dat em um unico lote, registrando no
+      * historico e contando quantos IDs nao foram encontrados.
+       P-ALTERA-LOTE.
+            SET  EOF-OK             TO FALSE
+            SET  FS-OK              TO TRUE
+            MOVE ZEROS               TO WS-QTD-ATUALIZADO
+            MOVE ZEROS               TO WS-QTD-NAO-ENCONTRADO
+
+            OPEN INPUT TRANSACOES
+            OPEN OUTPUT EXCECOES
+
+            IF TRN-OK THEN
+
+               OPEN I-O CONTATOS
+
+               IF FS-OK THEN
+
+                  PERFORM UNTIL EOF-OK
+                      READ TRANSACOES
+                           AT END
+                              SET EOF-OK TO TRUE
+                       NOT AT END
+                           MOVE TRN-ID-CONTATO TO ID-CONTATO
+
+                           READ CONTATOS
+                                KEY IS ID-CONTATO
+                                INVALID KEY
+                                    ADD 1 TO WS-QTD-NAO-ENCONTRADO
+                                    DISPLAY "ID NAO ENCONTRADO: "
+                                            TRN-ID-CONTATO
+                                    MOVE "ID NAO ENCONTRADO"
+                                         TO WS-MOTIVO-EXCECAO
+                                    PERFORM P-GRAVA-EXCECAO
+                                            THRU P-GRAVA-EXCECAO-FIM
+                            NOT INVALID KEY
+                                MOVE DT-ULT-ALT-DATA TO
+                                     WS-DT-ULT-ALT-DATA
+                                MOVE DT-ULT-ALT-HORA TO
+                                     WS-DT-ULT-ALT-HORA
+
+                                PERFORM P-VERIFICA-CONCORRENCIA THRU
+                                        P-VERIFICA-CONCORRENCIA-FIM
+
+                                IF HOUVE-CONFLITO THEN
+                                   ADD 1 TO WS-QTD-NAO-ENCONTRADO
+                                   DISPLAY "CONTATO ALTERADO POR "
+                                           "OUTRO OPERADOR: "
+                                           TRN-ID-CONTATO
+                                   MOVE "CONFLITO DE CONCORRENCIA"
+                                        TO WS-MOTIVO-EXCECAO
+                                   PERFORM P-GRAVA-EXCECAO THRU
+                                           P-GRAVA-EXCECAO-FIM
+                                ELSE
+                                   MOVE NM-CONTATO TO WS-NM-CONTATO
+                                   MOVE TRN-NM-CONTATO TO NM-CONTATO
+                                   MOVE FUNCTION CURRENT-DATE(1:8)
+                                        TO DT-ULT-ALT-DATA
+                                   MOVE FUNCTION CURRENT-DATE(9:6)
+                                        TO DT-ULT-ALT-HORA
+
+                                   REWRITE REG-CONTATOS
+
+                                   PERFORM P-GRAVA-HISTORICO THRU
+                                           P-GRAVA-HISTORICO-FIM
+
+                                   ADD 1 TO WS-QTD-ATUALIZADO
+                                END-IF
+                           END-READ
+                      END-READ
+                  END-PERFORM
+
+                  CLOSE CONTATOS
+
+               ELSE
+                  DISPLAY "ERRO AO ABRIR O ARQUIVO DE CONTATOS."
+                  DISPLAY "Error ID: " WS-FS
+               END-IF
+
+               CLOSE TRANSACOES
+
+               DISPLAY "ALTERACAO EM LOTE CONCLUIDA."
+               DISPLAY "ATUALIZADOS: " WS-QTD-ATUALIZADO
+               DISPLAY "NAO ENCONTRADOS: " WS-QTD-NAO-ENCONTRADO
+
+               PERFORM P-GRAVA-CONTROLE THRU P-GRAVA-CONTROLE-FIM
+
+            ELSE
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE TRANSACOES."
+               DISPLAY "Error ID: " WS-TRN-FS
+            END-IF
+
+            CLOSE EXCECOES
+            .
+
+       P-ALTERA-LOTE-FIM.
+
+      * Grava uma linha de totais de controle (transacoes lidas,
+      * atualizadas e nao encontradas) em CONTROLE.dat ao final da
+      * alteracao em lote, para conferencia posterior do volume
+      * processado.
+       P-GRAVA-CONTROLE.
+            MOVE 'PG13ALTCNT'      TO CTL-PROGRAMA
+            MOVE FUNCTION CURRENT-DATE(1:8) TO CTL-DATA
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CTL-HORA
+            COMPUTE CTL-QTD-LIDOS =
+                    WS-QTD-ATUALIZADO + WS-QTD-NAO-ENCONTRADO
+            MOVE WS-QTD-ATUALIZADO      TO CTL-QTD-GRAVADOS
+            MOVE WS-QTD-NAO-ENCONTRADO  TO CTL-QTD-REJEITADOS
+
+            OPEN EXTEND CONTROLE
+            IF WS-CTL-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTROLE
+            END-IF
+
+            IF CTL-OK THEN
+               WRITE REG-CONTROLE
+               CLOSE CONTROLE
+            END-IF
+            .
+
+       P-GRAVA-CONTROLE-FIM.
+
+      * Grava em ALT_EXCECOES.dat o ID da transacao em lote que nao
+      * pode ser aplicada (nao encontrado ou conflito de concorrencia)
+      * e o motivo, para o operador conferir depois da carga.
+       P-GRAVA-EXCECAO.
+            MOVE SPACES TO WS-LINHA-EXCECAO
+
+            STRING TRN-ID-CONTATO      DELIMITED BY SIZE
+                   " - "               DELIMITED BY SIZE
+                   WS-MOTIVO-EXCECAO   DELIMITED BY SIZE
+                INTO WS-LINHA-EXCECAO
+
+            MOVE WS-LINHA-EXCECAO TO REG-EXCECAO
+            WRITE REG-EXCECAO
+            .
+
+       P-GRAVA-EXCECAO-FIM.
+
+       P-END.
+            GOBACK.
+       END PROGRAM PG13ALTCNT.
