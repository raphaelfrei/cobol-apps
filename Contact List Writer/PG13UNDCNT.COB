@@ -0,0 +1,229 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Reativacao (undelete) de Contatos excluidos
+      * Update: 08/08/2026 - Programa criado
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG13UNDCNT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CONTATOS ASSIGN TO
+                 '.\CONTATOS.dat'
+                 ORGANISATION IS INDEXED
+                 ACCESS  MODE IS RANDOM
+                 RECORD   KEY IS ID-CONTATO
+                 FILE  STATUS IS WS-FS.
+
+            SELECT HISTORICO ASSIGN TO ".\HISTORICO.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-HIST-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD HISTORICO.
+          COPY FD_HISTC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO          PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO     PIC 9(06).
+          03 WS-NM-CONTATO     PIC X(20).
+          03 WS-CPF-CONTATO    PIC 9(11).
+          03 WS-TP-CONTATO     PIC X(11).
+          03 WS-DT-ULT-ALTERACAO.
+             05 WS-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-DT-ULT-ALT-HORA  PIC 9(06).
+          03 WS-ST-CONTATO     PIC X(01).
+          03 WS-QTD-CT-METODOS PIC 9(01).
+          03 WS-CT-METODO OCCURS 5 TIMES.
+             05 WS-CT-METODO-TIPO    PIC X(10).
+             05 WS-CT-METODO-VALOR   PIC X(30).
+
+      * Segunda leitura do contato, feita imediatamente antes da
+      * reativacao, apenas para conferir se a data/hora da ultima
+      * alteracao ainda e a mesma que foi lida no inicio da operacao
+      * (protecao contra dois operadores mexendo no mesmo contato
+      * ao mesmo tempo).
+       01 WS-VERIF-REGISTRO    PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-VERIF-REGISTRO.
+          03 FILLER                    PIC X(48).
+          03 WS-VERIF-DT-ULT-ALTERACAO.
+             05 WS-VERIF-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-VERIF-DT-ULT-ALT-HORA  PIC 9(06).
+          03 FILLER                    PIC X(202).
+
+       77 WS-CONFLITO           PIC X(01) VALUE 'N'.
+          88 HOUVE-CONFLITO   VALUE 'S'.
+
+       77 WS-FS                PIC 9(02).
+          88 FS-OK           VALUE 0.
+
+       77 WS-EXIT              PIC X.
+          88 EXIT-OK         VALUE 'N' FALSE 'S'.
+
+       77 WS-CONFIRM           PIC X(01) VALUE SPACE.
+
+       77 WS-HIST-FS           PIC 9(02).
+          88 HIST-OK         VALUE 0.
+
+       COPY LK_ERRFS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM       PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY "***** REATIVAR CONTATOS EXCLUIDOS *****"
+
+            SET EXIT-OK OF WS-EXIT TO FALSE.
+
+            PERFORM P-UNDELETE THRU P-UNDELETE-END UNTIL EXIT-OK
+            PERFORM P-END
+           .
+
+       P-UNDELETE.
+            SET  FS-OK             TO TRUE
+            MOVE SPACES            TO WS-CONFIRM
+
+            OPEN I-O CONTATOS
+
+            IF FS-OK THEN
+
+               DISPLAY 'Informe o ID: '
+               ACCEPT ID-CONTATO
+
+
+               READ CONTATOS INTO WS-REGISTRO
+                    KEY IS ID-CONTATO
+                    INVALID KEY
+                        DISPLAY "CONTATO NAO EXISTE!"
+                NOT INVALID KEY
+                    IF CONTATO-EXCLUIDO THEN
+                        DISPLAY 'Contato: ' WS-NM-CONTATO
+
+                        DISPLAY "Voce deseja reativar este contato?"
+                        DISPLAY "<S> para confirmar, "
+                                "<QUALQUER TECLA> para abortar."
+                        ACCEPT WS-CONFIRM
+
+                        IF WS-CONFIRM EQUAL 'S' THEN
+                           PERFORM P-VERIFICA-CONCORRENCIA
+                                   THRU P-VERIFICA-CONCORRENCIA-FIM
+
+                           IF HOUVE-CONFLITO THEN
+                              DISPLAY "CONTATO FOI ALTERADO POR OUTRO "
+                                      "OPERADOR DESDE A LEITURA."
+                              DISPLAY "OPERACAO CANCELADA PARA NAO "
+                                      "SOBRESCREVER A OUTRA ALTERACAO."
+                           ELSE
+                              SET CONTATO-ATIVO TO TRUE
+                              MOVE FUNCTION CURRENT-DATE(1:8)
+                                   TO DT-ULT-ALT-DATA
+                              MOVE FUNCTION CURRENT-DATE(9:6)
+                                   TO DT-ULT-ALT-HORA
+
+                              REWRITE REG-CONTATOS
+
+                              PERFORM P-GRAVA-HISTORICO
+                                      THRU P-GRAVA-HISTORICO-FIM
+
+                              DISPLAY "Contato Reativado!"
+                           END-IF
+                        ELSE
+                           DISPLAY "Operacao Abortada"
+                        END-IF
+                    ELSE
+                        DISPLAY "CONTATO NAO ESTA EXCLUIDO!"
+                    END-IF
+
+               END-READ
+
+            ELSE
+               MOVE 'PG13UNDCNT'     TO LK-ERRO-PROGRAMA
+               MOVE 'ABRIR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS            TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+
+            END-IF
+
+            CLOSE CONTATOS
+
+            DISPLAY "Voce deseja continuar?"
+            DISPLAY "<QUALQUER TECLA> para continuar, <N> para sair."
+            ACCEPT WS-EXIT
+            .
+
+       P-UNDELETE-END.
+
+      * Le novamente o contato pela chave, imediatamente antes da
+      * reativacao, e compara a data/hora de ultima alteracao com a
+      * que foi lida no inicio da operacao. Se forem diferentes,
+      * outro operador mexeu no contato nesse intervalo e a
+      * reativacao atual e cancelada em vez de sobrescrever a
+      * alteracao alheia.
+       P-VERIFICA-CONCORRENCIA.
+            MOVE 'N' TO WS-CONFLITO
+
+            READ CONTATOS INTO WS-VERIF-REGISTRO
+                 KEY IS ID-CONTATO
+                 INVALID KEY
+                     MOVE 'S' TO WS-CONFLITO
+                 NOT INVALID KEY
+                     IF WS-VERIF-DT-ULT-ALT-DATA
+                                          NOT = WS-DT-ULT-ALT-DATA
+                        OR WS-VERIF-DT-ULT-ALT-HORA
+                                          NOT = WS-DT-ULT-ALT-HORA THEN
+                        MOVE 'S' TO WS-CONFLITO
+                     END-IF
+            END-READ
+            .
+
+       P-VERIFICA-CONCORRENCIA-FIM.
+
+      * Grava no HISTORICO.dat a reativacao do contato, para consulta
+      * futura de "quem mudou o que e quando".
+       P-GRAVA-HISTORICO.
+            OPEN EXTEND HISTORICO
+            IF WS-HIST-FS EQUAL 35 THEN
+               OPEN OUTPUT HISTORICO
+            END-IF
+
+            IF HIST-OK THEN
+               MOVE ID-CONTATO           TO HIST-ID-CONTATO
+               MOVE "REATIVACAO"         TO HIST-OPERACAO
+               MOVE NM-CONTATO           TO HIST-NM-ANTIGO
+               MOVE NM-CONTATO           TO HIST-NM-NOVO
+               MOVE DT-ULT-ALT-DATA      TO HIST-DATA
+               MOVE DT-ULT-ALT-HORA      TO HIST-HORA
+
+               WRITE REG-HISTORICO
+
+               CLOSE HISTORICO
+            ELSE
+               MOVE 'PG13UNDCNT'      TO LK-ERRO-PROGRAMA
+               MOVE 'GRAVAR HISTORICO' TO LK-ERRO-OPERACAO
+               MOVE WS-HIST-FS        TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+            END-IF
+            .
+
+       P-GRAVA-HISTORICO-FIM.
+
+       P-END.
+            GOBACK.
+       END PROGRAM PG13UNDCNT.
