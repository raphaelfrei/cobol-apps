@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: FD_CTRLE
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Layout do registro de CONTROLE.dat (totais de controle
+      *          gravados ao final das execucoes de listagem/exportacao
+      *          e demais rotinas em lote do cadastro de contatos)
+      ******************************************************************
+       01 REG-CONTROLE.
+          03 CTL-PROGRAMA         PIC X(11).
+          03 CTL-DATA             PIC 9(08).
+          03 CTL-HORA             PIC 9(06).
+          03 CTL-QTD-LIDOS        PIC 9(06).
+          03 CTL-QTD-GRAVADOS     PIC 9(06).
+          03 CTL-QTD-REJEITADOS   PIC 9(06).
