@@ -0,0 +1,386 @@
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 08/08/2026
+      * Purpose: Utilitario de Mesclagem de Contatos Duplicados
+      * Update: 08/08/2026 - Programa criado
+      * Update: 08/08/2026 - Totais de controle gravados em CONTROLE.dat
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG13MRGCNT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CONTATOS ASSIGN TO
+                 '.\CONTATOS.dat'
+                 ORGANISATION IS INDEXED
+                 ACCESS  MODE IS DYNAMIC
+                 RECORD   KEY IS ID-CONTATO
+                 FILE  STATUS IS WS-FS.
+
+            SELECT HISTORICO ASSIGN TO ".\HISTORICO.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-HIST-FS.
+
+            SELECT CONTROLE ASSIGN TO ".\CONTROLE.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-CTL-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD HISTORICO.
+          COPY FD_HISTC.
+
+       FD CONTROLE.
+          COPY FD_CTRLE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO          PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO     PIC 9(06).
+          03 WS-NM-CONTATO     PIC X(20).
+          03 WS-CPF-CONTATO    PIC 9(11).
+          03 WS-TP-CONTATO     PIC X(11).
+          03 WS-DT-ULT-ALTERACAO.
+             05 WS-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-DT-ULT-ALT-HORA  PIC 9(06).
+          03 WS-ST-CONTATO     PIC X(01).
+          03 WS-QTD-CT-METODOS PIC 9(01).
+          03 WS-CT-METODO OCCURS 5 TIMES.
+             05 WS-CT-METODO-TIPO    PIC X(10).
+             05 WS-CT-METODO-VALOR   PIC X(30).
+
+      * Segunda leitura do contato, feita imediatamente antes da
+      * mesclagem, apenas para conferir se a data/hora da ultima
+      * alteracao ainda e a mesma que foi lida no inicio da operacao
+      * (protecao contra dois operadores mexendo no mesmo contato
+      * ao mesmo tempo).
+       01 WS-VERIF-REGISTRO    PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-VERIF-REGISTRO.
+          03 FILLER                    PIC X(48).
+          03 WS-VERIF-DT-ULT-ALTERACAO.
+             05 WS-VERIF-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-VERIF-DT-ULT-ALT-HORA  PIC 9(06).
+          03 FILLER                    PIC X(202).
+
+       77 WS-CONFLITO           PIC X(01) VALUE 'N'.
+          88 HOUVE-CONFLITO   VALUE 'S'.
+
+       77 WS-FS                PIC 9(02).
+          88 FS-OK           VALUE 0.
+
+       77 WS-EOF               PIC X.
+          88 EOF-OK          VALUE 'S' FALSE 'N'.
+
+       77 WS-HIST-FS           PIC 9(02).
+          88 HIST-OK         VALUE 0.
+
+       77 WS-ESCOLHA           PIC X(01) VALUE SPACE.
+
+       77 WS-LEN-A             PIC 9(02) VALUE ZEROS.
+       77 WS-LEN-B             PIC 9(02) VALUE ZEROS.
+       77 WS-TALLY             PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-ACHADOS       PIC 9(03) VALUE ZEROS.
+
+       01 WS-TABELA.
+          03 WS-TAB-LINHA OCCURS 999 TIMES INDEXED BY WS-IDX.
+             05 WS-TAB-ID       PIC 9(06).
+             05 WS-TAB-NM       PIC X(20).
+             05 WS-TAB-NM-UC    PIC X(20).
+             05 WS-TAB-TRATADO  PIC X(01) VALUE 'N'.
+                88 TAB-TRATADO VALUE 'S'.
+
+       77 WS-QTD-TAB           PIC 9(03) VALUE ZEROS.
+       77 WS-IDX-2             PIC 9(03) VALUE ZEROS.
+       77 WS-QTD-MESCLADOS     PIC 9(03) VALUE ZEROS.
+
+       77 WS-CTL-FS            PIC 9(02).
+          88 CTL-OK          VALUE 0.
+
+       COPY LK_ERRFS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM       PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY "***** MESCLAR CONTATOS DUPLICADOS *****"
+
+            PERFORM P-CARREGA-TABELA THRU P-CARREGA-TABELA-FIM
+            PERFORM P-DETECTA-DUPLICADOS THRU P-DETECTA-DUPLICADOS-FIM
+
+            DISPLAY "MESCLAGEM CONCLUIDA."
+            PERFORM P-GRAVA-CONTROLE THRU P-GRAVA-CONTROLE-FIM
+            PERFORM P-END
+           .
+
+      * Le CONTATOS.dat sequencialmente e monta uma tabela em memoria
+      * com os contatos ativos, para comparacao par a par.
+       P-CARREGA-TABELA.
+            SET EOF-OK    TO FALSE
+            SET FS-OK     TO TRUE
+            MOVE ZEROS     TO WS-QTD-TAB
+
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                        AT END
+                           SET EOF-OK TO TRUE
+                    NOT AT END
+                           IF NOT CONTATO-EXCLUIDO THEN
+                              IF WS-QTD-TAB < 999 THEN
+                                 ADD 1 TO WS-QTD-TAB
+                                 MOVE WS-ID-CONTATO
+                                      TO WS-TAB-ID(WS-QTD-TAB)
+                                 MOVE WS-NM-CONTATO
+                                      TO WS-TAB-NM(WS-QTD-TAB)
+                                 MOVE FUNCTION
+                                      UPPER-CASE(WS-NM-CONTATO)
+                                      TO WS-TAB-NM-UC(WS-QTD-TAB)
+                                 MOVE 'N'
+                                      TO WS-TAB-TRATADO(WS-QTD-TAB)
+                              ELSE
+                                 DISPLAY 'LISTA CHEIA - LIMITE DE '
+                                         '999 CONTATOS PARA '
+                                         'MESCLAGEM ATINGIDO'
+                              END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+            ELSE
+               MOVE 'PG13MRGCNT'     TO LK-ERRO-PROGRAMA
+               MOVE 'ABRIR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS            TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+            END-IF
+
+            CLOSE CONTATOS
+            .
+
+       P-CARREGA-TABELA-FIM.
+
+      * Compara cada par de contatos ainda nao tratados, procurando
+      * nomes iguais ou um nome contido dentro do outro, e trata cada
+      * par suspeito assim que e encontrado.
+       P-DETECTA-DUPLICADOS.
+            MOVE ZEROS TO WS-QTD-ACHADOS
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-TAB
+                IF NOT TAB-TRATADO(WS-IDX) THEN
+                   PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                           UNTIL WS-IDX-2 > WS-QTD-TAB
+                       IF WS-IDX-2 > WS-IDX
+                          AND NOT TAB-TRATADO(WS-IDX-2) THEN
+                          PERFORM P-COMPARA-PAR
+                                  THRU P-COMPARA-PAR-FIM
+                       END-IF
+                   END-PERFORM
+                END-IF
+            END-PERFORM
+
+            IF WS-QTD-ACHADOS EQUAL ZEROS THEN
+               DISPLAY "NENHUMA POSSIVEL DUPLICATA ENCONTRADA."
+            END-IF
+            .
+
+       P-DETECTA-DUPLICADOS-FIM.
+
+      * Verifica se o par (WS-IDX / WS-IDX-2) parece duplicado: nomes
+      * identicos ou um sendo um trecho inicial do outro.
+       P-COMPARA-PAR.
+            COMPUTE WS-LEN-A =
+                    FUNCTION LENGTH(FUNCTION TRIM(WS-TAB-NM-UC(WS-IDX)))
+            COMPUTE WS-LEN-B =
+                    FUNCTION LENGTH(
+                        FUNCTION TRIM(WS-TAB-NM-UC(WS-IDX-2)))
+            MOVE ZEROS TO WS-TALLY
+
+            IF WS-TAB-NM-UC(WS-IDX) EQUAL WS-TAB-NM-UC(WS-IDX-2) THEN
+               MOVE 1 TO WS-TALLY
+            ELSE
+               IF WS-LEN-A > ZEROS AND WS-LEN-B > ZEROS THEN
+                  IF WS-LEN-A <= WS-LEN-B THEN
+                     INSPECT WS-TAB-NM-UC(WS-IDX-2) TALLYING WS-TALLY
+                             FOR ALL WS-TAB-NM-UC(WS-IDX)(1:WS-LEN-A)
+                  ELSE
+                     INSPECT WS-TAB-NM-UC(WS-IDX) TALLYING WS-TALLY
+                             FOR ALL WS-TAB-NM-UC(WS-IDX-2)(1:WS-LEN-B)
+                  END-IF
+               END-IF
+            END-IF
+
+            IF WS-TALLY > ZEROS THEN
+               ADD 1 TO WS-QTD-ACHADOS
+               PERFORM P-TRATA-PAR THRU P-TRATA-PAR-FIM
+            END-IF
+            .
+
+       P-COMPARA-PAR-FIM.
+
+      * Mostra o par suspeito e deixa o operador escolher qual ID
+      * permanece; o outro e marcado como excluido e registrado no
+      * historico como mesclado.
+       P-TRATA-PAR.
+            DISPLAY "POSSIVEL DUPLICATA:"
+            DISPLAY "  (1) ID " WS-TAB-ID(WS-IDX)
+                    " - " WS-TAB-NM(WS-IDX)
+            DISPLAY "  (2) ID " WS-TAB-ID(WS-IDX-2)
+                    " - " WS-TAB-NM(WS-IDX-2)
+            DISPLAY "Qual ID deve permanecer? <1> o primeiro, "
+                    "<2> o segundo, <QUALQUER TECLA> ignorar"
+            ACCEPT WS-ESCOLHA
+
+            EVALUATE WS-ESCOLHA
+                WHEN '1'
+                   MOVE WS-TAB-ID(WS-IDX-2) TO WS-ID-CONTATO
+                   MOVE WS-TAB-ID(WS-IDX)   TO ID-CONTATO
+                   SET  TAB-TRATADO(WS-IDX-2) TO TRUE
+                   PERFORM P-MESCLA THRU P-MESCLA-FIM
+                WHEN '2'
+                   MOVE WS-TAB-ID(WS-IDX)   TO WS-ID-CONTATO
+                   MOVE WS-TAB-ID(WS-IDX-2) TO ID-CONTATO
+                   SET  TAB-TRATADO(WS-IDX) TO TRUE
+                   PERFORM P-MESCLA THRU P-MESCLA-FIM
+                WHEN OTHER
+                   DISPLAY "IGNORADO."
+            END-EVALUATE
+            .
+
+       P-TRATA-PAR-FIM.
+
+      * Marca o contato apontado por WS-ID-CONTATO como excluido
+      * (o ID sobrevivente ja esta em ID-CONTATO) e registra a
+      * mesclagem no historico.
+       P-MESCLA.
+            OPEN I-O CONTATOS
+
+            IF FS-OK THEN
+               MOVE WS-ID-CONTATO TO ID-CONTATO
+
+               READ CONTATOS
+                    KEY IS ID-CONTATO
+                    INVALID KEY
+                        DISPLAY "CONTATO REMOVIDO NAO ENCONTRADO!"
+                NOT INVALID KEY
+                        MOVE DT-ULT-ALT-DATA TO WS-DT-ULT-ALT-DATA
+                        MOVE DT-ULT-ALT-HORA TO WS-DT-ULT-ALT-HORA
+
+                        PERFORM P-VERIFICA-CONCORRENCIA
+                                THRU P-VERIFICA-CONCORRENCIA-FIM
+
+                        IF HOUVE-CONFLITO THEN
+                           DISPLAY "CONTATO FOI ALTERADO POR OUTRO "
+                                   "OPERADOR DESDE A LEITURA."
+                           DISPLAY "MESCLAGEM CANCELADA PARA NAO "
+                                   "SOBRESCREVER A OUTRA ALTERACAO."
+                        ELSE
+                           SET CONTATO-EXCLUIDO TO TRUE
+                           MOVE FUNCTION CURRENT-DATE(1:8)
+                                TO DT-ULT-ALT-DATA
+                           MOVE FUNCTION CURRENT-DATE(9:6)
+                                TO DT-ULT-ALT-HORA
+
+                           REWRITE REG-CONTATOS
+
+                           MOVE ID-CONTATO      TO HIST-ID-CONTATO
+                           MOVE "MESCLAGEM"     TO HIST-OPERACAO
+                           MOVE NM-CONTATO      TO HIST-NM-ANTIGO
+                           MOVE SPACES          TO HIST-NM-NOVO
+                           MOVE DT-ULT-ALT-DATA TO HIST-DATA
+                           MOVE DT-ULT-ALT-HORA TO HIST-HORA
+
+                           OPEN EXTEND HISTORICO
+                           IF WS-HIST-FS EQUAL 35 THEN
+                              OPEN OUTPUT HISTORICO
+                           END-IF
+
+                           IF HIST-OK THEN
+                              WRITE REG-HISTORICO
+                              CLOSE HISTORICO
+                           END-IF
+
+                           ADD 1 TO WS-QTD-MESCLADOS
+
+                           DISPLAY "CONTATO " ID-CONTATO
+                                   " MESCLADO E EXCLUIDO."
+                        END-IF
+               END-READ
+            ELSE
+               MOVE 'PG13MRGCNT'     TO LK-ERRO-PROGRAMA
+               MOVE 'ABRIR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS            TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+            END-IF
+
+            CLOSE CONTATOS
+            .
+
+       P-MESCLA-FIM.
+
+      * Le novamente o contato pela chave, imediatamente antes da
+      * mesclagem, e compara a data/hora de ultima alteracao com a
+      * que foi lida no inicio da operacao. Se forem diferentes,
+      * outro operador mexeu no contato nesse intervalo e a
+      * mesclagem atual e cancelada em vez de sobrescrever a
+      * alteracao alheia.
+       P-VERIFICA-CONCORRENCIA.
+            MOVE 'N' TO WS-CONFLITO
+
+            READ CONTATOS INTO WS-VERIF-REGISTRO
+                 KEY IS ID-CONTATO
+                 INVALID KEY
+                     MOVE 'S' TO WS-CONFLITO
+                 NOT INVALID KEY
+                     IF WS-VERIF-DT-ULT-ALT-DATA
+                                          NOT = WS-DT-ULT-ALT-DATA
+                        OR WS-VERIF-DT-ULT-ALT-HORA
+                                          NOT = WS-DT-ULT-ALT-HORA THEN
+                        MOVE 'S' TO WS-CONFLITO
+                     END-IF
+            END-READ
+            .
+
+       P-VERIFICA-CONCORRENCIA-FIM.
+
+      * Grava uma linha de totais de controle (contatos lidos e
+      * mesclados) em CONTROLE.dat ao final da execucao, para
+      * conferencia posterior do volume processado.
+       P-GRAVA-CONTROLE.
+            MOVE 'PG13MRGCNT' TO CTL-PROGRAMA
+            MOVE FUNCTION CURRENT-DATE(1:8) TO CTL-DATA
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CTL-HORA
+            MOVE WS-QTD-TAB       TO CTL-QTD-LIDOS
+            MOVE WS-QTD-MESCLADOS TO CTL-QTD-GRAVADOS
+            MOVE ZEROS            TO CTL-QTD-REJEITADOS
+
+            OPEN EXTEND CONTROLE
+            IF WS-CTL-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTROLE
+            END-IF
+
+            IF CTL-OK THEN
+               WRITE REG-CONTROLE
+               CLOSE CONTROLE
+            END-IF
+            .
+
+       P-GRAVA-CONTROLE-FIM.
+
+       P-END.
+            GOBACK.
+       END PROGRAM PG13MRGCNT.
