@@ -1,96 +1,604 @@
-      ******************************************************************
-      * Author: Raphael Frei
-      * Date: 19/06/2022
-      * Purpose: Grava��o Sequencial - Leitura de Contatos
-      * Update: 20/06/2022 - Convers�o para M�dulo
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PG13LSCNTT.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-            DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT CONTATOS ASSIGN TO
-                 '.\CONTATOS.dat'
-                 ORGANISATION IS INDEXED
-      *          ALTERA DE RANDOM PARA SEQUENTIAL
-                 ACCESS  MODE IS SEQUENTIAL
-                 RECORD   KEY IS ID-CONTATO
-                 FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD CONTATOS.
-          COPY FD_CONTT.
-
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO          PIC X(22) VALUE SPACES.
-
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO     PIC 9(02).
-          03 WS-NM-CONTATO     PIC X(20).
-
-       77 WS-FS                PIC 9(02).
-          88 FS-OK           VALUE 0.
-
-       77 WS-EOF               PIC X.
-          88 EOF-OK          VALUE 'S' FALSE 'N'.
-
-       77 WS-EXIT              PIC X.
-          88 EXIT-OK         VALUE 'N' FALSE 'S'.
-
-       77 WS-CONT              PIC 9(03) VALUE ZEROS.
-
-       LINKAGE SECTION.
-       01 LK-COM-AREA.
-          03 LK-MENSAGEM       PIC X(20).
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-       MAIN-PROCEDURE.
-            DISPLAY "***** LEITURA DE CONTATOS *****"
-
-            SET EXIT-OK OF WS-EXIT TO FALSE.
-
-            PERFORM P-LIST THRU P-LIST-END
-            PERFORM P-END
-           .
-
-       P-LIST.
-            SET EOF-OK             TO FALSE
-            SET FS-OK              TO TRUE
-            SET WS-CONT            TO ZERO
-
-            OPEN INPUT CONTATOS
-
-            PERFORM UNTIL EOF-OK
-                IF FS-OK THEN
-                   READ CONTATOS INTO WS-REGISTRO
-                        AT END
-                           SET EOF-OK TO TRUE
-                    NOT AT END
-                           ADD 1      TO WS-CONT
-                           DISPLAY 'Registro: ' WS-CONT
-                                   ': ' WS-ID-CONTATO
-                                   ' - ' WS-NM-CONTATO
-                   END-READ
-                ELSE
-                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS!'
-                    DISPLAY 'Error Code: ' WS-FS
-                END-IF
-
-            END-PERFORM
-
-            CLOSE CONTATOS
-            .
-
-       P-LIST-END.
-
-       P-END.
-            GOBACK.
-       END PROGRAM PG13LSCNTT.
+      ******************************************************************
+      * Author: Raphael Frei
+      * Date: 19/06/2022
+      * Purpose: Grava��o Sequencial - Leitura de Contatos
+      * Update: 20/06/2022 - Convers�o para M�dulo
+      * Update: 08/08/2026 - Listagem alfabetica e filtro por faixa
+      *                      de ID
+      * Update: 08/08/2026 - Modo de exportacao para CTT_CSV.CSV no
+      *                      layout REG-CSV do PRGCSV
+      * Update: 08/08/2026 - Modo de relatorio paginado para impressao
+      * Update: 08/08/2026 - Filtro por tipo de contato
+      * Update: 08/08/2026 - Totais de controle gravados em CONTROLE.dat
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PG13LSCNTT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CONTATOS ASSIGN TO
+                 '.\CONTATOS.dat'
+                 ORGANISATION IS INDEXED
+      *          ALTERA DE RANDOM PARA SEQUENTIAL
+                 ACCESS  MODE IS SEQUENTIAL
+                 RECORD   KEY IS ID-CONTATO
+                 FILE  STATUS IS WS-FS.
+
+            SELECT CSV ASSIGN TO ".\CTT_CSV.CSV"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-CSV-FS.
+
+            SELECT RELATORIO ASSIGN TO ".\CTT_RPT.LST"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-RPT-FS.
+
+            SELECT CONTROLE ASSIGN TO ".\CONTROLE.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE  STATUS IS WS-CTL-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD CSV.
+       01 REG-CSV              PIC X(70).
+
+       FD RELATORIO.
+       01 REG-RELATORIO        PIC X(80).
+
+       FD CONTROLE.
+          COPY FD_CTRLE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO          PIC X(264) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO     PIC 9(06).
+          03 WS-NM-CONTATO     PIC X(20).
+          03 WS-CPF-CONTATO    PIC 9(11).
+          03 WS-TP-CONTATO     PIC X(11).
+          03 WS-DT-ULT-ALTERACAO.
+             05 WS-DT-ULT-ALT-DATA  PIC 9(08).
+             05 WS-DT-ULT-ALT-HORA  PIC 9(06).
+          03 WS-ST-CONTATO     PIC X(01).
+             88 WS-CONTATO-EXCLUIDO VALUE 'E'.
+          03 WS-QTD-CT-METODOS PIC 9(01).
+          03 WS-CT-METODO OCCURS 5 TIMES.
+             05 WS-CT-METODO-TIPO    PIC X(10).
+             05 WS-CT-METODO-VALOR   PIC X(30).
+
+       77 WS-FS                PIC 9(02).
+          88 FS-OK           VALUE 0.
+
+       77 WS-EOF               PIC X.
+          88 EOF-OK          VALUE 'S' FALSE 'N'.
+
+       77 WS-EXIT              PIC X.
+          88 EXIT-OK         VALUE 'N' FALSE 'S'.
+
+       77 WS-CONT              PIC 9(03) VALUE ZEROS.
+
+       77 WS-OPERACAO          PIC X(01) VALUE SPACE.
+          88 OPERACAO-EXPORTA VALUE '2'.
+          88 OPERACAO-RELATORIO VALUE '3'.
+
+       77 WS-CSV-FS            PIC 9(02).
+          88 CSV-OK          VALUE 0.
+
+       77 WS-NM-PRIMEIRO       PIC X(20) VALUE SPACES.
+       77 WS-NM-ULTIMO         PIC X(20) VALUE SPACES.
+       77 WS-POS-ESPACO        PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-EXPORT        PIC 9(03) VALUE ZEROS.
+
+       77 WS-EML-ACHADO        PIC X(30) VALUE SPACES.
+       77 WS-TLF-ACHADO        PIC X(30) VALUE SPACES.
+       77 WS-CT-IDX            PIC 9(01) VALUE ZEROS.
+       77 WS-LINHA-CSV         PIC X(70) VALUE SPACES.
+
+       77 WS-MODO-LISTA        PIC X(01) VALUE SPACE.
+          88 LISTA-ALFABETICA VALUE '2'.
+
+       77 WS-FILTRO            PIC X(01) VALUE SPACE.
+          88 FILTRA-POR-ID   VALUE 'S' 's'.
+
+       77 WS-ID-DE             PIC 9(06) VALUE ZEROS.
+       77 WS-ID-ATE            PIC 9(06) VALUE 999999.
+
+       77 WS-INCLUI-EXCL       PIC X(01) VALUE SPACE.
+          88 INCLUI-EXCLUIDOS VALUE 'S' 's'.
+
+       77 WS-FILTRO-TIPO       PIC X(01) VALUE SPACE.
+          88 FILTRA-POR-TIPO VALUE 'S' 's'.
+
+       77 WS-TIPO-FILTRO       PIC X(11) VALUE SPACES.
+
+       77 WS-RPT-FS            PIC 9(02).
+          88 RPT-OK          VALUE 0.
+
+       77 WS-LINHAS-POR-PAGINA PIC 9(02) VALUE 20.
+       77 WS-LINHA-PAGINA      PIC 9(02) VALUE ZEROS.
+       77 WS-NUM-PAGINA        PIC 9(03) VALUE ZEROS.
+       77 WS-QTD-RELATORIO     PIC 9(03) VALUE ZEROS.
+
+       77 WS-CTL-FS            PIC 9(02).
+          88 CTL-OK          VALUE 0.
+
+       77 WS-TOTAL-LIDOS       PIC 9(06) VALUE ZEROS.
+       77 WS-CTL-PROGRAMA      PIC X(11) VALUE SPACES.
+       77 WS-CTL-GRAVADOS      PIC 9(06) VALUE ZEROS.
+
+       01 WS-TABELA.
+          03 WS-TAB-LINHA OCCURS 999 TIMES INDEXED BY WS-IDX.
+             05 WS-TAB-ID      PIC 9(06).
+             05 WS-TAB-NM      PIC X(20).
+
+       77 WS-QTD-TAB           PIC 9(03) VALUE ZEROS.
+       77 WS-IDX-2             PIC 9(03) VALUE ZEROS.
+       77 WS-IDX-3             PIC 9(03) VALUE ZEROS.
+       01 WS-TAB-TEMP.
+          03 WS-TAB-TEMP-ID    PIC 9(06).
+          03 WS-TAB-TEMP-NM    PIC X(20).
+
+       COPY LK_ERRFS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM       PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY "***** LEITURA DE CONTATOS *****"
+
+            SET EXIT-OK OF WS-EXIT TO FALSE.
+
+            MOVE SPACE                  TO WS-OPERACAO
+            DISPLAY "<1> Listar Contatos"
+            DISPLAY "<2> Exportar para CSV"
+            DISPLAY "<3> Relatorio de Diretorio (impressao)"
+            ACCEPT WS-OPERACAO
+
+            EVALUATE TRUE
+                WHEN OPERACAO-EXPORTA
+                   PERFORM P-EXPORTA-CSV THRU P-EXPORTA-CSV-FIM
+                WHEN OPERACAO-RELATORIO
+                   PERFORM P-RELATORIO THRU P-RELATORIO-FIM
+                WHEN OTHER
+                   PERFORM P-LIST THRU P-LIST-END
+            END-EVALUATE
+
+            PERFORM P-END
+           .
+
+       P-LIST.
+            SET EOF-OK             TO FALSE
+            SET FS-OK              TO TRUE
+            SET WS-CONT            TO ZERO
+            MOVE ZEROS              TO WS-TOTAL-LIDOS
+            MOVE ZEROS              TO WS-QTD-TAB
+            MOVE SPACE              TO WS-MODO-LISTA WS-FILTRO
+            MOVE SPACE              TO WS-INCLUI-EXCL
+            MOVE SPACE              TO WS-FILTRO-TIPO
+            MOVE SPACES             TO WS-TIPO-FILTRO
+            MOVE ZEROS              TO WS-ID-DE
+            MOVE 999999             TO WS-ID-ATE
+
+            DISPLAY "Como deseja listar?"
+            DISPLAY "<1> Ordem de gravacao (padrao)"
+            DISPLAY "<2> Ordem alfabetica por nome"
+            ACCEPT WS-MODO-LISTA
+
+            DISPLAY "Filtrar por faixa de ID? <S> sim, "
+                    "<QUALQUER TECLA> nao"
+            ACCEPT WS-FILTRO
+
+            DISPLAY "Incluir contatos excluidos na listagem? <S> "
+                    "sim, <QUALQUER TECLA> nao"
+            ACCEPT WS-INCLUI-EXCL
+
+            IF FILTRA-POR-ID THEN
+               DISPLAY "ID inicial: "
+               ACCEPT WS-ID-DE
+               DISPLAY "ID final: "
+               ACCEPT WS-ID-ATE
+            END-IF
+
+            DISPLAY "Filtrar por tipo (CLIENTE/FORNECEDOR/"
+                    "FUNCIONARIO)? <S> sim, <QUALQUER TECLA> nao"
+            ACCEPT WS-FILTRO-TIPO
+
+            IF FILTRA-POR-TIPO THEN
+               DISPLAY "Tipo: "
+               ACCEPT WS-TIPO-FILTRO
+            END-IF
+
+            OPEN INPUT CONTATOS
+
+            PERFORM UNTIL EOF-OK
+                IF FS-OK THEN
+                   READ CONTATOS INTO WS-REGISTRO
+                        AT END
+                           SET EOF-OK TO TRUE
+                    NOT AT END
+                           ADD 1 TO WS-TOTAL-LIDOS
+
+                           IF WS-ID-CONTATO IS >= WS-ID-DE
+                              AND WS-ID-CONTATO IS <= WS-ID-ATE
+                              AND (NOT WS-CONTATO-EXCLUIDO
+                                   OR INCLUI-EXCLUIDOS)
+                              AND (NOT FILTRA-POR-TIPO
+                                   OR WS-TP-CONTATO = WS-TIPO-FILTRO)
+                                                                THEN
+
+                              ADD 1      TO WS-CONT
+
+                              IF LISTA-ALFABETICA THEN
+                                 IF WS-QTD-TAB < 999 THEN
+                                    ADD 1             TO WS-QTD-TAB
+                                    MOVE WS-ID-CONTATO
+                                         TO WS-TAB-ID(WS-QTD-TAB)
+                                    MOVE WS-NM-CONTATO
+                                         TO WS-TAB-NM(WS-QTD-TAB)
+                                 ELSE
+                                    DISPLAY 'LISTA CHEIA - LIMITE DE '
+                                            '999 CONTATOS NA ORDEM '
+                                            'ALFABETICA ATINGIDO'
+                                 END-IF
+                              ELSE
+                                 IF WS-CONTATO-EXCLUIDO THEN
+                                    DISPLAY 'Registro: ' WS-CONT
+                                            ': ' WS-ID-CONTATO
+                                            ' - ' WS-NM-CONTATO
+                                            ' [EXCLUIDO]'
+                                 ELSE
+                                    DISPLAY 'Registro: ' WS-CONT
+                                            ': ' WS-ID-CONTATO
+                                            ' - ' WS-NM-CONTATO
+                                 END-IF
+                              END-IF
+
+                           END-IF
+                   END-READ
+                ELSE
+                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS!'
+                    DISPLAY 'Error Code: ' WS-FS
+                END-IF
+
+            END-PERFORM
+
+            CLOSE CONTATOS
+
+            IF LISTA-ALFABETICA THEN
+               PERFORM P-ORDENA THRU P-ORDENA-FIM
+               PERFORM P-EXIBE-TABELA THRU P-EXIBE-TABELA-FIM
+            END-IF
+
+            MOVE 'PG13LSCNTT' TO WS-CTL-PROGRAMA
+            MOVE WS-CONT      TO WS-CTL-GRAVADOS
+            PERFORM P-GRAVA-CONTROLE THRU P-GRAVA-CONTROLE-FIM
+            .
+
+       P-LIST-END.
+
+      * Ordenacao por bolha (bubble sort) da tabela em memoria,
+      * usada apenas quando a listagem alfabetica e solicitada.
+       P-ORDENA.
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-TAB
+                PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                        UNTIL WS-IDX-2 > WS-QTD-TAB - WS-IDX
+                    IF WS-TAB-NM(WS-IDX-2) > WS-TAB-NM(WS-IDX-2 + 1)
+                       MOVE WS-TAB-ID(WS-IDX-2)   TO WS-TAB-TEMP-ID
+                       MOVE WS-TAB-NM(WS-IDX-2)   TO WS-TAB-TEMP-NM
+
+                       MOVE WS-TAB-ID(WS-IDX-2 + 1)
+                            TO WS-TAB-ID(WS-IDX-2)
+                       MOVE WS-TAB-NM(WS-IDX-2 + 1)
+                            TO WS-TAB-NM(WS-IDX-2)
+
+                       MOVE WS-TAB-TEMP-ID TO WS-TAB-ID(WS-IDX-2 + 1)
+                       MOVE WS-TAB-TEMP-NM TO WS-TAB-NM(WS-IDX-2 + 1)
+                    END-IF
+                END-PERFORM
+            END-PERFORM
+            .
+
+       P-ORDENA-FIM.
+
+       P-EXIBE-TABELA.
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-TAB
+                DISPLAY 'Registro: ' WS-IDX
+                        ': ' WS-TAB-ID(WS-IDX)
+                        ' - ' WS-TAB-NM(WS-IDX)
+            END-PERFORM
+            .
+
+       P-EXIBE-TABELA-FIM.
+
+      * Percorre CONTATOS.dat e grava cada registro no layout
+      * REG-CSV utilizado pelo PRGCSV (Nome,Sobrenome,Email,Telefone),
+      * acrescentando ao CTT_CSV.CSV ja existente.
+       P-EXPORTA-CSV.
+            SET EOF-OK              TO FALSE
+            SET FS-OK               TO TRUE
+            MOVE ZEROS               TO WS-QTD-EXPORT
+            MOVE ZEROS               TO WS-TOTAL-LIDOS
+
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+
+               OPEN EXTEND CSV
+               IF WS-CSV-FS EQUAL 35 THEN
+                  OPEN OUTPUT CSV
+                  MOVE "NOME,EMAIL,TELEFONE" TO REG-CSV
+                  WRITE REG-CSV
+               END-IF
+
+               IF CSV-OK THEN
+
+                  PERFORM UNTIL EOF-OK
+                      READ CONTATOS INTO WS-REGISTRO
+                           AT END
+                              SET EOF-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-LIDOS
+                           IF NOT WS-CONTATO-EXCLUIDO THEN
+                              PERFORM P-DIVIDE-NOME
+                                      THRU P-DIVIDE-NOME-FIM
+                              PERFORM P-LOCALIZA-METODOS
+                                      THRU P-LOCALIZA-METODOS-FIM
+
+                              MOVE SPACES TO WS-LINHA-CSV
+                              STRING FUNCTION TRIM(WS-NM-PRIMEIRO)
+                                     DELIMITED BY SIZE
+                                     ' '           DELIMITED BY SIZE
+                                     FUNCTION TRIM(WS-NM-ULTIMO)
+                                     DELIMITED BY SIZE
+                                     ','           DELIMITED BY SIZE
+                                     FUNCTION TRIM(WS-EML-ACHADO)
+                                     DELIMITED BY SIZE
+                                     ','           DELIMITED BY SIZE
+                                     FUNCTION TRIM(WS-TLF-ACHADO)
+                                     DELIMITED BY SIZE
+                                     INTO WS-LINHA-CSV
+                              END-STRING
+
+                              MOVE WS-LINHA-CSV TO REG-CSV
+                              WRITE REG-CSV
+                              ADD 1 TO WS-QTD-EXPORT
+                           END-IF
+                      END-READ
+                  END-PERFORM
+
+                  CLOSE CSV
+
+                  DISPLAY "CONTATOS EXPORTADOS: " WS-QTD-EXPORT
+
+                  MOVE 'PG13LSCNTT' TO WS-CTL-PROGRAMA
+                  MOVE WS-QTD-EXPORT TO WS-CTL-GRAVADOS
+                  PERFORM P-GRAVA-CONTROLE THRU P-GRAVA-CONTROLE-FIM
+
+               ELSE
+                  MOVE 'PG13LSCNTT'        TO LK-ERRO-PROGRAMA
+                  MOVE 'ABRIR CTT_CSV.CSV' TO LK-ERRO-OPERACAO
+                  MOVE WS-CSV-FS           TO LK-ERRO-FS
+                  CALL 'PG13ERRFS' USING LK-ERRO-AREA
+               END-IF
+
+            ELSE
+               MOVE 'PG13LSCNTT'     TO LK-ERRO-PROGRAMA
+               MOVE 'ABRIR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS            TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+            END-IF
+
+            CLOSE CONTATOS
+            .
+
+       P-EXPORTA-CSV-FIM.
+
+      * Separa o nome completo do contato em primeiro/ultimo nome,
+      * na primeira ocorrencia de espaco, para o layout do PRGCSV.
+       P-DIVIDE-NOME.
+            MOVE SPACES              TO WS-NM-PRIMEIRO WS-NM-ULTIMO
+            MOVE ZEROS                TO WS-POS-ESPACO
+
+            INSPECT WS-NM-CONTATO TALLYING WS-POS-ESPACO
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+
+            IF WS-POS-ESPACO EQUAL ZEROS
+               OR WS-POS-ESPACO >= FUNCTION LENGTH(WS-NM-CONTATO)
+               MOVE WS-NM-CONTATO      TO WS-NM-PRIMEIRO
+            ELSE
+               MOVE WS-NM-CONTATO(1:WS-POS-ESPACO)   TO WS-NM-PRIMEIRO
+               MOVE WS-NM-CONTATO(WS-POS-ESPACO + 2:)
+                    TO WS-NM-ULTIMO
+            END-IF
+            .
+
+       P-DIVIDE-NOME-FIM.
+
+      * Varre a tabela de meios de contato procurando o primeiro
+      * e-mail e o primeiro telefone (TELEFONE ou CELULAR) cadastrados.
+       P-LOCALIZA-METODOS.
+            MOVE SPACES TO WS-EML-ACHADO WS-TLF-ACHADO
+
+            PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                    UNTIL WS-CT-IDX > WS-QTD-CT-METODOS
+                IF WS-CT-METODO-TIPO(WS-CT-IDX) EQUAL 'EMAIL'
+                   AND WS-EML-ACHADO EQUAL SPACES THEN
+                   MOVE WS-CT-METODO-VALOR(WS-CT-IDX) TO WS-EML-ACHADO
+                END-IF
+
+                IF (WS-CT-METODO-TIPO(WS-CT-IDX) EQUAL 'TELEFONE'
+                    OR WS-CT-METODO-TIPO(WS-CT-IDX) EQUAL 'CELULAR')
+                   AND WS-TLF-ACHADO EQUAL SPACES THEN
+                   MOVE WS-CT-METODO-VALOR(WS-CT-IDX) TO WS-TLF-ACHADO
+                END-IF
+            END-PERFORM
+            .
+
+       P-LOCALIZA-METODOS-FIM.
+
+      * Gera um relatorio paginado do diretorio de contatos, com
+      * titulo, cabecalho de colunas e numero de pagina, quebrando
+      * a pagina a cada WS-LINHAS-POR-PAGINA linhas.
+       P-RELATORIO.
+            SET EOF-OK              TO FALSE
+            SET FS-OK               TO TRUE
+            MOVE ZEROS               TO WS-QTD-RELATORIO
+            MOVE ZEROS               TO WS-NUM-PAGINA
+            MOVE ZEROS               TO WS-LINHA-PAGINA
+            MOVE ZEROS               TO WS-TOTAL-LIDOS
+
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+
+               OPEN OUTPUT RELATORIO
+
+               IF RPT-OK THEN
+
+                  PERFORM UNTIL EOF-OK
+                      READ CONTATOS INTO WS-REGISTRO
+                           AT END
+                              SET EOF-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-LIDOS
+                           IF NOT WS-CONTATO-EXCLUIDO THEN
+                              IF WS-LINHA-PAGINA EQUAL ZEROS
+                                 OR WS-LINHA-PAGINA >=
+                                    WS-LINHAS-POR-PAGINA
+                                 PERFORM P-CABECALHO
+                                         THRU P-CABECALHO-FIM
+                              END-IF
+
+                              MOVE SPACES TO REG-RELATORIO
+                              STRING WS-ID-CONTATO
+                                     DELIMITED BY SIZE
+                                     '   '        DELIMITED BY SIZE
+                                     WS-NM-CONTATO
+                                     DELIMITED BY SIZE
+                                     INTO REG-RELATORIO
+                              END-STRING
+
+                              WRITE REG-RELATORIO
+                              ADD 1 TO WS-LINHA-PAGINA
+                              ADD 1 TO WS-QTD-RELATORIO
+                           END-IF
+                      END-READ
+                  END-PERFORM
+
+                  CLOSE RELATORIO
+
+                  DISPLAY "RELATORIO GERADO: CTT_RPT.LST"
+                  DISPLAY "CONTATOS IMPRESSOS: " WS-QTD-RELATORIO
+                  DISPLAY "PAGINAS: " WS-NUM-PAGINA
+
+                  MOVE 'PG13LSCNTT' TO WS-CTL-PROGRAMA
+                  MOVE WS-QTD-RELATORIO TO WS-CTL-GRAVADOS
+                  PERFORM P-GRAVA-CONTROLE THRU P-GRAVA-CONTROLE-FIM
+
+               ELSE
+                  MOVE 'PG13LSCNTT'          TO LK-ERRO-PROGRAMA
+                  MOVE 'ABRIR RELATORIO'     TO LK-ERRO-OPERACAO
+                  MOVE WS-RPT-FS             TO LK-ERRO-FS
+                  CALL 'PG13ERRFS' USING LK-ERRO-AREA
+               END-IF
+
+            ELSE
+               MOVE 'PG13LSCNTT'     TO LK-ERRO-PROGRAMA
+               MOVE 'ABRIR CONTATOS' TO LK-ERRO-OPERACAO
+               MOVE WS-FS            TO LK-ERRO-FS
+               CALL 'PG13ERRFS' USING LK-ERRO-AREA
+            END-IF
+
+            CLOSE CONTATOS
+            .
+
+       P-RELATORIO-FIM.
+
+      * Escreve o titulo, o numero de pagina e o cabecalho de colunas
+      * no topo de cada pagina do relatorio.
+       P-CABECALHO.
+            ADD 1 TO WS-NUM-PAGINA
+            MOVE ZEROS TO WS-LINHA-PAGINA
+
+            IF WS-NUM-PAGINA > 1 THEN
+               MOVE SPACES TO REG-RELATORIO
+               WRITE REG-RELATORIO
+            END-IF
+
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'DIRETORIO DE CONTATOS'
+                   DELIMITED BY SIZE
+                   '                         PAGINA: '
+                   DELIMITED BY SIZE
+                   WS-NUM-PAGINA
+                   DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE SPACES TO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'ID'      DELIMITED BY SIZE
+                   '        ' DELIMITED BY SIZE
+                   'NOME'     DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE SPACES TO REG-RELATORIO
+            STRING '------'  DELIMITED BY SIZE
+                   '  '       DELIMITED BY SIZE
+                   '--------------------'
+                   DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+            .
+
+       P-CABECALHO-FIM.
+
+      * Grava uma linha de totais de controle (lidos/gravados/
+      * rejeitados) em CONTROLE.dat ao final da execucao, para
+      * conferencia posterior de que o processamento bateu com o
+      * volume de contatos esperado. WS-CTL-PROGRAMA e WS-CTL-GRAVADOS
+      * devem ser preenchidos pelo chamador antes do PERFORM.
+       P-GRAVA-CONTROLE.
+            MOVE WS-CTL-PROGRAMA   TO CTL-PROGRAMA
+            MOVE FUNCTION CURRENT-DATE(1:8) TO CTL-DATA
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CTL-HORA
+            MOVE WS-TOTAL-LIDOS    TO CTL-QTD-LIDOS
+            MOVE WS-CTL-GRAVADOS   TO CTL-QTD-GRAVADOS
+            COMPUTE CTL-QTD-REJEITADOS =
+                    WS-TOTAL-LIDOS - WS-CTL-GRAVADOS
+
+            OPEN EXTEND CONTROLE
+            IF WS-CTL-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTROLE
+            END-IF
+
+            IF CTL-OK THEN
+               WRITE REG-CONTROLE
+               CLOSE CONTROLE
+            END-IF
+            .
+
+       P-GRAVA-CONTROLE-FIM.
+
+       P-END.
+            GOBACK.
+       END PROGRAM PG13LSCNTT.
