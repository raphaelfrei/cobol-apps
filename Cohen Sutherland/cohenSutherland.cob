@@ -1,177 +1,557 @@
-	  ******************************************************************
-      * Author:  Raphael Frei
-      * Date:    19/09/2023
-      * Purpose: Cohen Sutherland in COBOL
-      ******************************************************************
-	  
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. cohenSutherland.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-M	            PIC 9(09) VALUE ZEROES.
-	   
-	   77 WS-TOPO			PIC 9(09) VALUE ZEROES.
-	   77 WS-BASE			PIC 9(09) VALUE ZEROES.
-	   77 WS-ESQUERDA		PIC 9(09) VALUE ZEROES.
-	   77 WS-DIREITA		PIC 9(09) VALUE ZEROES.
-	   
-	   77 WS-XMIN			PIC 9(02) VALUE ZEROES.
-	   77 WS-XMAX			PIC 9(02) VALUE ZEROES.
-	   77 WS-YMIN			PIC 9(02) VALUE ZEROES.
-	   77 WS-YMAX			PIC 9(02) VALUE ZEROES.
-	   
-	   77 WS-XONE			PIC 9(02) VALUE ZEROES.
-	   77 WS-XTWO			PIC 9(02) VALUE ZEROES.
-	   77 WS-YONE			PIC 9(02) VALUE ZEROES.
-	   77 WS-YTWO			PIC 9(02) VALUE ZEROES.	
-
-	   77 WS-STATUS        	PIC X(01) VALUE ZEROES.	   
-
-       PROCEDURE DIVISION. 
-	   
-	   P-MAIN.
-	   
-			INITIALISE WS-XONE
-					   WS-XTWO
-					   WS-YONE
-					   WS-YTWO
-					   WS-M
-					   WS-TOPO
-					   WS-BASE
-					   WS-ESQUERDA
-					   WS-DIREITA
-					   WS-XMIN
-					   WS-XMAX
-					   WS-YMIN
-					   WS-YMAX
-					   
-			DISPLAY 
-			"*********************************************************"
-			DISPLAY
-			"*                                                       *"
-			DISPLAY
-			"               COHEN SUTHERLAND IN COBOL                "
-			DISPLAY
-			"*                                                       *"
-			DISPLAY 
-			"*********************************************************"
-			
-
-			PERFORM P-VARIABLES THRU P-VARIABLES-FIM
-			.
-	   P-MAIN-END.
-	   
-	   P-VARIABLES.
-	   
-      ****** X MINIMO	   
-			DISPLAY
-			"INSIRA O X MIN:"
-			
-			ACCEPT WS-XMIN
-			
-      ****** X MAXIMO
-			DISPLAY
-			"INSIRA O X MAX:"
-			
-			ACCEPT WS-XMAX
-			
-      ****** Y MINIMO
-			DISPLAY
-			"INSIRA O Y MIN:"
-			
-			ACCEPT WS-YMIN
-			
-      ****** Y MAXIMO
-			DISPLAY
-			"INSIRA O Y MAX:"
-			
-			ACCEPT WS-YMAX
-			
-      ****** X1
-			DISPLAY
-			"INSIRA O X1:"
-			
-			ACCEPT WS-XONE
-			
-      ****** X2
-			DISPLAY
-			"INSIRA O X2:"
-			
-			ACCEPT WS-XTWO
-			
-      ****** Y1
-			DISPLAY
-			"INSIRA O Y1:"
-			
-			ACCEPT WS-YONE
-			
-      ****** Y2
-			DISPLAY
-			"INSIRA O Y2:"
-			
-			ACCEPT WS-YTWO
-	   
-			RUN P-CALC THRU P-CALC-FIM
-			.
-	   P-VARIABLES-FIM.
-	   
-	   P-CALC.
-	   
-			DISPLAY
-			"CALCULATING..."
-	   
-			COMPUTE WS-M = (WS-YTWO - WS-YONE) / (WS-XTWO - WS-XONE)
-			
-			COMPUTE WS-ESQUERDA = (WS-M * (WS-XMIN - WS-XONE) + WS-YONE)
-			COMPUTE WS-DIREITA  = (WS-M * (WS-XMAX - WS-XONE) + WS-YONE)
-			COMPUTE WS-TOPO     = (WS-XONE + ((1 / WS-M) * WS-YMAX - WS-YONE))
-			COMPUTE WS-BASE     = (WS-XONE + ((1 / WS-M) * WS-YIN - WS-YONE))
-			
-			PERFORM P-ENCERRA THRU P-ENCERRA-MAIN
-			.
-	   P-CALC-FIM.
-	   
-	   P-ENCERRA.
-	   
-			DISPLAY " "
-			DISPLAY " "
-			DISPLAY " "
-			DISPLAY
-			"*********************************************************"
-			DISPLAY
-			"O RESULTADO A ESQUERDA EH: " WS-ESQUERDA
-			DISPLAY
-			"O RESULTADO A DIREITA EH:  " WS-DIREITA
-			DISPLAY
-			"O RESULTADO DO TOPO EH:    " WS-TOPO
-			DISPLAY 
-			"O RESULTADO DA BASE EH:    " WS-BASE
-			
-			DISPLAY " "
-            DISPLAY " "
-            DISPLAY "Voce deseja calcular novamente?"
-            DISPLAY "<S> para calcular"
-            DISPLAY "<QUALQUER TECLA> para sair"
-
-            ACCEPT WS-STATUS
-
-            EVALUATE WS-STATUS
-               WHEN "S"
-                   PERFORM P-MAIN THRU P-MAIN-END
-               WHEN "s"
-                   PERFORM P-MAIN THRU P-MAIN-END
-               WHEN OTHER
-                   STOP RUN
-            END-EVALUATE.
-	   
-			STOP RUN.
-	   P-ENCERRA-FIM.
-	   
-	   END PROGRAM CPF_CALC.
+      ******************************************************************
+      * Author:  Raphael Frei
+      * Date:    19/09/2023
+      * Purpose: Cohen Sutherland in COBOL
+      * Update: 08/08/2026 - Implementado o algoritmo real de outcodes
+      *                      (aceite trivial, rejeite trivial e
+      *                      clipping de fato contra as quatro bordas
+      *                      do viewport), no lugar do calculo das
+      *                      quatro intersecoes que sempre imprimia
+      *                      todas elas; corrigido tambem o COMPUTE de
+      *                      WS-BASE que referenciava o campo
+      *                      inexistente WS-YIN em vez de WS-YMIN
+      * Update: 08/08/2026 - Novo modo de lote: le o viewport e todas
+      *                      as linhas de LINHAS_LOTE.dat de uma vez e
+      *                      grava o resultado de cada clipping em
+      *                      LINHAS_CLIPADAS.dat, para nao ser preciso
+      *                      redigitar o viewport a cada linha
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cohenSutherland.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINHAS-LOTE ASSIGN TO ".\LINHAS_LOTE.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE  STATUS IS WS-LOTE-FS.
+
+           SELECT LINHAS-CLIPADAS ASSIGN TO ".\LINHAS_CLIPADAS.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE  STATUS IS WS-CLIP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LINHAS-LOTE.
+       01 REG-LINHA-LOTE       PIC X(40).
+
+       FD LINHAS-CLIPADAS.
+       01 REG-LINHA-CLIPADA    PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 WS-XMIN          PIC S9(05)V99 VALUE ZEROES.
+       77 WS-XMAX          PIC S9(05)V99 VALUE ZEROES.
+       77 WS-YMIN          PIC S9(05)V99 VALUE ZEROES.
+       77 WS-YMAX          PIC S9(05)V99 VALUE ZEROES.
+
+       77 WS-XONE          PIC S9(05)V99 VALUE ZEROES.
+       77 WS-XTWO          PIC S9(05)V99 VALUE ZEROES.
+       77 WS-YONE          PIC S9(05)V99 VALUE ZEROES.
+       77 WS-YTWO          PIC S9(05)V99 VALUE ZEROES.
+
+       77 WS-DX            PIC S9(05)V99 VALUE ZEROES.
+       77 WS-DY            PIC S9(05)V99 VALUE ZEROES.
+       77 WS-X             PIC S9(05)V99 VALUE ZEROES.
+       77 WS-Y             PIC S9(05)V99 VALUE ZEROES.
+
+       77 WS-STATUS        PIC X(01) VALUE ZEROES.
+
+       77 WS-ACEITO        PIC X(01) VALUE 'N'.
+          88 LINHA-ACEITA    VALUE 'S'.
+       77 WS-REJEITADO     PIC X(01) VALUE 'N'.
+          88 LINHA-REJEITADA VALUE 'S'.
+       77 WS-FOI-CLIPADO   PIC X(01) VALUE 'N'.
+          88 LINHA-CLIPADA   VALUE 'S'.
+
+       77 WS-OPCAO         PIC X(01) VALUE '1'.
+          88 OPCAO-INTERATIVO VALUE '1'.
+          88 OPCAO-LOTE       VALUE '2'.
+
+       77 WS-LOTE-FS       PIC 9(02).
+          88 LOTE-OK     VALUE 0.
+
+       77 WS-CLIP-FS       PIC 9(02).
+          88 CLIP-OK     VALUE 0.
+
+       77 WS-EOF-LOTE      PIC X(01) VALUE 'N'.
+          88 EOF-LOTE    VALUE 'S' FALSE 'N'.
+
+       77 WS-PRIMEIRA-LINHA PIC X(01) VALUE 'S'.
+          88 PRIMEIRA-LINHA  VALUE 'S'.
+
+       77 WS-QTD-LINHAS-LOTE PIC 9(05) VALUE ZEROES.
+       77 WS-QTD-REJEITADAS  PIC 9(05) VALUE ZEROES.
+
+       77 WS-CAMPO-1        PIC X(10).
+       77 WS-CAMPO-2        PIC X(10).
+       77 WS-CAMPO-3        PIC X(10).
+       77 WS-CAMPO-4        PIC X(10).
+
+       77 WS-LINHA-SAIDA    PIC X(60).
+
+       01 WS-OUTCODE-1.
+          03 WS-OC1-ESQUERDA PIC X(01) VALUE 'N'.
+             88 OC1-ESQUERDA   VALUE 'S'.
+          03 WS-OC1-DIREITA  PIC X(01) VALUE 'N'.
+             88 OC1-DIREITA    VALUE 'S'.
+          03 WS-OC1-BAIXO    PIC X(01) VALUE 'N'.
+             88 OC1-BAIXO      VALUE 'S'.
+          03 WS-OC1-CIMA     PIC X(01) VALUE 'N'.
+             88 OC1-CIMA       VALUE 'S'.
+
+       01 WS-OUTCODE-2.
+          03 WS-OC2-ESQUERDA PIC X(01) VALUE 'N'.
+             88 OC2-ESQUERDA   VALUE 'S'.
+          03 WS-OC2-DIREITA  PIC X(01) VALUE 'N'.
+             88 OC2-DIREITA    VALUE 'S'.
+          03 WS-OC2-BAIXO    PIC X(01) VALUE 'N'.
+             88 OC2-BAIXO      VALUE 'S'.
+          03 WS-OC2-CIMA     PIC X(01) VALUE 'N'.
+             88 OC2-CIMA       VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+       P-MAIN.
+
+            INITIALISE WS-XONE
+                       WS-XTWO
+                       WS-YONE
+                       WS-YTWO
+                       WS-XMIN
+                       WS-XMAX
+                       WS-YMIN
+                       WS-YMAX
+                       WS-DX
+                       WS-DY
+                       WS-X
+                       WS-Y
+
+            MOVE 'N' TO WS-ACEITO
+            MOVE 'N' TO WS-REJEITADO
+            MOVE 'N' TO WS-FOI-CLIPADO
+
+            DISPLAY
+            "*********************************************************"
+            DISPLAY
+            "*                                                       *"
+            DISPLAY
+            "               COHEN SUTHERLAND IN COBOL                "
+            DISPLAY
+            "*                                                       *"
+            DISPLAY
+            "*********************************************************"
+
+            DISPLAY "<1> Clipar uma linha (interativo)"
+            DISPLAY "<2> Clipar em lote (LINHAS_LOTE.dat)"
+
+            ACCEPT WS-OPCAO
+
+            IF OPCAO-LOTE THEN
+                PERFORM P-LOTE THRU P-LOTE-FIM
+            ELSE
+                PERFORM P-VARIABLES THRU P-VARIABLES-FIM
+            END-IF
+            .
+       P-MAIN-END.
+
+       P-VARIABLES.
+
+      ****** X MINIMO
+            DISPLAY
+            "INSIRA O X MIN:"
+
+            ACCEPT WS-XMIN
+
+      ****** X MAXIMO
+            DISPLAY
+            "INSIRA O X MAX:"
+
+            ACCEPT WS-XMAX
+
+      ****** Y MINIMO
+            DISPLAY
+            "INSIRA O Y MIN:"
+
+            ACCEPT WS-YMIN
+
+      ****** Y MAXIMO
+            DISPLAY
+            "INSIRA O Y MAX:"
+
+            ACCEPT WS-YMAX
+
+      ****** X1
+            DISPLAY
+            "INSIRA O X1:"
+
+            ACCEPT WS-XONE
+
+      ****** X2
+            DISPLAY
+            "INSIRA O X2:"
+
+            ACCEPT WS-XTWO
+
+      ****** Y1
+            DISPLAY
+            "INSIRA O Y1:"
+
+            ACCEPT WS-YONE
+
+      ****** Y2
+            DISPLAY
+            "INSIRA O Y2:"
+
+            ACCEPT WS-YTWO
+
+            PERFORM P-CALC THRU P-CALC-FIM
+            .
+       P-VARIABLES-FIM.
+
+      * Classifica os dois pontos da linha com os outcodes de Cohen
+      * Sutherland e vai clipando contra as bordas do viewport ate
+      * sobrar um aceite trivial (linha dentro) ou um rejeite trivial
+      * (linha inteira de um lado de fora).
+       P-CALC.
+
+            DISPLAY
+            "CALCULANDO..."
+
+            PERFORM P-CALCULA-OUTCODE-1 THRU P-CALCULA-OUTCODE-1-FIM
+            PERFORM P-CALCULA-OUTCODE-2 THRU P-CALCULA-OUTCODE-2-FIM
+
+            PERFORM P-CLIPA THRU P-CLIPA-FIM
+                    UNTIL LINHA-ACEITA OR LINHA-REJEITADA
+
+            PERFORM P-ENCERRA THRU P-ENCERRA-FIM
+            .
+       P-CALC-FIM.
+
+      * Outcode do ponto 1 (X1,Y1) contra o viewport.
+       P-CALCULA-OUTCODE-1.
+            MOVE 'N' TO WS-OC1-ESQUERDA
+            MOVE 'N' TO WS-OC1-DIREITA
+            MOVE 'N' TO WS-OC1-BAIXO
+            MOVE 'N' TO WS-OC1-CIMA
+
+            IF WS-XONE < WS-XMIN THEN
+               MOVE 'S' TO WS-OC1-ESQUERDA
+            END-IF
+
+            IF WS-XONE > WS-XMAX THEN
+               MOVE 'S' TO WS-OC1-DIREITA
+            END-IF
+
+            IF WS-YONE < WS-YMIN THEN
+               MOVE 'S' TO WS-OC1-BAIXO
+            END-IF
+
+            IF WS-YONE > WS-YMAX THEN
+               MOVE 'S' TO WS-OC1-CIMA
+            END-IF
+            .
+       P-CALCULA-OUTCODE-1-FIM.
+
+      * Outcode do ponto 2 (X2,Y2) contra o viewport.
+       P-CALCULA-OUTCODE-2.
+            MOVE 'N' TO WS-OC2-ESQUERDA
+            MOVE 'N' TO WS-OC2-DIREITA
+            MOVE 'N' TO WS-OC2-BAIXO
+            MOVE 'N' TO WS-OC2-CIMA
+
+            IF WS-XTWO < WS-XMIN THEN
+               MOVE 'S' TO WS-OC2-ESQUERDA
+            END-IF
+
+            IF WS-XTWO > WS-XMAX THEN
+               MOVE 'S' TO WS-OC2-DIREITA
+            END-IF
+
+            IF WS-YTWO < WS-YMIN THEN
+               MOVE 'S' TO WS-OC2-BAIXO
+            END-IF
+
+            IF WS-YTWO > WS-YMAX THEN
+               MOVE 'S' TO WS-OC2-CIMA
+            END-IF
+            .
+       P-CALCULA-OUTCODE-2-FIM.
+
+      * Uma passada do algoritmo: aceite trivial se os dois outcodes
+      * forem zero, rejeite trivial se os dois pontos estiverem fora
+      * do mesmo lado, senao clipa o ponto de fora contra a borda
+      * correspondente e repete.
+       P-CLIPA.
+            IF  WS-OC1-ESQUERDA EQUAL 'N' AND WS-OC1-DIREITA EQUAL 'N'
+                AND WS-OC1-BAIXO EQUAL 'N' AND WS-OC1-CIMA EQUAL 'N'
+                AND WS-OC2-ESQUERDA EQUAL 'N' AND WS-OC2-DIREITA
+                EQUAL 'N' AND WS-OC2-BAIXO EQUAL 'N' AND WS-OC2-CIMA
+                EQUAL 'N' THEN
+                MOVE 'S' TO WS-ACEITO
+            ELSE
+                IF (OC1-ESQUERDA AND OC2-ESQUERDA) OR
+                   (OC1-DIREITA  AND OC2-DIREITA)  OR
+                   (OC1-BAIXO    AND OC2-BAIXO)     OR
+                   (OC1-CIMA     AND OC2-CIMA) THEN
+                    MOVE 'S' TO WS-REJEITADO
+                ELSE
+                    PERFORM P-CLIPA-1-PONTO THRU P-CLIPA-1-PONTO-FIM
+                END-IF
+            END-IF
+            .
+       P-CLIPA-FIM.
+
+      * Clipa o ponto que estiver fora do viewport (o ponto 1 tem
+      * prioridade quando os dois estiverem fora) contra a borda
+      * indicada pelo seu outcode e recalcula esse outcode.
+       P-CLIPA-1-PONTO.
+            IF OC1-CIMA OR OC1-BAIXO OR OC1-ESQUERDA OR OC1-DIREITA
+            THEN
+                PERFORM P-CALCULA-INTERSECAO-1
+                        THRU P-CALCULA-INTERSECAO-1-FIM
+
+                MOVE WS-X TO WS-XONE
+                MOVE WS-Y TO WS-YONE
+
+                PERFORM P-CALCULA-OUTCODE-1
+                        THRU P-CALCULA-OUTCODE-1-FIM
+            ELSE
+                PERFORM P-CALCULA-INTERSECAO-2
+                        THRU P-CALCULA-INTERSECAO-2-FIM
+
+                MOVE WS-X TO WS-XTWO
+                MOVE WS-Y TO WS-YTWO
+
+                PERFORM P-CALCULA-OUTCODE-2
+                        THRU P-CALCULA-OUTCODE-2-FIM
+            END-IF
+
+            MOVE 'S' TO WS-FOI-CLIPADO
+            .
+       P-CLIPA-1-PONTO-FIM.
+
+      * Calcula em WS-X/WS-Y o ponto onde a reta que liga os dois
+      * pontos cruza a borda indicada pelo outcode do ponto 1.
+       P-CALCULA-INTERSECAO-1.
+            COMPUTE WS-DX = WS-XTWO - WS-XONE
+            COMPUTE WS-DY = WS-YTWO - WS-YONE
+
+            EVALUATE TRUE
+                WHEN OC1-CIMA
+                    COMPUTE WS-Y = WS-YMAX
+                    COMPUTE WS-X = WS-XONE +
+                            (WS-DX * (WS-YMAX - WS-YONE) / WS-DY)
+                WHEN OC1-BAIXO
+                    COMPUTE WS-Y = WS-YMIN
+                    COMPUTE WS-X = WS-XONE +
+                            (WS-DX * (WS-YMIN - WS-YONE) / WS-DY)
+                WHEN OC1-DIREITA
+                    COMPUTE WS-X = WS-XMAX
+                    COMPUTE WS-Y = WS-YONE +
+                            (WS-DY * (WS-XMAX - WS-XONE) / WS-DX)
+                WHEN OC1-ESQUERDA
+                    COMPUTE WS-X = WS-XMIN
+                    COMPUTE WS-Y = WS-YONE +
+                            (WS-DY * (WS-XMIN - WS-XONE) / WS-DX)
+            END-EVALUATE
+            .
+       P-CALCULA-INTERSECAO-1-FIM.
+
+      * Calcula em WS-X/WS-Y o ponto onde a reta que liga os dois
+      * pontos cruza a borda indicada pelo outcode do ponto 2.
+       P-CALCULA-INTERSECAO-2.
+            COMPUTE WS-DX = WS-XTWO - WS-XONE
+            COMPUTE WS-DY = WS-YTWO - WS-YONE
+
+            EVALUATE TRUE
+                WHEN OC2-CIMA
+                    COMPUTE WS-Y = WS-YMAX
+                    COMPUTE WS-X = WS-XONE +
+                            (WS-DX * (WS-YMAX - WS-YONE) / WS-DY)
+                WHEN OC2-BAIXO
+                    COMPUTE WS-Y = WS-YMIN
+                    COMPUTE WS-X = WS-XONE +
+                            (WS-DX * (WS-YMIN - WS-YONE) / WS-DY)
+                WHEN OC2-DIREITA
+                    COMPUTE WS-X = WS-XMAX
+                    COMPUTE WS-Y = WS-YONE +
+                            (WS-DY * (WS-XMAX - WS-XONE) / WS-DX)
+                WHEN OC2-ESQUERDA
+                    COMPUTE WS-X = WS-XMIN
+                    COMPUTE WS-Y = WS-YONE +
+                            (WS-DY * (WS-XMIN - WS-XONE) / WS-DX)
+            END-EVALUATE
+            .
+       P-CALCULA-INTERSECAO-2-FIM.
+
+       P-ENCERRA.
+
+            DISPLAY " "
+            DISPLAY " "
+            DISPLAY " "
+            DISPLAY
+            "*********************************************************"
+
+            IF LINHA-REJEITADA THEN
+                DISPLAY "LINHA REJEITADA: fora do viewport"
+            ELSE
+                IF LINHA-CLIPADA THEN
+                    DISPLAY "LINHA CLIPADA. NOVOS PONTOS:"
+                ELSE
+                    DISPLAY "LINHA JA ESTAVA DENTRO DO VIEWPORT:"
+                END-IF
+
+                DISPLAY "PONTO 1: (" WS-XONE ", " WS-YONE ")"
+                DISPLAY "PONTO 2: (" WS-XTWO ", " WS-YTWO ")"
+            END-IF
+
+            DISPLAY
+            "*********************************************************"
+
+            PERFORM P-PERGUNTA-NOVAMENTE THRU P-PERGUNTA-NOVAMENTE-FIM
+            .
+       P-ENCERRA-FIM.
+
+      * Le o viewport (primeira linha) e todas as linhas de
+      * LINHAS_LOTE.dat, clipa cada uma contra ele com as mesmas
+      * rotinas do modo interativo e grava o resultado em
+      * LINHAS_CLIPADAS.dat, sem parar para perguntar linha a linha.
+       P-LOTE.
+            MOVE 'N' TO WS-EOF-LOTE
+            MOVE 'S' TO WS-PRIMEIRA-LINHA
+            MOVE ZEROES TO WS-QTD-LINHAS-LOTE
+            MOVE ZEROES TO WS-QTD-REJEITADAS
+
+            OPEN INPUT LINHAS-LOTE
+
+            IF NOT LOTE-OK THEN
+                DISPLAY "ERRO AO ABRIR LINHAS_LOTE.dat"
+                DISPLAY "Error ID: " WS-LOTE-FS
+            ELSE
+                OPEN OUTPUT LINHAS-CLIPADAS
+
+                IF NOT CLIP-OK THEN
+                    DISPLAY "ERRO AO ABRIR LINHAS_CLIPADAS.dat"
+                    DISPLAY "Error ID: " WS-CLIP-FS
+                ELSE
+                    PERFORM P-LE-1-LINHA-LOTE THRU P-LE-1-LINHA-LOTE-FIM
+                            UNTIL EOF-LOTE
+
+                    CLOSE LINHAS-CLIPADAS
+
+                    DISPLAY
+             "*********************************************************"
+                    DISPLAY "LINHAS PROCESSADAS: " WS-QTD-LINHAS-LOTE
+                    DISPLAY "LINHAS REJEITADAS : " WS-QTD-REJEITADAS
+                    DISPLAY
+             "*********************************************************"
+                END-IF
+
+                CLOSE LINHAS-LOTE
+            END-IF
+
+            PERFORM P-PERGUNTA-NOVAMENTE THRU P-PERGUNTA-NOVAMENTE-FIM
+            .
+       P-LOTE-FIM.
+
+      * A primeira linha do arquivo traz o viewport
+      * (XMIN,XMAX,YMIN,YMAX); as demais trazem uma linha por registro
+      * (X1,Y1,X2,Y2), clipada e gravada assim que lida.
+       P-LE-1-LINHA-LOTE.
+            READ LINHAS-LOTE
+                 AT END
+                     SET EOF-LOTE TO TRUE
+                 NOT AT END
+                     IF PRIMEIRA-LINHA THEN
+                         UNSTRING REG-LINHA-LOTE DELIMITED BY ','
+                             INTO WS-CAMPO-1 WS-CAMPO-2
+                                  WS-CAMPO-3 WS-CAMPO-4
+
+                         MOVE FUNCTION NUMVAL(WS-CAMPO-1) TO WS-XMIN
+                         MOVE FUNCTION NUMVAL(WS-CAMPO-2) TO WS-XMAX
+                         MOVE FUNCTION NUMVAL(WS-CAMPO-3) TO WS-YMIN
+                         MOVE FUNCTION NUMVAL(WS-CAMPO-4) TO WS-YMAX
+
+                         MOVE 'N' TO WS-PRIMEIRA-LINHA
+                     ELSE
+                         ADD 1 TO WS-QTD-LINHAS-LOTE
+
+                         UNSTRING REG-LINHA-LOTE DELIMITED BY ','
+                             INTO WS-CAMPO-1 WS-CAMPO-2
+                                  WS-CAMPO-3 WS-CAMPO-4
+
+                         MOVE FUNCTION NUMVAL(WS-CAMPO-1) TO WS-XONE
+                         MOVE FUNCTION NUMVAL(WS-CAMPO-2) TO WS-YONE
+                         MOVE FUNCTION NUMVAL(WS-CAMPO-3) TO WS-XTWO
+                         MOVE FUNCTION NUMVAL(WS-CAMPO-4) TO WS-YTWO
+
+                         MOVE 'N' TO WS-ACEITO
+                         MOVE 'N' TO WS-REJEITADO
+                         MOVE 'N' TO WS-FOI-CLIPADO
+
+                         PERFORM P-CALCULA-OUTCODE-1
+                                 THRU P-CALCULA-OUTCODE-1-FIM
+                         PERFORM P-CALCULA-OUTCODE-2
+                                 THRU P-CALCULA-OUTCODE-2-FIM
+
+                         PERFORM P-CLIPA THRU P-CLIPA-FIM
+                                 UNTIL LINHA-ACEITA OR LINHA-REJEITADA
+
+                         IF LINHA-REJEITADA THEN
+                             ADD 1 TO WS-QTD-REJEITADAS
+                         END-IF
+
+                         PERFORM P-GRAVA-1-LINHA-CLIPADA
+                                 THRU P-GRAVA-1-LINHA-CLIPADA-FIM
+                     END-IF
+            END-READ
+            .
+       P-LE-1-LINHA-LOTE-FIM.
+
+      * Grava o resultado de uma linha em LINHAS_CLIPADAS.dat: a
+      * palavra REJEITADA sozinha, ou os quatro pontos finais.
+       P-GRAVA-1-LINHA-CLIPADA.
+            MOVE SPACES TO WS-LINHA-SAIDA
+
+            IF LINHA-REJEITADA THEN
+                STRING "REJEITADA" DELIMITED BY SIZE
+                    INTO WS-LINHA-SAIDA
+            ELSE
+                STRING WS-XONE ","
+                       WS-YONE ","
+                       WS-XTWO ","
+                       WS-YTWO
+                    DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+            END-IF
+
+            MOVE WS-LINHA-SAIDA TO REG-LINHA-CLIPADA
+            WRITE REG-LINHA-CLIPADA
+            .
+       P-GRAVA-1-LINHA-CLIPADA-FIM.
+
+       P-PERGUNTA-NOVAMENTE.
+            DISPLAY " "
+            DISPLAY " "
+            DISPLAY "Voce deseja calcular novamente?"
+            DISPLAY "<S> para calcular"
+            DISPLAY "<QUALQUER TECLA> para sair"
+
+            ACCEPT WS-STATUS
+
+            EVALUATE WS-STATUS
+               WHEN "S"
+                   PERFORM P-MAIN THRU P-MAIN-END
+               WHEN "s"
+                   PERFORM P-MAIN THRU P-MAIN-END
+               WHEN OTHER
+                   STOP RUN
+            END-EVALUATE.
+
+            STOP RUN.
+       P-PERGUNTA-NOVAMENTE-FIM.
+
+       END PROGRAM cohenSutherland.
