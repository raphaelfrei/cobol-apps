@@ -2,6 +2,19 @@
       * Author:  Raphael Frei
       * Date:    30/06/2022
       * Purpose: Verifica os dois digitos finais do CPF
+      * Update: 08/08/2026 - Reabilitada a validacao da quantidade de
+      *                      digitos informados
+      * Update: 08/08/2026 - Novo modo de validacao de um CPF completo
+      *                      (11 digitos), conferindo os digitos
+      *                      verificadores informados contra os
+      *                      calculados e rejeitando CPFs com todos os
+      *                      digitos iguais
+      * Update: 08/08/2026 - Novo modo de lote, lendo CPF_LOTE.dat e
+      *                      gravando as excecoes em CPF_EXCECOES.dat
+      * Update: 08/08/2026 - Contagem de digitos informados feita no
+      *                      texto digitado antes de converter para o
+      *                      campo numerico (evita falso "incompleto"
+      *                      em CPFs com zero no meio)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CPF_CALC.
@@ -11,13 +24,31 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-LOTE ASSIGN TO ".\CPF_LOTE.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE  STATUS IS WS-LOTE-FS.
+
+           SELECT CPF-EXCECOES ASSIGN TO ".\CPF_EXCECOES.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE  STATUS IS WS-EXC-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CPF-LOTE.
+       01 REG-CPF-LOTE          PIC X(11).
+
+       FD CPF-EXCECOES.
+       01 REG-CPF-EXCECOES      PIC X(60).
+
        WORKING-STORAGE SECTION.
        77 WS-CPF           PIC 9(09) VALUE ZEROES.
        77 WS-CPF-MSK       PIC ZZZ.ZZZ.ZZ9.
 
-       77 WS-QTDDGT        PIC 9(01) VALUE ZEROES.
+       77 WS-CPF-RAW       PIC X(11) VALUE SPACES.
+       77 WS-QTDDGT        PIC 9(02) VALUE ZEROES.
+       77 WS-QTD-ESPERADO  PIC 9(02) VALUE 9.
 
        77 WS-STATUS        PIC X(01) VALUE ZEROES.
 
@@ -30,12 +61,40 @@
 
        77 WS-FILLER        PIC 9(01) VALUE ZEROES.
 
+       77 WS-CPF-OK        PIC X(01) VALUE 'S'.
+          88 CPF-VALIDO  VALUE 'S'.
+
+       77 WS-OPCAO         PIC X(01) VALUE '1'.
+          88 OPCAO-CALCULAR VALUE '1'.
+          88 OPCAO-VALIDAR  VALUE '2'.
+          88 OPCAO-LOTE     VALUE '3'.
+
+       77 WS-CPF-COMPLETO  PIC 9(11) VALUE ZEROES.
+       77 WS-DGT-INFORMADO PIC 9(02) VALUE ZEROES.
+       77 WS-DGT-CALCULADO PIC 9(02) VALUE ZEROES.
+       77 WS-QTD-IGUAIS    PIC 9(02) VALUE ZEROES.
+
+       77 WS-LOTE-FS       PIC 9(02).
+          88 LOTE-OK     VALUE 0.
+
+       77 WS-EXC-FS        PIC 9(02).
+          88 EXC-OK      VALUE 0.
+
+       77 WS-EOF-LOTE      PIC X(01) VALUE 'N'.
+          88 EOF-LOTE    VALUE 'S' FALSE 'N'.
+
+       77 WS-QTD-LIDOS     PIC 9(05) VALUE ZEROES.
+       77 WS-QTD-EXCECOES  PIC 9(05) VALUE ZEROES.
+
+       77 WS-LINHA-EXCECAO PIC X(60).
+
        PROCEDURE DIVISION.
        P-MAIN.
 
             INITIALISE WS-CPF
                        WS-CALC-1
                        WS-CALC-2
+                       WS-CPF-COMPLETO
 
             DISPLAY
              "*********************************************************"
@@ -43,34 +102,76 @@
              "*              CALCULADOR DE DIGITOS DO CPF             *"
             DISPLAY
              "*********************************************************"
-            DISPLAY
-             "Insira os 9 primeiros digitos do CPF:"
-
-            ACCEPT WS-CPF
-
-            PERFORM P-VALIDA THRU P-VALIDA-FIM
+            DISPLAY "<1> Calcular os digitos verificadores de um CPF"
+            DISPLAY "<2> Validar um CPF completo (11 digitos)"
+            DISPLAY "<3> Validar em lote (CPF_LOTE.dat)"
+
+            ACCEPT WS-OPCAO
+
+            IF OPCAO-LOTE THEN
+                PERFORM P-LOTE THRU P-LOTE-FIM
+            ELSE
+                IF OPCAO-VALIDAR THEN
+                    DISPLAY "Insira o CPF completo, com os 11 digitos:"
+                    ACCEPT WS-CPF-RAW
+                    MOVE 11 TO WS-QTD-ESPERADO
+                ELSE
+                    DISPLAY "Insira os 9 primeiros digitos do CPF:"
+                    ACCEPT WS-CPF-RAW
+                    MOVE 9 TO WS-QTD-ESPERADO
+                END-IF
+
+                PERFORM P-VALIDA THRU P-VALIDA-FIM
+            END-IF
             .
        P-MAIN-END.
 
        P-VALIDA.
 
-            INSPECT WS-CPF TALLYING
-               WS-QTDDGT FOR CHARACTERS
-                   BEFORE INITIAL ZEROES.
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CPF-RAW))
+                 TO WS-QTDDGT
 
-      *      IF WS-QTDDGT NOT EQUAL 9 THEN
-      *          COMPUTE WS-STATUS = WS-STATUS + 1
+            MOVE 'S' TO WS-CPF-OK
 
-      *      IF WS-STATUS NOT EQUAL 0 THEN
-      *          PERFORM P-ERRO THRU P-ERRO-FIM
+            IF WS-QTDDGT NOT EQUAL WS-QTD-ESPERADO
+                    OR FUNCTION TRIM(WS-CPF-RAW) IS NOT NUMERIC THEN
+                MOVE 'N' TO WS-CPF-OK
+            END-IF
 
-            PERFORM P-CALC-1 THRU P-CALC-1-FIM
+            IF CPF-VALIDO THEN
+                IF OPCAO-VALIDAR THEN
+                    MOVE FUNCTION NUMVAL(WS-CPF-RAW) TO WS-CPF-COMPLETO
+                    MOVE WS-CPF-COMPLETO(1:9) TO WS-CPF
+                ELSE
+                    MOVE FUNCTION NUMVAL(WS-CPF-RAW) TO WS-CPF
+                END-IF
+
+                PERFORM P-CALC-1 THRU P-CALC-1-FIM
+                PERFORM P-CALC-2 THRU P-CALC-2-FIM
+
+                IF OPCAO-VALIDAR THEN
+                    PERFORM P-CONFERE THRU P-CONFERE-FIM
+                ELSE
+                    PERFORM P-ENCERRA THRU P-ENCERRA-FIM
+                END-IF
+            ELSE
+                PERFORM P-ERRO THRU P-ERRO-FIM
+            END-IF
 
            .
        P-VALIDA-FIM.
 
+      * Avisa que o CPF informado esta incompleto (ou tem caracteres
+      * nao numericos) e volta ao inicio para uma nova tentativa, em
+      * vez de calcular um digito verificador para um prefixo que o
+      * operador nunca digitou.
        P-ERRO.
+            DISPLAY " "
+            DISPLAY "CPF INCOMPLETO! Informe os " WS-QTD-ESPERADO
+                    " digitos do CPF."
 
+            PERFORM P-MAIN THRU P-MAIN-END
+           .
        P-ERRO-FIM.
 
        P-CALC-1.
@@ -95,8 +196,6 @@
 
             IF WS-CALC-1 > 9
                 THEN COMPUTE WS-CALC-1 = 0.
-
-            PERFORM P-CALC-2 THRU P-CALC-2-FIM
            .
        P-CALC-1-FIM.
 
@@ -128,8 +227,6 @@
 
             IF WS-CALC-2 > 9
                 THEN COMPUTE WS-CALC-2 = 0.
-
-            PERFORM P-ENCERRA THRU P-ENCERRA-FIM
            .
        P-CALC-2-FIM.
 
@@ -145,7 +242,155 @@
             DISPLAY "O resultado e: " WS-CPF-MSK "-"
                                       WS-CALC-1(3:) WS-CALC-2(3:)
 
+            PERFORM P-PERGUNTA-NOVAMENTE THRU P-PERGUNTA-NOVAMENTE-FIM
+           .
+       P-ENCERRA-FIM.
+
+      * Confere o CPF completo informado em WS-CPF-COMPLETO: os dois
+      * digitos verificadores informados precisam bater com os dois
+      * calculados por P-CALC-1/P-CALC-2, e o CPF nao pode ter todos
+      * os 11 digitos iguais (000000000-00, 111111111-11 etc. passam
+      * na conta mas nunca sao numeros reais).
+       P-CONFERE.
+            MOVE ZEROES TO WS-QTD-IGUAIS
+
+            INSPECT WS-CPF-COMPLETO TALLYING
+               WS-QTD-IGUAIS FOR ALL WS-CPF-COMPLETO(1:1)
+
+            MOVE WS-CALC-1(3:1) TO WS-DGT-CALCULADO(1:1)
+            MOVE WS-CALC-2(3:1) TO WS-DGT-CALCULADO(2:1)
+            MOVE WS-CPF-COMPLETO(10:2) TO WS-DGT-INFORMADO
+
+            MOVE WS-CPF TO WS-CPF-MSK
+
+            DISPLAY
+             "*********************************************************"
 
+            IF WS-QTD-IGUAIS EQUAL 11 THEN
+                DISPLAY "CPF INVALIDO! Todos os digitos sao iguais."
+            ELSE
+                IF WS-DGT-INFORMADO EQUAL WS-DGT-CALCULADO THEN
+                    DISPLAY "CPF " WS-CPF-MSK "-" WS-DGT-INFORMADO
+                            " e VALIDO!"
+                ELSE
+                    DISPLAY "CPF " WS-CPF-MSK "-" WS-DGT-INFORMADO
+                            " e INVALIDO!"
+                    DISPLAY "Os digitos verificadores corretos seriam: "
+                            WS-DGT-CALCULADO
+                END-IF
+            END-IF
+
+            DISPLAY
+             "*********************************************************"
+
+            PERFORM P-PERGUNTA-NOVAMENTE THRU P-PERGUNTA-NOVAMENTE-FIM
+           .
+       P-CONFERE-FIM.
+
+      * Le CPF_LOTE.dat (um CPF completo de 11 digitos por linha),
+      * confere cada um com a mesma logica de P-CALC-1/P-CALC-2 e
+      * grava as excecoes em CPF_EXCECOES.dat, para nao ser preciso
+      * digitar CPF por CPF na tela.
+       P-LOTE.
+            MOVE 'N' TO WS-EOF-LOTE
+            MOVE ZEROES TO WS-QTD-LIDOS
+            MOVE ZEROES TO WS-QTD-EXCECOES
+
+            OPEN INPUT CPF-LOTE
+
+            IF NOT LOTE-OK THEN
+                DISPLAY "ERRO AO ABRIR CPF_LOTE.dat"
+                DISPLAY "Error ID: " WS-LOTE-FS
+            ELSE
+                OPEN OUTPUT CPF-EXCECOES
+
+                IF NOT EXC-OK THEN
+                    DISPLAY "ERRO AO ABRIR CPF_EXCECOES.dat"
+                    DISPLAY "Error ID: " WS-EXC-FS
+                ELSE
+                    PERFORM P-LE-1-CPF-LOTE THRU P-LE-1-CPF-LOTE-FIM
+                            UNTIL EOF-LOTE
+
+                    CLOSE CPF-EXCECOES
+
+                    DISPLAY
+             "*********************************************************"
+                    DISPLAY "CPFs LIDOS    : " WS-QTD-LIDOS
+                    DISPLAY "CPFs COM ERRO : " WS-QTD-EXCECOES
+                    DISPLAY
+             "*********************************************************"
+                END-IF
+
+                CLOSE CPF-LOTE
+            END-IF
+
+            PERFORM P-PERGUNTA-NOVAMENTE THRU P-PERGUNTA-NOVAMENTE-FIM
+           .
+       P-LOTE-FIM.
+
+       P-LE-1-CPF-LOTE.
+            READ CPF-LOTE
+                 AT END
+                     SET EOF-LOTE TO TRUE
+                 NOT AT END
+                     ADD 1 TO WS-QTD-LIDOS
+
+                     MOVE REG-CPF-LOTE TO WS-CPF-COMPLETO
+                     MOVE WS-CPF-COMPLETO(1:9) TO WS-CPF
+
+                     INITIALISE WS-CALC-1
+                                WS-CALC-2
+
+                     PERFORM P-CALC-1 THRU P-CALC-1-FIM
+                     PERFORM P-CALC-2 THRU P-CALC-2-FIM
+
+                     PERFORM P-AVALIA-1-LOTE THRU P-AVALIA-1-LOTE-FIM
+            END-READ
+           .
+       P-LE-1-CPF-LOTE-FIM.
+
+      * Confere um CPF lido do lote contra os digitos calculados e,
+      * se estiver invalido, grava a excecao com o motivo.
+       P-AVALIA-1-LOTE.
+            MOVE ZEROES TO WS-QTD-IGUAIS
+
+            INSPECT WS-CPF-COMPLETO TALLYING
+               WS-QTD-IGUAIS FOR ALL WS-CPF-COMPLETO(1:1)
+
+            MOVE WS-CALC-1(3:1) TO WS-DGT-CALCULADO(1:1)
+            MOVE WS-CALC-2(3:1) TO WS-DGT-CALCULADO(2:1)
+            MOVE WS-CPF-COMPLETO(10:2) TO WS-DGT-INFORMADO
+
+            IF WS-QTD-IGUAIS EQUAL 11 THEN
+                ADD 1 TO WS-QTD-EXCECOES
+
+                MOVE SPACES TO WS-LINHA-EXCECAO
+
+                STRING REG-CPF-LOTE
+                       " - TODOS OS DIGITOS IGUAIS"
+                    DELIMITED BY SIZE INTO WS-LINHA-EXCECAO
+
+                MOVE WS-LINHA-EXCECAO TO REG-CPF-EXCECOES
+                WRITE REG-CPF-EXCECOES
+            ELSE
+                IF WS-DGT-INFORMADO NOT EQUAL WS-DGT-CALCULADO THEN
+                    ADD 1 TO WS-QTD-EXCECOES
+
+                    MOVE SPACES TO WS-LINHA-EXCECAO
+
+                    STRING REG-CPF-LOTE
+                       " - DIGITOS VERIFICADORES INVALIDOS (CORRETO: "
+                       WS-DGT-CALCULADO ")"
+                        DELIMITED BY SIZE INTO WS-LINHA-EXCECAO
+
+                    MOVE WS-LINHA-EXCECAO TO REG-CPF-EXCECOES
+                    WRITE REG-CPF-EXCECOES
+                END-IF
+            END-IF
+           .
+       P-AVALIA-1-LOTE-FIM.
+
+       P-PERGUNTA-NOVAMENTE.
             DISPLAY " "
             DISPLAY " "
             DISPLAY "Voce deseja calcular novamente?"
@@ -164,6 +409,6 @@
             END-EVALUATE.
 
             STOP RUN.
-       P-ENCERRA-FIM.
+       P-PERGUNTA-NOVAMENTE-FIM.
 
        END PROGRAM CPF_CALC.
